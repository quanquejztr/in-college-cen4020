@@ -12,10 +12,13 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 *> Files used by this program
 FILE-CONTROL.
-    *> Where we store usernames/passwords
+    *> Where we store usernames/passwords -- indexed and keyed the same
+    *> way src/InCollege.cob declares it, since both programs share this
+    *> one physical file.
     SELECT USERINFO ASSIGN TO "src/userinfo.txt"
-        ORGANIZATION IS LINE SEQUENTIAL
-        ACCESS MODE IS SEQUENTIAL
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS IN-USERNAME
         FILE STATUS IS UINFO-FILE-STATUS.
 
     *> Test input file (can make dynamic later)
@@ -30,35 +33,58 @@ FILE-CONTROL.
         ACCESS MODE IS SEQUENTIAL
         FILE STATUS IS APPLOG-FILE-STATUS.
 
-    *> Profile data files
+    *> Profile data file -- indexed and keyed the same way
+    *> src/InCollege.cob declares it, since both programs share this
+    *> one physical file (the old temp/new atomic-replace files are no
+    *> longer needed now that saves are a keyed WRITE/REWRITE).
     SELECT PROFILES    ASSIGN TO "src/profiles.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS P-USERNAME
+        FILE STATUS IS PROFILES-FILE-STATUS.
+
+    *> Connections file (pending requests)
+    SELECT CONNECTIONS ASSIGN TO "src/connections.txt"
         ORGANIZATION IS LINE SEQUENTIAL
         ACCESS MODE IS SEQUENTIAL
-        FILE STATUS IS PROFILES-FILE-STATUS.
-    SELECT TEMP-FILE   ASSIGN TO "src/profiles.tmp"
+        FILE STATUS IS CONNECTIONS-FILE-STATUS.
+
+    *> Temp/new files used to rewrite connections.txt in place
+    *> (same atomic-replace pattern already used for profiles.txt)
+    SELECT CONN-TEMP-FILE ASSIGN TO "src/connections.tmp"
         ORGANIZATION IS LINE SEQUENTIAL
         ACCESS MODE IS SEQUENTIAL
-        FILE STATUS IS TEMP-FILE-STATUS.
-    SELECT NEW-FILE    ASSIGN TO "src/profiles.new"
+        FILE STATUS IS CONN-TEMP-FILE-STATUS.
+    SELECT CONN-NEW-FILE  ASSIGN TO "src/connections.new"
         ORGANIZATION IS LINE SEQUENTIAL
         ACCESS MODE IS SEQUENTIAL
-        FILE STATUS IS NEW-FILE-STATUS.
+        FILE STATUS IS CONN-NEW-FILE-STATUS.
 
-    *> Connections file (pending requests)
-    SELECT CONNECTIONS ASSIGN TO "src/connections.txt"
+    *> Notification queue -- one row per connection request, so a
+    *> separate mail/SMS gateway job can alert the recipient instead
+    *> of them only finding out next time they open Pending Requests.
+    SELECT NOTIFICATIONS ASSIGN TO "src/notifications.txt"
         ORGANIZATION IS LINE SEQUENTIAL
         ACCESS MODE IS SEQUENTIAL
-        FILE STATUS IS CONNECTIONS-FILE-STATUS.
+        FILE STATUS IS NOTIFICATIONS-FILE-STATUS.
 
 *> Data descriptions
 DATA DIVISION.
 *> File record layouts
 FILE SECTION.
-*> Accounts file: username/password pairs
+*> Accounts file: username/password pairs. Widened to match
+*> src/InCollege.cob's USER-REC field-for-field -- both programs share
+*> this indexed file, so the physical record layout must be identical
+*> even though this program never reads/writes the recovery or
+*> lockout fields itself.
 FD USERINFO.
 01 USER-REC.
     05 IN-USERNAME PIC X(20).
     05 IN-PASSWORD PIC X(20).
+    05 IN-RECOVERY-Q PIC X(40).
+    05 IN-RECOVERY-A PIC X(20).
+    05 IN-FAILED-ATTEMPTS PIC 9(2) VALUE 0.
+    05 IN-LOCKED PIC X(1) VALUE 'N'.
 
 *> Scripted input file for automation
 FD INPUT-FILE.
@@ -70,23 +96,55 @@ FD APPLOG.
 01 SAVE-RECORD.
     05 SAVE-TEXT PIC X(200).
 
-*> Persisted user profiles
+*> Persisted user profiles -- one record per user, keyed by
+*> P-USERNAME. Field-for-field identical to src/InCollege.cob's
+*> FD PROFILES, since both programs share this one indexed file.
 FD PROFILES.
-01 PROFILES-LINE PIC X(256).
+01 P-REC.
+   05 P-USERNAME      PIC X(20).
+   05 P-FIRST-NAME    PIC X(30).
+   05 P-LAST-NAME     PIC X(30).
+   05 P-UNIVERSITY    PIC X(60).
+   05 P-MAJOR         PIC X(40).
+   05 P-GRAD-YEAR     PIC 9(4).
+   05 P-ABOUT         PIC X(200).
+   05 P-RESUME        PIC X(200).
 
-*> Temp file used while rewriting profiles
-FD TEMP-FILE.
-01 TEMP-LINE PIC X(256).
+   05 P-EXP-COUNT     PIC 99 VALUE 0.
+   05 P-EXPERIENCE OCCURS 10.
+      10 P-EXP-TITLE     PIC X(40).
+      10 P-EXP-COMPANY   PIC X(40).
+      10 P-EXP-DATES     PIC X(30).
+      10 P-EXP-DESC      PIC X(100).
 
-*> New file target for atomic replace
-FD NEW-FILE.
-01 NEW-LINE PIC X(256).
+   05 P-EDU-COUNT     PIC 99 VALUE 0.
+   05 P-EDU OCCURS 10.
+      10 P-EDU-DEGREE    PIC X(40).
+      10 P-EDU-SCHOOL    PIC X(60).
+      10 P-EDU-YEARS     PIC X(20).
+
+   05 P-SKILLS-MASK   PIC X(5) VALUE "00000".
 
 *> Connections (pending requests)
 FD CONNECTIONS.
 01 CONNECTION-REC.
     05 CONN-SENDER    PIC X(20).
     05 CONN-RECIPIENT PIC X(20).
+    05 CONN-STATUS    PIC X(10).
+
+*> Temp/new files used to rewrite connections.txt in place
+FD CONN-TEMP-FILE.
+01 CONN-TEMP-LINE PIC X(256).
+FD CONN-NEW-FILE.
+01 CONN-NEW-LINE PIC X(256).
+
+*> Notification queue row: who it's for, who triggered it, and a
+*> ready-to-send message.
+FD NOTIFICATIONS.
+01 NOTIFICATION-REC.
+    05 NOTIF-RECIPIENT PIC X(20).
+    05 NOTIF-SENDER    PIC X(20).
+    05 NOTIF-MESSAGE   PIC X(100).
 
 
 *> Variables, flags, and helpers
@@ -97,19 +155,35 @@ WORKING-STORAGE SECTION.
 01 INPUT-FILE-STATUS PIC XX.
 01 APPLOG-FILE-STATUS PIC XX.
 01 PROFILES-FILE-STATUS PIC XX.
-01 TEMP-FILE-STATUS     PIC XX.
-01 NEW-FILE-STATUS      PIC XX.
 
 01 CONNECTIONS-FILE-STATUS PIC XX.
+01 CONN-TEMP-FILE-STATUS   PIC XX.
+01 CONN-NEW-FILE-STATUS    PIC XX.
+01 NOTIFICATIONS-FILE-STATUS PIC XX.
 
 01 WS-CONN-SENDER    PIC X(20).
 01 WS-CONN-RECIPIENT PIC X(20).
 01 WS-CONN-FOUND     PIC A(1) VALUE 'N'.
 
+*> Accept/decline support for pending requests
+01 WS-CONN-PENDING   PIC X(10) VALUE "PENDING".
+01 WS-CONN-ACCEPTED  PIC X(10) VALUE "ACCEPTED".
+01 WS-CONN-DECLINED  PIC X(10) VALUE "DECLINED".
+01 WS-PENDING-COUNT  PIC 9(4) VALUE 0.
+01 WS-PENDING-SENDER PIC X(20) OCCURS 200.
+01 WS-REQ-CHOICE     PIC 9(4) VALUE 0.
+01 WS-REQ-ACTION     PIC X(1).
+
+*> My Network (accepted connections) support
+01 WS-NETWORK-FOUND  PIC A(1) VALUE 'N'.
+01 WS-NETWORK-COUNT  PIC 9(4) VALUE 0.
+01 WS-NETWORK-NAME   PIC X(20) OCCURS 200.
+
 
 *> EOF flags
 01 INFOEOF   PIC A(1) VALUE 'N'.
 01 WS-INPUT-EOF PIC A(1) VALUE 'N'.
+01 WS-DONE   PIC A(1) VALUE 'N'.
 
 *> Menu choices
 01 CURRENT-ACTION PIC X(20).
@@ -120,6 +194,8 @@ WORKING-STORAGE SECTION.
 01 WS-NAME      PIC X(20).
 01 WS-PASSWORD  PIC X(20).
 01 WS-LOGGEDIN  PIC A(1) VALUE 'N'.
+01 WS-MAXFAILEDATTEMPTS PIC 9(2) VALUE 5.
+01 WS-ACCOUNT-LOCKED    PIC X(1) VALUE 'N'.
 
 *> Scratch strings
 01 LINE-K     PIC X(32).
@@ -138,9 +214,6 @@ WORKING-STORAGE SECTION.
 01 WS-MIN-YEAR-TXT      PIC X(4).
 01 WS-MAX-YEAR-TXT      PIC X(4).
 01 WS-IDX-TXT           PIC 99.
-01 WS-SECTION           PIC X(1) VALUE SPACE.
-01 CUR-EXP-IDX          PIC 9 VALUE 0.
-01 CUR-EDU-IDX          PIC 9 VALUE 0.
 01 WS-YEAR-VALID        PIC A(1) VALUE 'N'.
 01 WS-YEAR-NUM          PIC 9(4) VALUE 0.
 01 WS-YEAR-TRIES        PIC 9   VALUE 0.
@@ -157,48 +230,28 @@ WORKING-STORAGE SECTION.
 01 I PIC 9(2) VALUE 1.
 
 *> Account creation helpers
-01 WS-NUMACCOUNTS      PIC 9(1) VALUE 0.
+01 WS-NUMACCOUNTS      PIC 9(6) VALUE 0.
 01 WS-NEWUSERNAME      PIC X(20).
 01 WS-UNIQUEUSERSTATUS PIC A(1) VALUE 'N'.
 01 WS-ABORT-CREATE     PIC A(1) VALUE 'N'.
 
 *> Search helpers
-01 WS-DONE            PIC A(1)  VALUE 'N'.
-01 WS-BLOCK-LINES     PIC 9(4)  VALUE 0.
 01 WS-CANDIDATE-NAME  PIC X(128).
 01 WS-SEARCH-NAME     PIC X(128).
+01 WS-SEARCH-MATCHES  PIC 9(4)  VALUE 0.
+01 WS-SEARCH-COUNT    PIC 9(4)  VALUE 0.
+01 WS-PICK-USERNAME   PIC X(20).
 
 *> Menus
 77 CHOICE      PIC 9 VALUE 0.
 77 SKILLCHOICE PIC 9 VALUE 0.
 
-*> In-memory profile
-01 P-REC.
-   05 P-USERNAME      PIC X(20).
-   05 P-FIRST-NAME    PIC X(30).
-   05 P-LAST-NAME     PIC X(30).
-   05 P-UNIVERSITY    PIC X(60).
-   05 P-MAJOR         PIC X(40).
-   05 P-GRAD-YEAR     PIC 9(4).
-   05 P-ABOUT         PIC X(200).
-
-   05 P-EXP-COUNT     PIC 9 VALUE 0.
-   05 P-EXPERIENCE OCCURS 3.
-      10 P-EXP-TITLE     PIC X(40).
-      10 P-EXP-COMPANY   PIC X(40).
-      10 P-EXP-DATES     PIC X(30).
-      10 P-EXP-DESC      PIC X(100).
-
-   05 P-EDU-COUNT     PIC 9 VALUE 0.
-   05 P-EDU OCCURS 3.
-      10 P-EDU-DEGREE    PIC X(40).
-      10 P-EDU-SCHOOL    PIC X(60).
-      10 P-EDU-YEARS     PIC X(20).
-
+*> P-REC itself now lives in FD PROFILES (see above) so its layout is
+*> guaranteed to match src/InCollege.cob's indexed file record exactly.
 01 VALID-YEAR PIC A(1) VALUE 'N'.
 01 MIN-YEAR   PIC 9(4) VALUE 1950.
 01 MAX-YEAR   PIC 9(4) VALUE 2060.
-01 P-I        PIC 9 VALUE 0.
+01 P-I        PIC 99 VALUE 0.
 
 *> Program logic starts here
 PROCEDURE DIVISION.
@@ -248,18 +301,24 @@ MAIN.
     END-IF
 
 
-    *> Count existing accounts
+    *> Count existing accounts. USERINFO is indexed, so a full scan
+    *> reads NEXT RECORD rather than relying on the current key.
     MOVE 0 TO WS-NUMACCOUNTS
     OPEN INPUT USERINFO
     IF UINFO-FILE-STATUS = "00"
         MOVE 'N' TO INFOEOF
         PERFORM UNTIL INFOEOF='Y'
-            READ USERINFO INTO USER-REC
+            READ USERINFO NEXT RECORD INTO USER-REC
                 AT END MOVE 'Y' TO INFOEOF
                 NOT AT END ADD 1 TO WS-NUMACCOUNTS
             END-READ
         END-PERFORM
         CLOSE USERINFO
+    ELSE
+        IF UINFO-FILE-STATUS = "35"
+            OPEN OUTPUT USERINFO
+            CLOSE USERINFO
+        END-IF
     END-IF
 
     PERFORM SHOW-MAIN-MENU
@@ -323,9 +382,6 @@ CREATE-ACCOUNT-PROCESS.
     IF WS-LOGGEDIN = 'Y'
         MOVE "You are already logged in." TO SAVE-TEXT PERFORM SHOW
         EXIT PARAGRAPH
-    ELSE IF WS-NUMACCOUNTS >= 5
-        MOVE "All permitted accounts have been created, please come back later" TO SAVE-TEXT PERFORM SHOW
-        EXIT PARAGRAPH
     END-IF
 
     MOVE 'N' TO WS-UNIQUEUSERSTATUS
@@ -339,26 +395,19 @@ CREATE-ACCOUNT-PROCESS.
         END-READ
         MOVE FUNCTION TRIM(INPUT-TEXT) TO WS-NEWUSERNAME
 
+        *> Keyed lookup replaces the old full-scan uniqueness check,
+        *> now that USERINFO is indexed by IN-USERNAME.
         MOVE 'Y' TO WS-UNIQUEUSERSTATUS
         OPEN INPUT USERINFO
-        IF UINFO-FILE-STATUS = "35"
-            CONTINUE
-        ELSE
-            IF UINFO-FILE-STATUS = "00"
-                MOVE 'N' TO INFOEOF
-                PERFORM UNTIL INFOEOF='Y'
-                    READ USERINFO INTO USER-REC
-                        AT END MOVE 'Y' TO INFOEOF
-                        NOT AT END
-                            IF FUNCTION TRIM(WS-NEWUSERNAME) = FUNCTION TRIM(IN-USERNAME)
-                                MOVE "Username already exists, please try again." TO SAVE-TEXT PERFORM SHOW
-                                MOVE 'Y' TO WS-ABORT-CREATE
-                                MOVE 'Y' TO WS-UNIQUEUSERSTATUS
-                                MOVE 'Y' TO INFOEOF
-                            END-IF
-                    END-READ
-                END-PERFORM
-            END-IF
+        IF UINFO-FILE-STATUS = "00"
+            MOVE FUNCTION TRIM(WS-NEWUSERNAME) TO IN-USERNAME
+            READ USERINFO INTO USER-REC KEY IS IN-USERNAME
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    MOVE "Username already exists, please try again." TO SAVE-TEXT PERFORM SHOW
+                    MOVE 'Y' TO WS-ABORT-CREATE
+            END-READ
         END-IF
         CLOSE USERINFO
         IF WS-ABORT-CREATE = 'Y'
@@ -446,7 +495,7 @@ CHECKPASSWORD.
 
             MOVE IN-USERNAME TO WS-NAME
 
-            *> Make sure USERINFO exists before appending
+            *> Make sure USERINFO exists before the keyed write
             OPEN INPUT USERINFO
             IF UINFO-FILE-STATUS = "35"
                 OPEN OUTPUT USERINFO
@@ -454,8 +503,19 @@ CHECKPASSWORD.
             END-IF
             CLOSE USERINFO
 
-            OPEN EXTEND USERINFO
+            *> Epic4 does not collect recovery Q&A or lockout state
+            *> itself, but the record is shared with InCollege.cob so
+            *> these fields must still hold sane defaults.
+            MOVE SPACES TO IN-RECOVERY-Q
+            MOVE SPACES TO IN-RECOVERY-A
+            MOVE 0 TO IN-FAILED-ATTEMPTS
+            MOVE 'N' TO IN-LOCKED
+
+            OPEN I-O USERINFO
             WRITE USER-REC
+                INVALID KEY
+                    REWRITE USER-REC
+            END-WRITE
             CLOSE USERINFO
 
             ADD 1 TO WS-NUMACCOUNTS
@@ -472,21 +532,37 @@ CHECKPASSWORD.
 
 
 AUTH-USER.
-    *> Verify username/password against USERINFO
+    *> Verify username/password against USERINFO via keyed lookup,
+    *> now that USERINFO is indexed by IN-USERNAME. Opened I-O (not
+    *> INPUT) so a failed attempt can persist the updated
+    *> IN-FAILED-ATTEMPTS/IN-LOCKED counters via REWRITE, same as
+    *> src/InCollege.cob's AUTH-USER.
     MOVE 'N' TO WS-LOGGEDIN
-    OPEN INPUT USERINFO
+    MOVE 'N' TO WS-ACCOUNT-LOCKED
+    OPEN I-O USERINFO
     IF UINFO-FILE-STATUS = "00"
-        MOVE 'N' TO INFOEOF
-        PERFORM UNTIL INFOEOF = 'Y' OR WS-LOGGEDIN = 'Y'
-            READ USERINFO INTO USER-REC
-                AT END MOVE 'Y' TO INFOEOF
-                NOT AT END
-                    IF FUNCTION TRIM(IN-USERNAME) = FUNCTION TRIM(WS-NAME)
-                       AND FUNCTION TRIM(IN-PASSWORD) = FUNCTION TRIM(WS-PASSWORD)
+        MOVE FUNCTION TRIM(WS-NAME) TO IN-USERNAME
+        READ USERINFO INTO USER-REC KEY IS IN-USERNAME
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                IF IN-LOCKED = 'Y'
+                    MOVE 'Y' TO WS-ACCOUNT-LOCKED
+                ELSE
+                    IF FUNCTION TRIM(IN-PASSWORD) = FUNCTION TRIM(WS-PASSWORD)
                         MOVE 'Y' TO WS-LOGGEDIN
+                        MOVE 0 TO IN-FAILED-ATTEMPTS
+                        REWRITE USER-REC
+                    ELSE
+                        ADD 1 TO IN-FAILED-ATTEMPTS
+                        IF IN-FAILED-ATTEMPTS >= WS-MAXFAILEDATTEMPTS
+                            MOVE 'Y' TO IN-LOCKED
+                            MOVE 'Y' TO WS-ACCOUNT-LOCKED
+                        END-IF
+                        REWRITE USER-REC
                     END-IF
-            END-READ
-        END-PERFORM
+                END-IF
+        END-READ
         CLOSE USERINFO
     END-IF
 
@@ -500,7 +576,12 @@ AUTH-USER.
         END-STRING
         PERFORM SHOW
     ELSE
-        MOVE "Wrong credentials. Try again." TO SAVE-TEXT PERFORM SHOW
+        IF WS-ACCOUNT-LOCKED = 'Y'
+            MOVE "Account locked after too many failed attempts. Use Forgot Password to reset." TO SAVE-TEXT
+            PERFORM SHOW
+        ELSE
+            MOVE "Wrong credentials. Try again." TO SAVE-TEXT PERFORM SHOW
+        END-IF
     END-IF.
 
 EDIT-PROFILE.
@@ -842,6 +923,7 @@ NAV-MENU.
         MOVE "  4. Find someone you know"  TO SAVE-TEXT PERFORM SHOW
         MOVE "  5. Learn a New Skill"      TO SAVE-TEXT PERFORM SHOW
         MOVE "  6. View My Pending Connection Requests" TO SAVE-TEXT PERFORM SHOW
+        MOVE "  7. My Network"             TO SAVE-TEXT PERFORM SHOW
         MOVE "  9. Log Out / Exit"         TO SAVE-TEXT PERFORM SHOW
         MOVE "  Enter your choice:"        TO SAVE-TEXT PERFORM SHOW
         MOVE "--------------------------"  TO SAVE-TEXT PERFORM SHOW
@@ -868,6 +950,8 @@ NAV-MENU.
                 PERFORM SKILL-MENU
             WHEN CHOICE = 6
                 PERFORM VIEW-PENDING-REQUESTS
+            WHEN CHOICE = 7
+                PERFORM VIEW-MY-NETWORK
             WHEN CHOICE = 9
                 CONTINUE
             WHEN OTHER
@@ -877,264 +961,40 @@ NAV-MENU.
     END-PERFORM.
 
 
-WRITE-PROFILE-BLOCK.
-    *> Persist the in-memory profile (P-REC) as text
-    MOVE SPACES TO TEMP-LINE
-    STRING "USER: "  P-USERNAME   INTO TEMP-LINE END-STRING
-    WRITE TEMP-LINE
-
-    MOVE SPACES TO TEMP-LINE
-    STRING "FN: "    P-FIRST-NAME INTO TEMP-LINE END-STRING
-    WRITE TEMP-LINE
-
-    MOVE SPACES TO TEMP-LINE
-    STRING "LN: "    P-LAST-NAME  INTO TEMP-LINE END-STRING
-    WRITE TEMP-LINE
-
-    MOVE SPACES TO TEMP-LINE
-    STRING "UNIV: "  P-UNIVERSITY INTO TEMP-LINE END-STRING
-    WRITE TEMP-LINE
-
-    MOVE SPACES TO TEMP-LINE
-    STRING "MAJOR: " P-MAJOR      INTO TEMP-LINE END-STRING
-    WRITE TEMP-LINE
-
-    MOVE P-GRAD-YEAR TO WS-GRAD-YEAR-DISPLAY
-    MOVE SPACES TO TEMP-LINE
-    STRING "GRAD: "  WS-GRAD-YEAR-DISPLAY INTO TEMP-LINE END-STRING
-    WRITE TEMP-LINE
-
-    *> Only write About if it’s not empty
-    IF FUNCTION LENGTH(FUNCTION TRIM(P-ABOUT)) > 0
-        MOVE SPACES TO TEMP-LINE
-        STRING "ABOUT: " P-ABOUT      INTO TEMP-LINE END-STRING
-        WRITE TEMP-LINE
-    END-IF
-
-    IF P-EXP-COUNT > 0
-        MOVE "Experience:" TO TEMP-LINE
-        WRITE TEMP-LINE
-        PERFORM VARYING P-I FROM 1 BY 1 UNTIL P-I > P-EXP-COUNT
-            MOVE SPACES TO TEMP-LINE
-            STRING "Title: " P-EXP-TITLE(P-I) INTO TEMP-LINE END-STRING
-            WRITE TEMP-LINE
-
-            MOVE SPACES TO TEMP-LINE
-            STRING "Company: " P-EXP-COMPANY(P-I) INTO TEMP-LINE END-STRING
-            WRITE TEMP-LINE
-
-            MOVE SPACES TO TEMP-LINE
-            STRING "Dates: " P-EXP-DATES(P-I) INTO TEMP-LINE END-STRING
-            WRITE TEMP-LINE
-
-            IF FUNCTION LENGTH(FUNCTION TRIM(P-EXP-DESC(P-I))) > 0
-                MOVE SPACES TO TEMP-LINE
-                STRING "Description: " P-EXP-DESC(P-I) INTO TEMP-LINE END-STRING
-                WRITE TEMP-LINE
-            END-IF
-        END-PERFORM
-    END-IF
-
-    IF P-EDU-COUNT > 0
-        MOVE "Education:" TO TEMP-LINE
-        WRITE TEMP-LINE
-        PERFORM VARYING P-I FROM 1 BY 1 UNTIL P-I > P-EDU-COUNT
-            MOVE SPACES TO TEMP-LINE
-            STRING "Degree: " P-EDU-DEGREE(P-I) INTO TEMP-LINE END-STRING
-            WRITE TEMP-LINE
-
-            MOVE SPACES TO TEMP-LINE
-            STRING "University: " P-EDU-SCHOOL(P-I) INTO TEMP-LINE END-STRING
-            WRITE TEMP-LINE
-
-            MOVE SPACES TO TEMP-LINE
-            STRING "Years: " P-EDU-YEARS(P-I) INTO TEMP-LINE END-STRING
-            WRITE TEMP-LINE
-        END-PERFORM
-    ELSE
-        MOVE "Education: None" TO SAVE-TEXT PERFORM SHOW
-    END-IF
-
-
-    MOVE "-----END-----" TO TEMP-LINE
-    WRITE TEMP-LINE.
-
 SAVE-PROFILE.
-    *> Save current P-REC into profiles.txt (replace or add)
-    MOVE "N" TO PROFILE-FOUND
-
-    *> Make sure the profiles file exists
+    *> Save current P-REC into PROFILES (indexed upsert, keyed on
+    *> P-USERNAME)
     OPEN INPUT PROFILES
-    IF PROFILES-FILE-STATUS NOT = "00"
+    IF PROFILES-FILE-STATUS = "35"
         OPEN OUTPUT PROFILES
         CLOSE PROFILES
-        OPEN INPUT PROFILES
-    END-IF
-
-    *> Rewrite via temp: copy everything, replacing just this user’s block
-    OPEN OUTPUT TEMP-FILE
-
-    PERFORM UNTIL PROFILES-FILE-STATUS = "10"
-        READ PROFILES INTO PROFILES-LINE
-            AT END EXIT PERFORM
-        END-READ
-
-        IF PROFILES-LINE(1:6) = "USER: "
-            MOVE PROFILES-LINE(7:) TO WS-BUF
-            IF FUNCTION TRIM(WS-BUF) = FUNCTION TRIM(P-USERNAME)
-                *> Skip the old block for this user
-                PERFORM UNTIL PROFILES-LINE = "END" OR PROFILES-LINE = "-----END-----"
-                    READ PROFILES INTO PROFILES-LINE
-                        AT END EXIT PERFORM
-                    END-READ
-                END-PERFORM
-                *> Write the updated block
-                PERFORM WRITE-PROFILE-BLOCK
-                MOVE "Y" TO PROFILE-FOUND
-            ELSE
-                *> Copy other users as-is
-                MOVE PROFILES-LINE TO TEMP-LINE
-                WRITE TEMP-LINE
-                PERFORM UNTIL PROFILES-LINE = "END" OR PROFILES-LINE = "-----END-----"
-                    READ PROFILES INTO PROFILES-LINE
-                        AT END EXIT PERFORM
-                    END-READ
-                    IF PROFILES-LINE = "END" OR PROFILES-LINE = "-----END-----"
-                        MOVE "-----END-----" TO TEMP-LINE
-                    ELSE
-                        MOVE PROFILES-LINE TO TEMP-LINE
-                    END-IF
-                    WRITE TEMP-LINE
-                END-PERFORM
-            END-IF
-        ELSE
-            MOVE PROFILES-LINE TO TEMP-LINE
-            WRITE TEMP-LINE
-        END-IF
-    END-PERFORM
-
-    CLOSE PROFILES
-
-    IF PROFILE-FOUND NOT = "Y"
-        PERFORM WRITE-PROFILE-BLOCK
+    ELSE
+        CLOSE PROFILES
     END-IF
 
-    CLOSE TEMP-FILE
-
-    *> Swap in the new file (atomic replace)
-    OPEN INPUT  TEMP-FILE
-    OPEN OUTPUT NEW-FILE
-    PERFORM UNTIL TEMP-FILE-STATUS = "10"
-        READ TEMP-FILE INTO TEMP-LINE
-            AT END EXIT PERFORM
-        END-READ
-        MOVE TEMP-LINE TO NEW-LINE
-        WRITE NEW-LINE
-    END-PERFORM
-    CLOSE TEMP-FILE
-    CLOSE NEW-FILE
-
-    CALL "SYSTEM" USING BY CONTENT "mv -f src/profiles.new src/profiles.txt".
+    OPEN I-O PROFILES
+    WRITE P-REC
+        INVALID KEY
+            REWRITE P-REC
+    END-WRITE
+    CLOSE PROFILES.
 
 VIEW-PROFILE.
-    *> Load and show the current user's profile
-    *> Load and show the current user's profile
+    *> Load and show the current user's profile via keyed lookup
     MOVE 'N' TO PROFILE-FOUND
     OPEN INPUT PROFILES
-    MOVE SPACES TO PROFILES-LINE
-    MOVE SPACE TO WS-SECTION
-    MOVE 0 TO CUR-EXP-IDX CUR-EDU-IDX
-
-    PERFORM UNTIL 1 = 2
-        READ PROFILES INTO PROFILES-LINE
-            AT END EXIT PERFORM
-        END-READ
-
-        IF PROFILES-LINE(1:6) = "USER: "
-            MOVE PROFILES-LINE(7:) TO WS-BUF
-            IF FUNCTION TRIM(WS-BUF) = FUNCTION TRIM(WS-NAME)
+    IF PROFILES-FILE-STATUS = "00"
+        MOVE FUNCTION TRIM(WS-NAME) TO P-USERNAME
+        READ PROFILES INTO P-REC KEY IS P-USERNAME
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
                 MOVE 'Y' TO PROFILE-FOUND
-
-                MOVE SPACES TO P-FIRST-NAME P-LAST-NAME P-UNIVERSITY P-MAJOR P-ABOUT
-                MOVE 0 TO P-GRAD-YEAR P-EXP-COUNT P-EDU-COUNT CUR-EXP-IDX CUR-EDU-IDX
-                MOVE SPACE TO WS-SECTION
-
-                PERFORM UNTIL PROFILES-LINE = "END" OR PROFILES-LINE = "-----END-----"
-                    READ PROFILES INTO PROFILES-LINE
-                        AT END EXIT PERFORM
-                    END-READ
-
-                    IF PROFILES-LINE = "END" OR PROFILES-LINE = "-----END-----"
-                        EXIT PERFORM
-                    ELSE IF PROFILES-LINE = "Experience:"
-                        MOVE 'X' TO WS-SECTION
-                    ELSE IF PROFILES-LINE = "Education:"
-                        MOVE 'U' TO WS-SECTION
-                    ELSE IF PROFILES-LINE(1:4) = "FN: "
-                        MOVE PROFILES-LINE(5:) TO WS-BUF
-                        MOVE FUNCTION TRIM(WS-BUF) TO P-FIRST-NAME
-                    ELSE IF PROFILES-LINE(1:4) = "LN: "
-                        MOVE PROFILES-LINE(5:) TO WS-BUF
-                        MOVE FUNCTION TRIM(WS-BUF) TO P-LAST-NAME
-                    ELSE IF PROFILES-LINE(1:6) = "UNIV: "
-                        MOVE PROFILES-LINE(7:) TO WS-BUF
-                        MOVE FUNCTION TRIM(WS-BUF) TO P-UNIVERSITY
-                    ELSE IF PROFILES-LINE(1:7) = "MAJOR: "
-                        MOVE PROFILES-LINE(8:) TO WS-BUF
-                        MOVE FUNCTION TRIM(WS-BUF) TO P-MAJOR
-                    ELSE IF PROFILES-LINE(1:6) = "GRAD: "
-                        MOVE PROFILES-LINE(7:) TO WS-BUF
-                        MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-BUF)) TO P-GRAD-YEAR
-                    ELSE IF PROFILES-LINE(1:7) = "ABOUT: "
-                        MOVE PROFILES-LINE(8:) TO WS-BUF
-                        MOVE FUNCTION TRIM(WS-BUF) TO P-ABOUT
-                    ELSE
-                        EVALUATE WS-SECTION
-                            WHEN 'X'
-                                IF PROFILES-LINE(1:7) = "Title: "
-                                    ADD 1 TO CUR-EXP-IDX
-                                    MOVE PROFILES-LINE(8:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EXP-TITLE(CUR-EXP-IDX)
-                                    MOVE CUR-EXP-IDX TO P-EXP-COUNT
-                                ELSE IF PROFILES-LINE(1:9) = "Company: "
-                                    MOVE PROFILES-LINE(10:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EXP-COMPANY(CUR-EXP-IDX)
-                                ELSE IF PROFILES-LINE(1:7) = "Dates: "
-                                    MOVE PROFILES-LINE(8:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EXP-DATES(CUR-EXP-IDX)
-                                ELSE IF PROFILES-LINE(1:13) = "Description: "
-                                    MOVE PROFILES-LINE(14:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EXP-DESC(CUR-EXP-IDX)
-                                END-IF
-                            WHEN 'U'
-                                IF PROFILES-LINE(1:8) = "Degree: "
-                                    ADD 1 TO CUR-EDU-IDX
-                                    MOVE PROFILES-LINE(9:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EDU-DEGREE(CUR-EDU-IDX)
-                                    MOVE CUR-EDU-IDX TO P-EDU-COUNT
-                                ELSE IF PROFILES-LINE(1:12) = "University: "
-                                    MOVE PROFILES-LINE(13:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EDU-SCHOOL(CUR-EDU-IDX)
-                                ELSE IF PROFILES-LINE(1:7) = "Years: "
-                                    MOVE PROFILES-LINE(8:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EDU-YEARS(CUR-EDU-IDX)
-                                END-IF
-                            WHEN OTHER
-                                CONTINUE
-                        END-EVALUATE
-                    END-IF
-                END-PERFORM
-
-                *> Print a friendly view
                 MOVE "--- Your Profile ---" TO WS-HEADER
                 PERFORM PRINT-PROFILE-FRIENDLY
-
-                EXIT PERFORM
-            END-IF
-        END-IF
-    END-PERFORM
-
-    CLOSE PROFILES
+        END-READ
+        CLOSE PROFILES
+    END-IF
 
     IF PROFILE-FOUND = 'Y'
         CONTINUE
@@ -1235,6 +1095,18 @@ PRINT-PROFILE-FRIENDLY.
         MOVE "About Me: None" TO SAVE-TEXT PERFORM SHOW
     END-IF
 
+    *> Resume/attachment (print value or "None")
+    IF FUNCTION LENGTH(FUNCTION TRIM(P-RESUME)) > 0
+        MOVE SPACES TO SAVE-TEXT
+        STRING "Resume: " DELIMITED BY SIZE
+               FUNCTION TRIM(P-RESUME) DELIMITED BY SIZE
+               INTO SAVE-TEXT
+        END-STRING
+        PERFORM SHOW
+    ELSE
+        MOVE "Resume: None" TO SAVE-TEXT PERFORM SHOW
+    END-IF
+
     *> Experience (print items or "None")
     IF P-EXP-COUNT > 0
         MOVE "Experience:" TO SAVE-TEXT PERFORM SHOW
@@ -1316,8 +1188,11 @@ PRINT-PROFILE-FRIENDLY.
 *> Detects the start of a block by USER: , then parses that block into P-REC fields. If match, collects all fields(experience, education, etc)
 *> if it can’t open prints “No profiles on file", ,
 FIND-SOMEONE-YOU-KNOW.
-    *> Search profiles by full name (case-insensitive)
-    MOVE "Enter the full name of the person you are looking for:" TO SAVE-TEXT
+    *> Search profiles by a name, or part of a name (case-insensitive),
+    *> and list every match instead of requiring the full name and
+    *> stopping at the first hit -- the same partial-match style
+    *> src/InCollege.cob's SEARCH-USER uses.
+    MOVE "Enter a name (or part of a name) to search for:" TO SAVE-TEXT
     PERFORM SHOW
 
     READ INPUT-FILE INTO INPUT-TEXT
@@ -1330,7 +1205,7 @@ FIND-SOMEONE-YOU-KNOW.
     MOVE FUNCTION TRIM(INPUT-TEXT) TO WS-SEARCH-NAME
     INSPECT WS-SEARCH-NAME REPLACING ALL X"0D" BY SPACE
     INSPECT WS-SEARCH-NAME REPLACING ALL X"09" BY SPACE
-    MOVE FUNCTION TRIM(WS-SEARCH-NAME) TO WS-SEARCH-NAME
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-NAME)) TO WS-SEARCH-NAME
     *> validation for if user enters ' ' for name
     IF FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME)) = 0
         MOVE "Name cannot be empty." TO SAVE-TEXT PERFORM SHOW
@@ -1343,158 +1218,127 @@ FIND-SOMEONE-YOU-KNOW.
         EXIT PARAGRAPH
     END-IF
 
+    MOVE 0 TO WS-SEARCH-MATCHES
     MOVE 'N' TO WS-DONE
     PERFORM UNTIL WS-DONE = 'Y'
-        READ PROFILES INTO PROFILES-LINE
+        READ PROFILES NEXT RECORD INTO P-REC
             AT END MOVE 'Y' TO WS-DONE
             NOT AT END
-                INSPECT PROFILES-LINE REPLACING ALL X"0D" BY SPACE
-                INSPECT PROFILES-LINE REPLACING ALL X"09" BY SPACE
-
-                IF PROFILES-LINE(1:6) = "USER: "
-                    MOVE PROFILES-LINE(7:) TO WS-BUF
-                    MOVE FUNCTION TRIM(WS-BUF) TO P-USERNAME
-                    *> Reset record state
-                    MOVE 0 TO WS-BLOCK-LINES
-                    MOVE SPACE TO WS-SECTION
-                    MOVE 0 TO P-EXP-COUNT P-EDU-COUNT
-                    MOVE SPACES TO P-FIRST-NAME P-LAST-NAME P-UNIVERSITY P-MAJOR P-ABOUT
-                    MOVE 0 TO P-GRAD-YEAR
-
-                    *> Parse this profile block into P-REC
-                    PERFORM UNTIL PROFILES-LINE = "-----END-----"
-                        READ PROFILES INTO PROFILES-LINE
-                            AT END EXIT PERFORM
-                        END-READ
-                        ADD 1 TO WS-BLOCK-LINES
-                        IF WS-BLOCK-LINES > 500
-                            EXIT PERFORM
-                        END-IF
-
-                        INSPECT PROFILES-LINE REPLACING ALL X"0D" BY SPACE
-                        INSPECT PROFILES-LINE REPLACING ALL X"09" BY SPACE
-
-                        IF PROFILES-LINE = "-----END-----"
-                            EXIT PERFORM
-                        ELSE IF PROFILES-LINE = "Experience:"
-                            MOVE 'X' TO WS-SECTION
-                        ELSE IF PROFILES-LINE = "Education:"
-                            MOVE 'U' TO WS-SECTION
-                        ELSE IF PROFILES-LINE(1:4) = "FN: "
-                            MOVE PROFILES-LINE(5:) TO WS-BUF
-                            MOVE FUNCTION TRIM(WS-BUF) TO P-FIRST-NAME
-                        ELSE IF PROFILES-LINE(1:4) = "LN: "
-                            MOVE PROFILES-LINE(5:) TO WS-BUF
-                            MOVE FUNCTION TRIM(WS-BUF) TO P-LAST-NAME
-                        ELSE IF PROFILES-LINE(1:6) = "UNIV: "
-                            MOVE PROFILES-LINE(7:) TO WS-BUF
-                            MOVE FUNCTION TRIM(WS-BUF) TO P-UNIVERSITY
-                        ELSE IF PROFILES-LINE(1:7) = "MAJOR: "
-                            MOVE PROFILES-LINE(8:) TO WS-BUF
-                            MOVE FUNCTION TRIM(WS-BUF) TO P-MAJOR
-                        ELSE IF PROFILES-LINE(1:6) = "GRAD: "
-                            MOVE PROFILES-LINE(7:) TO WS-BUF
-                            MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-BUF)) TO P-GRAD-YEAR
-                        ELSE IF PROFILES-LINE(1:7) = "ABOUT: "
-                            MOVE PROFILES-LINE(8:) TO WS-BUF
-                            MOVE FUNCTION TRIM(WS-BUF) TO P-ABOUT
-                        ELSE
-                            EVALUATE WS-SECTION
-                                WHEN 'X'
-                                    IF PROFILES-LINE(1:7) = "Title: "
-                                        IF P-EXP-COUNT < 3
-                                            ADD 1 TO P-EXP-COUNT
-                                            MOVE PROFILES-LINE(8:) TO WS-BUF
-                                            MOVE FUNCTION TRIM(WS-BUF) TO P-EXP-TITLE(P-EXP-COUNT)
-                                        END-IF
-                                    ELSE IF PROFILES-LINE(1:9) = "Company: "
-                                        IF P-EXP-COUNT > 0
-                                            MOVE PROFILES-LINE(10:) TO WS-BUF
-                                            MOVE FUNCTION TRIM(WS-BUF) TO P-EXP-COMPANY(P-EXP-COUNT)
-                                        END-IF
-                                    ELSE IF PROFILES-LINE(1:7) = "Dates: "
-                                        IF P-EXP-COUNT > 0
-                                            MOVE PROFILES-LINE(8:) TO WS-BUF
-                                            MOVE FUNCTION TRIM(WS-BUF) TO P-EXP-DATES(P-EXP-COUNT)
-                                        END-IF
-                                    ELSE IF PROFILES-LINE(1:13) = "Description: "
-                                        IF P-EXP-COUNT > 0
-                                            MOVE PROFILES-LINE(14:) TO WS-BUF
-                                            MOVE FUNCTION TRIM(WS-BUF) TO P-EXP-DESC(P-EXP-COUNT)
-                                        END-IF
-                                    END-IF
-                                WHEN 'U'
-                                    IF PROFILES-LINE(1:8) = "Degree: "
-                                        IF P-EDU-COUNT < 3
-                                            ADD 1 TO P-EDU-COUNT
-                                            MOVE PROFILES-LINE(9:) TO WS-BUF
-                                            MOVE FUNCTION TRIM(WS-BUF) TO P-EDU-DEGREE(P-EDU-COUNT)
-                                        END-IF
-                                    ELSE IF PROFILES-LINE(1:12) = "University: "
-                                        IF P-EDU-COUNT > 0
-                                            MOVE PROFILES-LINE(13:) TO WS-BUF
-                                            MOVE FUNCTION TRIM(WS-BUF) TO P-EDU-SCHOOL(P-EDU-COUNT)
-                                        END-IF
-                                    ELSE IF PROFILES-LINE(1:7) = "Years: "
-                                        IF P-EDU-COUNT > 0
-                                            MOVE PROFILES-LINE(8:) TO WS-BUF
-                                            MOVE FUNCTION TRIM(WS-BUF) TO P-EDU-YEARS(P-EDU-COUNT)
-                                        END-IF
-                                    END-IF
-                                WHEN OTHER
-                                    CONTINUE
-                            END-EVALUATE
-                        END-IF
-                    END-PERFORM
-
-                    *> Compare full name if we have both parts
-                    IF FUNCTION LENGTH(FUNCTION TRIM(P-FIRST-NAME)) > 0
-                       AND FUNCTION LENGTH(FUNCTION TRIM(P-LAST-NAME))  > 0
-                        MOVE SPACES TO WS-CANDIDATE-NAME
-                        STRING FUNCTION TRIM(P-FIRST-NAME) DELIMITED BY SIZE
+                *> Tally a partial, case-insensitive match against the
+                *> full name -- list every hit instead of stopping at
+                *> the first one.
+                IF FUNCTION LENGTH(FUNCTION TRIM(P-FIRST-NAME)) > 0
+                   AND FUNCTION LENGTH(FUNCTION TRIM(P-LAST-NAME))  > 0
+                    MOVE SPACES TO WS-CANDIDATE-NAME
+                    STRING FUNCTION TRIM(P-FIRST-NAME) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(P-LAST-NAME)  DELIMITED BY SIZE
+                           INTO WS-CANDIDATE-NAME
+                    END-STRING
+                    MOVE FUNCTION UPPER-CASE(WS-CANDIDATE-NAME) TO WS-CANDIDATE-NAME
+
+                    MOVE 0 TO WS-SEARCH-COUNT
+                    INSPECT WS-CANDIDATE-NAME TALLYING WS-SEARCH-COUNT
+                        FOR ALL FUNCTION TRIM(WS-SEARCH-NAME)
+                    IF WS-SEARCH-COUNT > 0
+                        ADD 1 TO WS-SEARCH-MATCHES
+                        MOVE SPACES TO SAVE-TEXT
+                        STRING WS-SEARCH-MATCHES DELIMITED BY SIZE
+                               ". " DELIMITED BY SIZE
+                               FUNCTION TRIM(P-USERNAME) DELIMITED BY SIZE
+                               " -- " DELIMITED BY SIZE
+                               FUNCTION TRIM(P-FIRST-NAME) DELIMITED BY SIZE
                                " " DELIMITED BY SIZE
-                               FUNCTION TRIM(P-LAST-NAME)  DELIMITED BY SIZE
-                               INTO WS-CANDIDATE-NAME
+                               FUNCTION TRIM(P-LAST-NAME) DELIMITED BY SIZE
+                               " -- " DELIMITED BY SIZE
+                               FUNCTION TRIM(P-UNIVERSITY) DELIMITED BY SIZE
+                               ", " DELIMITED BY SIZE
+                               FUNCTION TRIM(P-MAJOR) DELIMITED BY SIZE
+                               INTO SAVE-TEXT
                         END-STRING
-
-                        IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CANDIDATE-NAME))
-                           = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-NAME))
-                            CLOSE PROFILES
-                            MOVE "--- Found User Profile ---" TO WS-HEADER
-                            PERFORM PRINT-PROFILE-FRIENDLY
-
-                            *> Offer to send a connection request
-                            MOVE "-------------------------" TO SAVE-TEXT PERFORM SHOW
-                            MOVE "  1. Send Connection Request" TO SAVE-TEXT PERFORM SHOW
-                            MOVE "  2. Back to Main Menu" TO SAVE-TEXT PERFORM SHOW
-                            MOVE "Enter your choice:" TO SAVE-TEXT PERFORM SHOW
-
-                            READ INPUT-FILE INTO INPUT-TEXT
-                                AT END
-                                    MOVE "No input. Returning to main menu." TO SAVE-TEXT PERFORM SHOW
-                                    EXIT PARAGRAPH
-                                NOT AT END
-                                    EVALUATE FUNCTION TRIM(INPUT-TEXT)
-                                        WHEN "1"
-                                            *> logged-in user is WS-NAME, recipient is P-USERNAME
-                                            MOVE FUNCTION TRIM(WS-NAME) TO WS-CONN-SENDER
-                                            MOVE FUNCTION TRIM(P-USERNAME) TO WS-CONN-RECIPIENT
-                                            PERFORM SEND-CONNECTION-REQUEST
-                                        WHEN OTHER
-                                            CONTINUE
-                                    END-EVALUATE
-                            END-READ
-
-                            EXIT PARAGRAPH
-
-                        END-IF
+                        PERFORM SHOW
                     END-IF
                 END-IF
         END-READ
     END-PERFORM
     CLOSE PROFILES
 
-    MOVE "No one by that name could be found." TO SAVE-TEXT PERFORM SHOW.
+    IF WS-SEARCH-MATCHES = 0
+        MOVE "No one by that name could be found." TO SAVE-TEXT PERFORM SHOW
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE SPACES TO SAVE-TEXT
+    STRING "Total matches: " DELIMITED BY SIZE
+           WS-SEARCH-MATCHES DELIMITED BY SIZE
+           INTO SAVE-TEXT
+    END-STRING
+    PERFORM SHOW
+
+    MOVE "Enter the username of the profile to view, or 0 to go back:" TO SAVE-TEXT
+    PERFORM SHOW
+
+    READ INPUT-FILE INTO INPUT-TEXT
+        AT END
+            MOVE "No input. Returning to main menu." TO SAVE-TEXT PERFORM SHOW
+            EXIT PARAGRAPH
+    END-READ
+
+    MOVE FUNCTION TRIM(INPUT-TEXT) TO WS-PICK-USERNAME
+    IF WS-PICK-USERNAME = "0" OR FUNCTION LENGTH(FUNCTION TRIM(WS-PICK-USERNAME)) = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM FIND-SOMEONE-SHOW-PICKED.
+
+*> Loads and displays the profile the caller chose from
+*> FIND-SOMEONE-YOU-KNOW's match list, by exact username, then offers
+*> to send a connection request -- same lookup style VIEW-PROFILE uses,
+*> keyed on WS-PICK-USERNAME instead of the logged-in user's own name.
+FIND-SOMEONE-SHOW-PICKED.
+    *> Keyed lookup on the picked username, same style VIEW-PROFILE
+    *> uses for the logged-in user's own profile.
+    MOVE 'N' TO PROFILE-FOUND
+    OPEN INPUT PROFILES
+    IF PROFILES-FILE-STATUS = "00"
+        MOVE FUNCTION TRIM(WS-PICK-USERNAME) TO P-USERNAME
+        READ PROFILES INTO P-REC KEY IS P-USERNAME
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                MOVE 'Y' TO PROFILE-FOUND
+        END-READ
+        CLOSE PROFILES
+    END-IF
+
+    IF PROFILE-FOUND NOT = 'Y'
+        MOVE "No profile found for that username." TO SAVE-TEXT PERFORM SHOW
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "--- Found User Profile ---" TO WS-HEADER
+    PERFORM PRINT-PROFILE-FRIENDLY
+
+    *> Offer to send a connection request
+    MOVE "-------------------------" TO SAVE-TEXT PERFORM SHOW
+    MOVE "  1. Send Connection Request" TO SAVE-TEXT PERFORM SHOW
+    MOVE "  2. Back to Main Menu" TO SAVE-TEXT PERFORM SHOW
+    MOVE "Enter your choice:" TO SAVE-TEXT PERFORM SHOW
+
+    READ INPUT-FILE INTO INPUT-TEXT
+        AT END
+            MOVE "No input. Returning to main menu." TO SAVE-TEXT PERFORM SHOW
+        NOT AT END
+            EVALUATE FUNCTION TRIM(INPUT-TEXT)
+                WHEN "1"
+                    *> logged-in user is WS-NAME, recipient is P-USERNAME
+                    MOVE FUNCTION TRIM(WS-NAME) TO WS-CONN-SENDER
+                    MOVE FUNCTION TRIM(P-USERNAME) TO WS-CONN-RECIPIENT
+                    PERFORM SEND-CONNECTION-REQUEST
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+    END-READ.
 
 SEND-CONNECTION-REQUEST.
     *> First check: prevent self-connection requests
@@ -1512,14 +1356,17 @@ SEND-CONNECTION-REQUEST.
             READ CONNECTIONS INTO CONNECTION-REC
                 AT END EXIT PERFORM
             END-READ
-            IF FUNCTION TRIM(CONN-SENDER) = FUNCTION TRIM(WS-CONN-SENDER)
-               AND FUNCTION TRIM(CONN-RECIPIENT) = FUNCTION TRIM(WS-CONN-RECIPIENT)
-                MOVE 'Y' TO WS-CONN-FOUND
-           
-            ELSE IF FUNCTION TRIM(CONN-SENDER) = FUNCTION TRIM(WS-CONN-RECIPIENT)
-               AND FUNCTION TRIM(CONN-RECIPIENT) = FUNCTION TRIM(WS-CONN-SENDER)
-                *> recipient already sent you a request (reverse pending)
-                MOVE 'Y' TO WS-CONN-FOUND
+            IF FUNCTION TRIM(CONN-STATUS) NOT = FUNCTION TRIM(WS-CONN-DECLINED)
+                IF FUNCTION TRIM(CONN-SENDER) = FUNCTION TRIM(WS-CONN-SENDER)
+                   AND FUNCTION TRIM(CONN-RECIPIENT) = FUNCTION TRIM(WS-CONN-RECIPIENT)
+                    MOVE 'Y' TO WS-CONN-FOUND
+
+                ELSE IF FUNCTION TRIM(CONN-SENDER) = FUNCTION TRIM(WS-CONN-RECIPIENT)
+                   AND FUNCTION TRIM(CONN-RECIPIENT) = FUNCTION TRIM(WS-CONN-SENDER)
+                    *> recipient already sent you a request, or you are
+                    *> already connected (reverse pending/accepted)
+                    MOVE 'Y' TO WS-CONN-FOUND
+                END-IF
             END-IF
         END-PERFORM
         CLOSE CONNECTIONS
@@ -1540,9 +1387,29 @@ SEND-CONNECTION-REQUEST.
 
     MOVE WS-CONN-SENDER    TO CONN-SENDER
     MOVE WS-CONN-RECIPIENT TO CONN-RECIPIENT
+    MOVE WS-CONN-PENDING   TO CONN-STATUS
     WRITE CONNECTION-REC
     CLOSE CONNECTIONS
 
+    *> Queue a notification for the recipient (append, create file if
+    *> necessary -- same fallback pattern as CONNECTIONS above).
+    OPEN EXTEND NOTIFICATIONS
+    IF NOTIFICATIONS-FILE-STATUS = "35"
+        OPEN OUTPUT NOTIFICATIONS
+        CLOSE NOTIFICATIONS
+        OPEN EXTEND NOTIFICATIONS
+    END-IF
+
+    MOVE WS-CONN-RECIPIENT TO NOTIF-RECIPIENT
+    MOVE WS-CONN-SENDER    TO NOTIF-SENDER
+    MOVE SPACES TO NOTIF-MESSAGE
+    STRING "You have a new connection request from " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CONN-SENDER) DELIMITED BY SIZE
+           INTO NOTIF-MESSAGE
+    END-STRING
+    WRITE NOTIFICATION-REC
+    CLOSE NOTIFICATIONS
+
     MOVE SPACES TO SAVE-TEXT
     STRING "Connection request sent to " DELIMITED BY SIZE
            FUNCTION TRIM(WS-CONN-RECIPIENT) DELIMITED BY SIZE
@@ -1552,8 +1419,10 @@ SEND-CONNECTION-REQUEST.
     PERFORM SHOW.
 
 VIEW-PENDING-REQUESTS.
+    *> List pending requests, then offer to accept/decline one of them
     MOVE "--- Pending Connection Requests ---" TO SAVE-TEXT PERFORM SHOW
     MOVE 'N' TO WS-CONN-FOUND
+    MOVE 0 TO WS-PENDING-COUNT
 
     OPEN INPUT CONNECTIONS
     IF CONNECTIONS-FILE-STATUS = "00"
@@ -1562,9 +1431,16 @@ VIEW-PENDING-REQUESTS.
                 AT END EXIT PERFORM
             END-READ
             IF FUNCTION TRIM(CONN-RECIPIENT) = FUNCTION TRIM(WS-NAME)
+               AND (FUNCTION TRIM(CONN-STATUS) = FUNCTION TRIM(WS-CONN-PENDING)
+                 OR FUNCTION LENGTH(FUNCTION TRIM(CONN-STATUS)) = 0)
                 MOVE 'Y' TO WS-CONN-FOUND
+                IF WS-PENDING-COUNT < 200
+                    ADD 1 TO WS-PENDING-COUNT
+                    MOVE CONN-SENDER TO WS-PENDING-SENDER(WS-PENDING-COUNT)
+                END-IF
                 MOVE SPACES TO SAVE-TEXT
-                STRING "Request from: " DELIMITED BY SIZE
+                STRING WS-PENDING-COUNT DELIMITED BY SIZE
+                       ". Request from: " DELIMITED BY SIZE
                        FUNCTION TRIM(CONN-SENDER) DELIMITED BY SIZE
                        INTO SAVE-TEXT
                 END-STRING
@@ -1579,6 +1455,133 @@ VIEW-PENDING-REQUESTS.
 
     IF WS-CONN-FOUND = 'N'
         MOVE "You have no pending connection requests at this time." TO SAVE-TEXT PERFORM SHOW
+        MOVE "-----------------------------------" TO SAVE-TEXT PERFORM SHOW
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "-----------------------------------" TO SAVE-TEXT PERFORM SHOW
+    MOVE "Enter the number of a request to act on, or 0 to go back:" TO SAVE-TEXT PERFORM SHOW
+
+    READ INPUT-FILE INTO INPUT-TEXT
+        AT END EXIT PARAGRAPH
+    END-READ
+    MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-TEXT)) TO WS-REQ-CHOICE
+    IF WS-REQ-CHOICE = 0 OR WS-REQ-CHOICE > WS-PENDING-COUNT
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter A to accept or D to decline:" TO SAVE-TEXT PERFORM SHOW
+    READ INPUT-FILE INTO INPUT-TEXT
+        AT END EXIT PARAGRAPH
+    END-READ
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-TEXT))(1:1) TO WS-REQ-ACTION
+
+    MOVE WS-PENDING-SENDER(WS-REQ-CHOICE) TO WS-CONN-SENDER
+    MOVE WS-NAME TO WS-CONN-RECIPIENT
+
+    IF WS-REQ-ACTION = "A"
+        PERFORM RESOLVE-CONNECTION-REQUEST
+        MOVE "Connection request accepted." TO SAVE-TEXT PERFORM SHOW
+    ELSE IF WS-REQ-ACTION = "D"
+        PERFORM RESOLVE-CONNECTION-REQUEST
+        MOVE "Connection request declined." TO SAVE-TEXT PERFORM SHOW
+    ELSE
+        MOVE "Invalid choice; no action taken." TO SAVE-TEXT PERFORM SHOW
+    END-IF.
+
+*> Lists accepted connections (and a count), the same way
+*> VIEW-PENDING-REQUESTS lists pending ones: the logged-in user may
+*> appear as either sender or recipient on an ACCEPTED row, so both
+*> sides are checked and whichever name isn't WS-NAME is shown.
+VIEW-MY-NETWORK.
+    MOVE "--- My Network ---" TO SAVE-TEXT PERFORM SHOW
+    MOVE 'N' TO WS-NETWORK-FOUND
+    MOVE 0 TO WS-NETWORK-COUNT
+
+    OPEN INPUT CONNECTIONS
+    IF CONNECTIONS-FILE-STATUS = "00"
+        PERFORM UNTIL CONNECTIONS-FILE-STATUS = "10"
+            READ CONNECTIONS INTO CONNECTION-REC
+                AT END EXIT PERFORM
+            END-READ
+            IF FUNCTION TRIM(CONN-STATUS) = FUNCTION TRIM(WS-CONN-ACCEPTED)
+               AND (FUNCTION TRIM(CONN-SENDER) = FUNCTION TRIM(WS-NAME)
+                 OR FUNCTION TRIM(CONN-RECIPIENT) = FUNCTION TRIM(WS-NAME))
+                MOVE 'Y' TO WS-NETWORK-FOUND
+                IF WS-NETWORK-COUNT < 200
+                    ADD 1 TO WS-NETWORK-COUNT
+                    IF FUNCTION TRIM(CONN-SENDER) = FUNCTION TRIM(WS-NAME)
+                        MOVE CONN-RECIPIENT TO WS-NETWORK-NAME(WS-NETWORK-COUNT)
+                    ELSE
+                        MOVE CONN-SENDER TO WS-NETWORK-NAME(WS-NETWORK-COUNT)
+                    END-IF
+                    MOVE SPACES TO SAVE-TEXT
+                    STRING WS-NETWORK-COUNT DELIMITED BY SIZE
+                           ". " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-NETWORK-NAME(WS-NETWORK-COUNT)) DELIMITED BY SIZE
+                           INTO SAVE-TEXT
+                    END-STRING
+                    PERFORM SHOW
+                END-IF
+            END-IF
+        END-PERFORM
+        CLOSE CONNECTIONS
+    END-IF
+
+    IF WS-NETWORK-FOUND = 'N'
+        MOVE "You have no connections yet." TO SAVE-TEXT PERFORM SHOW
     END-IF
 
+    MOVE SPACES TO SAVE-TEXT
+    STRING "Total connections: " DELIMITED BY SIZE
+           WS-NETWORK-COUNT DELIMITED BY SIZE
+           INTO SAVE-TEXT
+    END-STRING
+    PERFORM SHOW
     MOVE "-----------------------------------" TO SAVE-TEXT PERFORM SHOW.
+
+RESOLVE-CONNECTION-REQUEST.
+    *> Rewrite connections.txt: update the matching pending row's status
+    *> to ACCEPTED, or drop it entirely on DECLINED. WS-CONN-SENDER/
+    *> WS-CONN-RECIPIENT/WS-REQ-ACTION identify the row and the action.
+    OPEN INPUT CONNECTIONS
+    IF CONNECTIONS-FILE-STATUS NOT = "00"
+        EXIT PARAGRAPH
+    END-IF
+
+    OPEN OUTPUT CONN-TEMP-FILE
+    PERFORM UNTIL CONNECTIONS-FILE-STATUS = "10"
+        READ CONNECTIONS INTO CONNECTION-REC
+            AT END EXIT PERFORM
+        END-READ
+        IF FUNCTION TRIM(CONN-SENDER) = FUNCTION TRIM(WS-CONN-SENDER)
+           AND FUNCTION TRIM(CONN-RECIPIENT) = FUNCTION TRIM(WS-CONN-RECIPIENT)
+            IF WS-REQ-ACTION = "A"
+                MOVE WS-CONN-ACCEPTED TO CONN-STATUS
+                MOVE SPACES TO CONN-TEMP-LINE
+                MOVE CONNECTION-REC TO CONN-TEMP-LINE
+                WRITE CONN-TEMP-LINE
+            END-IF
+            *> DECLINED: row is simply not copied, removing it
+        ELSE
+            MOVE SPACES TO CONN-TEMP-LINE
+            MOVE CONNECTION-REC TO CONN-TEMP-LINE
+            WRITE CONN-TEMP-LINE
+        END-IF
+    END-PERFORM
+    CLOSE CONNECTIONS
+    CLOSE CONN-TEMP-FILE
+
+    OPEN INPUT  CONN-TEMP-FILE
+    OPEN OUTPUT CONN-NEW-FILE
+    PERFORM UNTIL CONN-TEMP-FILE-STATUS = "10"
+        READ CONN-TEMP-FILE INTO CONN-TEMP-LINE
+            AT END EXIT PERFORM
+        END-READ
+        MOVE CONN-TEMP-LINE TO CONN-NEW-LINE
+        WRITE CONN-NEW-LINE
+    END-PERFORM
+    CLOSE CONN-TEMP-FILE
+    CLOSE CONN-NEW-FILE
+
+    CALL "SYSTEM" USING BY CONTENT "mv -f src/connections.new src/connections.txt".
