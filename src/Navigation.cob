@@ -9,6 +9,16 @@ FILE-CONTROL.
       SELECT OUTPUT-FILE ASSIGN TO "InCollege-Output.txt"
        ORGANIZATION IS LINE SEQUENTIAL.
 
+      *> Job/internship postings board
+      SELECT JOBS ASSIGN TO "src/jobs.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS JOBS-FILE-STATUS.
+
+      *> Record of submitted job applications
+      SELECT APPLICATIONS ASSIGN TO "src/applications.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS APPLICATIONS-FILE-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
@@ -16,12 +26,40 @@ FD INPUT-FILE.
 FD OUTPUT-FILE.
 01 OUTPUT-REC       PIC X(120).
 
+*> One job posting per line: EMPLOYER|TITLE|MAJOR|LOCATION|POSTED DATE
+FD JOBS.
+01 JOBS-LINE        PIC X(200).
+
+*> One application per line: EMPLOYER|TITLE|APPLICANT
+FD APPLICATIONS.
+01 APPLICATIONS-LINE PIC X(200).
+
 WORKING-STORAGE SECTION.
 77 CHOICE       PIC 9 VALUE 0.
 77 SKILLCHOICE  PIC 9 VALUE 0.
 77 WS-EOF       PIC X VALUE "N".
 77 WS-IN        PIC X(80).
 
+01 JOBS-FILE-STATUS   PIC XX.
+01 APPLICATIONS-FILE-STATUS PIC XX.
+01 WS-JOBS-EOF        PIC X VALUE "N".
+01 WS-JOB-FOUND       PIC X VALUE "N".
+01 WS-JOB-COUNT       PIC 9(4) VALUE 0.
+01 WS-JOB-SEARCH-MAJOR PIC X(40).
+01 WS-JOB-CHOICE      PIC 9 VALUE 0.
+01 WS-APPLICANT-NAME  PIC X(60).
+
+01 JOB-FIELDS.
+   05 JOB-EMPLOYER PIC X(40).
+   05 JOB-TITLE    PIC X(50).
+   05 JOB-MAJOR    PIC X(40).
+   05 JOB-LOCATION PIC X(40).
+   05 JOB-POSTED   PIC X(10).
+
+01 WS-DELIM-POS   PIC 9(4).
+01 WS-SCAN-POS    PIC 9(4).
+01 WS-FIELD-NO    PIC 9.
+
 PROCEDURE DIVISION.
       OPEN INPUT INPUT-FILE
       OPEN OUTPUT OUTPUT-FILE
@@ -69,9 +107,7 @@ PROCEDURE DIVISION.
            *> changed to evaluate to compile (bug)
            EVALUATE CHOICE
                WHEN 1
-                   MOVE "Job search/internship is under construction." TO OUTPUT-REC
-                   DISPLAY OUTPUT-REC
-                   WRITE OUTPUT-REC
+                   PERFORM JOB-SEARCH
                WHEN 2
                    MOVE "Find someone you know is under construction." TO OUTPUT-REC
                    DISPLAY OUTPUT-REC
@@ -99,23 +135,23 @@ SKILL-MENU.
        DISPLAY OUTPUT-REC
        WRITE OUTPUT-REC
 
-       MOVE "1. Skill 1" TO OUTPUT-REC
+       MOVE "1. Time Management" TO OUTPUT-REC
        DISPLAY OUTPUT-REC
        WRITE OUTPUT-REC
 
-       MOVE "2. Skill 2" TO OUTPUT-REC
+       MOVE "2. Resume Writing" TO OUTPUT-REC
        DISPLAY OUTPUT-REC
        WRITE OUTPUT-REC
 
-       MOVE "3. Skill 3" TO OUTPUT-REC
+       MOVE "3. Networking Basics" TO OUTPUT-REC
        DISPLAY OUTPUT-REC
        WRITE OUTPUT-REC
 
-       MOVE "4. Skill 4" TO OUTPUT-REC
+       MOVE "4. Public Speaking" TO OUTPUT-REC
        DISPLAY OUTPUT-REC
        WRITE OUTPUT-REC
 
-       MOVE "5. Skill 5" TO OUTPUT-REC
+       MOVE "5. Excel Fundamentals" TO OUTPUT-REC
        DISPLAY OUTPUT-REC
        WRITE OUTPUT-REC
 
@@ -135,29 +171,115 @@ SKILL-MENU.
            MOVE FUNCTION NUMVAL (WS-IN) TO SKILLCHOICE
            EVALUATE SKILLCHOICE
                WHEN 1
-                   MOVE "This skill is under construction" TO OUTPUT-REC
+                   MOVE "Lesson: block your day into focused intervals (e.g. 50 minutes on," TO OUTPUT-REC
+                   DISPLAY OUTPUT-REC
+                   WRITE OUTPUT-REC
+                   MOVE "10 minutes off), and tackle your hardest task first each day." TO OUTPUT-REC
                    DISPLAY OUTPUT-REC
                    WRITE OUTPUT-REC
+                   MOVE "Quiz: Should you tackle your hardest task first or last? (F=First/L=Last)" TO OUTPUT-REC
+                   DISPLAY OUTPUT-REC
+                   WRITE OUTPUT-REC
+                   READ INPUT-FILE INTO WS-IN
+                       AT END MOVE "Y" TO WS-EOF
+                   END-READ
+                   IF WS-EOF NOT = "Y"
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-IN))(1:1) = "F"
+                           MOVE "Correct! Skill completed." TO OUTPUT-REC
+                       ELSE
+                           MOVE "Not quite -- the answer was F (First)." TO OUTPUT-REC
+                       END-IF
+                       DISPLAY OUTPUT-REC
+                       WRITE OUTPUT-REC
+                   END-IF
                WHEN 2
-                   MOVE "This skill is under construction" TO OUTPUT-REC
+                   MOVE "Lesson: lead each bullet with an action verb and a measurable" TO OUTPUT-REC
                    DISPLAY OUTPUT-REC
                    WRITE OUTPUT-REC
+                   MOVE "result (e.g. 'Increased sign-ups by 20%'), not just a duty." TO OUTPUT-REC
+                   DISPLAY OUTPUT-REC
+                   WRITE OUTPUT-REC
+                   MOVE "Quiz: Should resume bullets start with an action verb? (Y/N)" TO OUTPUT-REC
+                   DISPLAY OUTPUT-REC
+                   WRITE OUTPUT-REC
+                   READ INPUT-FILE INTO WS-IN
+                       AT END MOVE "Y" TO WS-EOF
+                   END-READ
+                   IF WS-EOF NOT = "Y"
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-IN))(1:1) = "Y"
+                           MOVE "Correct! Skill completed." TO OUTPUT-REC
+                       ELSE
+                           MOVE "Not quite -- the answer was Y (Yes)." TO OUTPUT-REC
+                       END-IF
+                       DISPLAY OUTPUT-REC
+                       WRITE OUTPUT-REC
+                   END-IF
                WHEN 3
-                   MOVE "This skill is under construction" TO OUTPUT-REC
+                   MOVE "Lesson: reach out with a short, specific message, and always" TO OUTPUT-REC
+                   DISPLAY OUTPUT-REC
+                   WRITE OUTPUT-REC
+                   MOVE "follow up with a thank-you after someone helps you." TO OUTPUT-REC
+                   DISPLAY OUTPUT-REC
+                   WRITE OUTPUT-REC
+                   MOVE "Quiz: Should you send a thank-you after someone helps you? (Y/N)" TO OUTPUT-REC
+                   DISPLAY OUTPUT-REC
+                   WRITE OUTPUT-REC
+                   READ INPUT-FILE INTO WS-IN
+                       AT END MOVE "Y" TO WS-EOF
+                   END-READ
+                   IF WS-EOF NOT = "Y"
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-IN))(1:1) = "Y"
+                           MOVE "Correct! Skill completed." TO OUTPUT-REC
+                       ELSE
+                           MOVE "Not quite -- the answer was Y (Yes)." TO OUTPUT-REC
+                       END-IF
+                       DISPLAY OUTPUT-REC
+                       WRITE OUTPUT-REC
+                   END-IF
+               WHEN 4
+                   MOVE "Lesson: make eye contact with a few friendly faces, slow down," TO OUTPUT-REC
+                   DISPLAY OUTPUT-REC
+                   WRITE OUTPUT-REC
+                   MOVE "and practice your opening line until it feels automatic." TO OUTPUT-REC
+                   DISPLAY OUTPUT-REC
+                   WRITE OUTPUT-REC
+                   MOVE "Quiz: Should you speak faster when nervous? (Y/N)" TO OUTPUT-REC
                    DISPLAY OUTPUT-REC
                    WRITE OUTPUT-REC
-                WHEN 3
-                   MOVE "This skill is under construction" TO OUTPUT-REC
+                   READ INPUT-FILE INTO WS-IN
+                       AT END MOVE "Y" TO WS-EOF
+                   END-READ
+                   IF WS-EOF NOT = "Y"
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-IN))(1:1) = "N"
+                           MOVE "Correct! Skill completed." TO OUTPUT-REC
+                       ELSE
+                           MOVE "Not quite -- the answer was N (No)." TO OUTPUT-REC
+                       END-IF
+                       DISPLAY OUTPUT-REC
+                       WRITE OUTPUT-REC
+                   END-IF
+               WHEN 5
+                   MOVE "Lesson: use =SUM(), =AVERAGE(), and cell references instead of" TO OUTPUT-REC
                    DISPLAY OUTPUT-REC
                    WRITE OUTPUT-REC
-                WHEN 4
-                   MOVE "This skill is under construction" TO OUTPUT-REC
+                   MOVE "retyping numbers, so your totals update automatically." TO OUTPUT-REC
                    DISPLAY OUTPUT-REC
                    WRITE OUTPUT-REC
-                WHEN 5
-                   MOVE "This skill is under construction" TO OUTPUT-REC
+                   MOVE "Quiz: Does =SUM(A1:A3) add the values in A1 through A3? (Y/N)" TO OUTPUT-REC
                    DISPLAY OUTPUT-REC
                    WRITE OUTPUT-REC
+                   READ INPUT-FILE INTO WS-IN
+                       AT END MOVE "Y" TO WS-EOF
+                   END-READ
+                   IF WS-EOF NOT = "Y"
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-IN))(1:1) = "Y"
+                           MOVE "Correct! Skill completed." TO OUTPUT-REC
+                       ELSE
+                           MOVE "Not quite -- the answer was Y (Yes)." TO OUTPUT-REC
+                       END-IF
+                       DISPLAY OUTPUT-REC
+                       WRITE OUTPUT-REC
+                   END-IF
                WHEN 9
                    CONTINUE
                WHEN OTHER
@@ -167,3 +289,158 @@ SKILL-MENU.
            END-EVALUATE
        END-IF
       END-PERFORM.
+
+JOB-SEARCH.
+      OPEN INPUT JOBS
+      IF JOBS-FILE-STATUS NOT = "00"
+          MOVE "No job postings are available right now." TO OUTPUT-REC
+          DISPLAY OUTPUT-REC
+          WRITE OUTPUT-REC
+          EXIT PARAGRAPH
+      END-IF
+
+      MOVE "Search for a Job/Internship" TO OUTPUT-REC
+      DISPLAY OUTPUT-REC
+      WRITE OUTPUT-REC
+
+      MOVE "Enter a major to filter by (blank line lists all postings):" TO OUTPUT-REC
+      DISPLAY OUTPUT-REC
+      WRITE OUTPUT-REC
+
+      READ INPUT-FILE INTO WS-IN
+          AT END MOVE "Y" TO WS-EOF
+      END-READ
+      IF WS-EOF = "Y"
+          CLOSE JOBS
+          EXIT PARAGRAPH
+      END-IF
+      MOVE FUNCTION TRIM(WS-IN) TO WS-JOB-SEARCH-MAJOR
+
+      MOVE "N" TO WS-JOBS-EOF
+      MOVE "N" TO WS-JOB-FOUND
+      MOVE 0 TO WS-JOB-COUNT
+      PERFORM UNTIL WS-JOBS-EOF = "Y"
+          READ JOBS INTO JOBS-LINE
+              AT END MOVE "Y" TO WS-JOBS-EOF
+              NOT AT END
+                  PERFORM SPLIT-JOB-LINE
+                  IF FUNCTION LENGTH(FUNCTION TRIM(WS-JOB-SEARCH-MAJOR)) = 0
+                     OR FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-MAJOR))
+                        = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-SEARCH-MAJOR))
+                      ADD 1 TO WS-JOB-COUNT
+                      MOVE "Y" TO WS-JOB-FOUND
+                      MOVE SPACES TO OUTPUT-REC
+                      STRING WS-JOB-COUNT DELIMITED BY SIZE
+                             ". " DELIMITED BY SIZE
+                             FUNCTION TRIM(JOB-TITLE) DELIMITED BY SIZE
+                             " at " DELIMITED BY SIZE
+                             FUNCTION TRIM(JOB-EMPLOYER) DELIMITED BY SIZE
+                             INTO OUTPUT-REC
+                      END-STRING
+                      DISPLAY OUTPUT-REC
+                      WRITE OUTPUT-REC
+
+                      MOVE SPACES TO OUTPUT-REC
+                      STRING "   Major: " DELIMITED BY SIZE
+                             FUNCTION TRIM(JOB-MAJOR) DELIMITED BY SIZE
+                             "  Location: " DELIMITED BY SIZE
+                             FUNCTION TRIM(JOB-LOCATION) DELIMITED BY SIZE
+                             "  Posted: " DELIMITED BY SIZE
+                             FUNCTION TRIM(JOB-POSTED) DELIMITED BY SIZE
+                             INTO OUTPUT-REC
+                      END-STRING
+                      DISPLAY OUTPUT-REC
+                      WRITE OUTPUT-REC
+                  END-IF
+          END-READ
+      END-PERFORM
+      CLOSE JOBS
+
+      IF WS-JOB-FOUND = "N"
+          MOVE "No matching job postings were found." TO OUTPUT-REC
+          DISPLAY OUTPUT-REC
+          WRITE OUTPUT-REC
+          EXIT PARAGRAPH
+      END-IF
+
+      MOVE "Apply to a posting? Enter its number, or 0 to skip:" TO OUTPUT-REC
+      DISPLAY OUTPUT-REC
+      WRITE OUTPUT-REC
+
+      READ INPUT-FILE INTO WS-IN
+          AT END MOVE "Y" TO WS-EOF
+      END-READ
+      IF WS-EOF = "Y"
+          EXIT PARAGRAPH
+      END-IF
+      MOVE FUNCTION NUMVAL(WS-IN) TO WS-JOB-CHOICE
+      IF WS-JOB-CHOICE = 0 OR WS-JOB-CHOICE > WS-JOB-COUNT
+          EXIT PARAGRAPH
+      END-IF
+
+      PERFORM APPLY-FOR-JOB.
+
+APPLY-FOR-JOB.
+      *> Re-scan the jobs file to recover the chosen posting's fields
+      MOVE 0 TO WS-JOB-COUNT
+      MOVE "N" TO WS-JOBS-EOF
+      OPEN INPUT JOBS
+      PERFORM UNTIL WS-JOBS-EOF = "Y"
+          READ JOBS INTO JOBS-LINE
+              AT END MOVE "Y" TO WS-JOBS-EOF
+              NOT AT END
+                  PERFORM SPLIT-JOB-LINE
+                  IF FUNCTION LENGTH(FUNCTION TRIM(WS-JOB-SEARCH-MAJOR)) = 0
+                     OR FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-MAJOR))
+                        = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-SEARCH-MAJOR))
+                      ADD 1 TO WS-JOB-COUNT
+                      IF WS-JOB-COUNT = WS-JOB-CHOICE
+                          MOVE "Y" TO WS-JOBS-EOF
+                      END-IF
+                  END-IF
+          END-READ
+      END-PERFORM
+      CLOSE JOBS
+
+      MOVE "Enter your name to apply:" TO OUTPUT-REC
+      DISPLAY OUTPUT-REC
+      WRITE OUTPUT-REC
+      READ INPUT-FILE INTO WS-IN
+          AT END MOVE "Y" TO WS-EOF
+      END-READ
+      IF WS-EOF = "Y"
+          EXIT PARAGRAPH
+      END-IF
+      MOVE FUNCTION TRIM(WS-IN) TO WS-APPLICANT-NAME
+
+      OPEN EXTEND APPLICATIONS
+      IF APPLICATIONS-FILE-STATUS = "05" OR APPLICATIONS-FILE-STATUS = "35"
+          OPEN OUTPUT APPLICATIONS
+      END-IF
+      MOVE SPACES TO APPLICATIONS-LINE
+      STRING FUNCTION TRIM(JOB-EMPLOYER) DELIMITED BY SIZE
+             "|" DELIMITED BY SIZE
+             FUNCTION TRIM(JOB-TITLE) DELIMITED BY SIZE
+             "|" DELIMITED BY SIZE
+             FUNCTION TRIM(WS-APPLICANT-NAME) DELIMITED BY SIZE
+             INTO APPLICATIONS-LINE
+      END-STRING
+      WRITE APPLICATIONS-LINE
+      CLOSE APPLICATIONS
+
+      MOVE SPACES TO OUTPUT-REC
+      STRING "Application submitted for " DELIMITED BY SIZE
+             FUNCTION TRIM(JOB-TITLE) DELIMITED BY SIZE
+             " at " DELIMITED BY SIZE
+             FUNCTION TRIM(JOB-EMPLOYER) DELIMITED BY SIZE
+             "." DELIMITED BY SIZE
+             INTO OUTPUT-REC
+      END-STRING
+      DISPLAY OUTPUT-REC
+      WRITE OUTPUT-REC.
+
+SPLIT-JOB-LINE.
+      MOVE SPACES TO JOB-FIELDS
+      UNSTRING JOBS-LINE DELIMITED BY "|"
+          INTO JOB-EMPLOYER JOB-TITLE JOB-MAJOR JOB-LOCATION JOB-POSTED
+      END-UNSTRING.
