@@ -0,0 +1,302 @@
+>>SOURCE FORMAT FREE
+*> Standalone end-of-day batch job: reads the shared userinfo.txt,
+*> profiles.txt and connections.txt data store and produces a simple
+*> totals/engagement summary. Read-only -- never opens any of its
+*> inputs for OUTPUT or EXTEND.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EndOfDayReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Same physical data store InCollege.cob/auth.cob maintain.
+    SELECT USERINFO ASSIGN TO "src/userinfo.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS IN-USERNAME
+        FILE STATUS IS UINFO-FILE-STATUS.
+
+    SELECT PROFILES ASSIGN TO "src/profiles.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS P-USERNAME
+        FILE STATUS IS PROFILES-FILE-STATUS.
+
+    SELECT CONNECTIONS ASSIGN TO "src/connections.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS CONNECTIONS-FILE-STATUS.
+
+*> Report output
+    SELECT REPORT-OUT ASSIGN TO "src/EndOfDay-Report.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS REPORT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD USERINFO.
+01 USER-REC.
+    05 IN-USERNAME PIC X(20).
+    05 IN-PASSWORD PIC X(20).
+    05 IN-RECOVERY-Q PIC X(40).
+    05 IN-RECOVERY-A PIC X(20).
+
+*> Profile data file -- one record per user, keyed by P-USERNAME.
+*> Same layout src/InCollege.cob's FD PROFILES uses.
+FD PROFILES.
+01 P-REC.
+   05 P-USERNAME      PIC X(20).
+   05 P-FIRST-NAME    PIC X(30).
+   05 P-LAST-NAME     PIC X(30).
+   05 P-UNIVERSITY    PIC X(60).
+   05 P-MAJOR         PIC X(40).
+   05 P-GRAD-YEAR     PIC 9(4).
+   05 P-ABOUT         PIC X(200).
+   05 P-RESUME        PIC X(200).
+
+   05 P-EXP-COUNT     PIC 99 VALUE 0.
+   05 P-EXPERIENCE OCCURS 10.
+      10 P-EXP-TITLE     PIC X(40).
+      10 P-EXP-COMPANY   PIC X(40).
+      10 P-EXP-DATES     PIC X(30).
+      10 P-EXP-DESC      PIC X(100).
+
+   05 P-EDU-COUNT     PIC 99 VALUE 0.
+   05 P-EDU OCCURS 10.
+      10 P-EDU-DEGREE    PIC X(40).
+      10 P-EDU-SCHOOL    PIC X(60).
+      10 P-EDU-YEARS     PIC X(20).
+
+   05 P-SKILLS-MASK   PIC X(5) VALUE "00000".
+
+FD CONNECTIONS.
+01 CONNECTION-REC.
+    05 CONN-SENDER    PIC X(20).
+    05 CONN-RECIPIENT PIC X(20).
+    05 CONN-STATUS    PIC X(10).
+
+FD REPORT-OUT.
+01 REPORT-LINE PIC X(132).
+
+WORKING-STORAGE SECTION.
+01 UINFO-FILE-STATUS       PIC XX.
+01 PROFILES-FILE-STATUS    PIC XX.
+01 CONNECTIONS-FILE-STATUS PIC XX.
+01 REPORT-FILE-STATUS      PIC XX.
+
+01 INFOEOF PIC A(1) VALUE 'N'.
+01 PROFILESEOF PIC A(1) VALUE 'N'.
+01 CONNECTIONSEOF PIC A(1) VALUE 'N'.
+
+*> Account totals
+01 WS-TOTAL-ACCOUNTS PIC 9(6) VALUE 0.
+
+*> Profile totals/engagement
+01 WS-TOTAL-PROFILES    PIC 9(6) VALUE 0.
+01 WS-PROFILES-WITH-ABOUT PIC 9(6) VALUE 0.
+01 WS-PROFILES-WITH-EXP   PIC 9(6) VALUE 0.
+01 WS-PROFILES-WITH-EDU   PIC 9(6) VALUE 0.
+01 WS-PROFILES-WITH-SKILL PIC 9(6) VALUE 0.
+
+*> Connection totals
+01 WS-TOTAL-CONNECTIONS  PIC 9(6) VALUE 0.
+01 WS-PENDING-CONNECTIONS  PIC 9(6) VALUE 0.
+01 WS-ACCEPTED-CONNECTIONS PIC 9(6) VALUE 0.
+01 WS-DECLINED-CONNECTIONS PIC 9(6) VALUE 0.
+
+01 WS-COUNT-DISPLAY PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    OPEN OUTPUT REPORT-OUT
+
+    MOVE "===== InCollege End-of-Day Report =====" TO REPORT-LINE
+    PERFORM SHOW
+
+    PERFORM 1000-COUNT-ACCOUNTS
+    PERFORM 2000-SCAN-PROFILES
+    PERFORM 3000-SCAN-CONNECTIONS
+    PERFORM 4000-PRINT-SUMMARY
+
+    CLOSE REPORT-OUT
+    STOP RUN.
+
+SHOW.
+    DISPLAY REPORT-LINE
+    WRITE REPORT-LINE.
+
+1000-COUNT-ACCOUNTS.
+    MOVE 0 TO WS-TOTAL-ACCOUNTS
+    OPEN INPUT USERINFO
+    IF UINFO-FILE-STATUS = "00"
+        MOVE 'N' TO INFOEOF
+        PERFORM UNTIL INFOEOF = 'Y'
+            READ USERINFO NEXT RECORD INTO USER-REC
+                AT END MOVE 'Y' TO INFOEOF
+                NOT AT END ADD 1 TO WS-TOTAL-ACCOUNTS
+            END-READ
+        END-PERFORM
+        CLOSE USERINFO
+    END-IF.
+
+2000-SCAN-PROFILES.
+    MOVE 0 TO WS-TOTAL-PROFILES
+    MOVE 0 TO WS-PROFILES-WITH-ABOUT
+    MOVE 0 TO WS-PROFILES-WITH-EXP
+    MOVE 0 TO WS-PROFILES-WITH-EDU
+    MOVE 0 TO WS-PROFILES-WITH-SKILL
+
+    *> PROFILES is keyed/indexed, so this scans it the same way
+    *> src/InCollege.cob's MAINLINE account count and SEARCH-USER do --
+    *> OPEN INPUT then READ NEXT RECORD until end.
+    OPEN INPUT PROFILES
+    IF PROFILES-FILE-STATUS = "00"
+        MOVE 'N' TO PROFILESEOF
+        PERFORM UNTIL PROFILESEOF = 'Y'
+            READ PROFILES NEXT RECORD INTO P-REC
+                AT END MOVE 'Y' TO PROFILESEOF
+            END-READ
+            IF PROFILESEOF NOT = 'Y'
+                ADD 1 TO WS-TOTAL-PROFILES
+
+                IF FUNCTION LENGTH(FUNCTION TRIM(P-ABOUT)) > 0
+                    ADD 1 TO WS-PROFILES-WITH-ABOUT
+                END-IF
+                IF P-EXP-COUNT > 0
+                    ADD 1 TO WS-PROFILES-WITH-EXP
+                END-IF
+                IF P-EDU-COUNT > 0
+                    ADD 1 TO WS-PROFILES-WITH-EDU
+                END-IF
+                IF P-SKILLS-MASK NOT = "00000"
+                    ADD 1 TO WS-PROFILES-WITH-SKILL
+                END-IF
+            END-IF
+        END-PERFORM
+        CLOSE PROFILES
+    END-IF.
+
+3000-SCAN-CONNECTIONS.
+    MOVE 0 TO WS-TOTAL-CONNECTIONS
+    MOVE 0 TO WS-PENDING-CONNECTIONS
+    MOVE 0 TO WS-ACCEPTED-CONNECTIONS
+    MOVE 0 TO WS-DECLINED-CONNECTIONS
+
+    OPEN INPUT CONNECTIONS
+    IF CONNECTIONS-FILE-STATUS = "00"
+        MOVE 'N' TO CONNECTIONSEOF
+        PERFORM UNTIL CONNECTIONSEOF = 'Y'
+            READ CONNECTIONS INTO CONNECTION-REC
+                AT END MOVE 'Y' TO CONNECTIONSEOF
+            END-READ
+            IF CONNECTIONSEOF NOT = 'Y'
+                ADD 1 TO WS-TOTAL-CONNECTIONS
+                EVALUATE FUNCTION TRIM(CONN-STATUS)
+                    WHEN "ACCEPTED"
+                        ADD 1 TO WS-ACCEPTED-CONNECTIONS
+                    WHEN "DECLINED"
+                        ADD 1 TO WS-DECLINED-CONNECTIONS
+                    WHEN OTHER
+                        ADD 1 TO WS-PENDING-CONNECTIONS
+                END-EVALUATE
+            END-IF
+        END-PERFORM
+        CLOSE CONNECTIONS
+    END-IF.
+
+4000-PRINT-SUMMARY.
+    MOVE " " TO REPORT-LINE
+    PERFORM SHOW
+
+    MOVE "-- Accounts --" TO REPORT-LINE
+    PERFORM SHOW
+    MOVE WS-TOTAL-ACCOUNTS TO WS-COUNT-DISPLAY
+    MOVE SPACES TO REPORT-LINE
+    STRING "Total accounts: " DELIMITED BY SIZE
+           WS-COUNT-DISPLAY DELIMITED BY SIZE
+           INTO REPORT-LINE
+    END-STRING
+    PERFORM SHOW
+
+    MOVE " " TO REPORT-LINE
+    PERFORM SHOW
+    MOVE "-- Profiles / Engagement --" TO REPORT-LINE
+    PERFORM SHOW
+
+    MOVE WS-TOTAL-PROFILES TO WS-COUNT-DISPLAY
+    MOVE SPACES TO REPORT-LINE
+    STRING "Total profiles: " DELIMITED BY SIZE
+           WS-COUNT-DISPLAY DELIMITED BY SIZE
+           INTO REPORT-LINE
+    END-STRING
+    PERFORM SHOW
+
+    MOVE WS-PROFILES-WITH-ABOUT TO WS-COUNT-DISPLAY
+    MOVE SPACES TO REPORT-LINE
+    STRING "Profiles with About Me filled in: " DELIMITED BY SIZE
+           WS-COUNT-DISPLAY DELIMITED BY SIZE
+           INTO REPORT-LINE
+    END-STRING
+    PERFORM SHOW
+
+    MOVE WS-PROFILES-WITH-EXP TO WS-COUNT-DISPLAY
+    MOVE SPACES TO REPORT-LINE
+    STRING "Profiles with at least one Experience entry: " DELIMITED BY SIZE
+           WS-COUNT-DISPLAY DELIMITED BY SIZE
+           INTO REPORT-LINE
+    END-STRING
+    PERFORM SHOW
+
+    MOVE WS-PROFILES-WITH-EDU TO WS-COUNT-DISPLAY
+    MOVE SPACES TO REPORT-LINE
+    STRING "Profiles with at least one Education entry: " DELIMITED BY SIZE
+           WS-COUNT-DISPLAY DELIMITED BY SIZE
+           INTO REPORT-LINE
+    END-STRING
+    PERFORM SHOW
+
+    MOVE WS-PROFILES-WITH-SKILL TO WS-COUNT-DISPLAY
+    MOVE SPACES TO REPORT-LINE
+    STRING "Profiles with at least one completed skill: " DELIMITED BY SIZE
+           WS-COUNT-DISPLAY DELIMITED BY SIZE
+           INTO REPORT-LINE
+    END-STRING
+    PERFORM SHOW
+
+    MOVE " " TO REPORT-LINE
+    PERFORM SHOW
+    MOVE "-- Connections --" TO REPORT-LINE
+    PERFORM SHOW
+
+    MOVE WS-TOTAL-CONNECTIONS TO WS-COUNT-DISPLAY
+    MOVE SPACES TO REPORT-LINE
+    STRING "Total connection requests: " DELIMITED BY SIZE
+           WS-COUNT-DISPLAY DELIMITED BY SIZE
+           INTO REPORT-LINE
+    END-STRING
+    PERFORM SHOW
+
+    MOVE WS-PENDING-CONNECTIONS TO WS-COUNT-DISPLAY
+    MOVE SPACES TO REPORT-LINE
+    STRING "  Pending: " DELIMITED BY SIZE
+           WS-COUNT-DISPLAY DELIMITED BY SIZE
+           INTO REPORT-LINE
+    END-STRING
+    PERFORM SHOW
+
+    MOVE WS-ACCEPTED-CONNECTIONS TO WS-COUNT-DISPLAY
+    MOVE SPACES TO REPORT-LINE
+    STRING "  Accepted: " DELIMITED BY SIZE
+           WS-COUNT-DISPLAY DELIMITED BY SIZE
+           INTO REPORT-LINE
+    END-STRING
+    PERFORM SHOW
+
+    MOVE WS-DECLINED-CONNECTIONS TO WS-COUNT-DISPLAY
+    MOVE SPACES TO REPORT-LINE
+    STRING "  Declined: " DELIMITED BY SIZE
+           WS-COUNT-DISPLAY DELIMITED BY SIZE
+           INTO REPORT-LINE
+    END-STRING
+    PERFORM SHOW.
