@@ -0,0 +1,223 @@
+>>SOURCE FORMAT FREE
+*> Standalone maintenance job: scans profiles.txt and connections.txt
+*> for usernames that have no matching entry in userinfo.txt (e.g. left
+*> behind by a partial account deletion or a direct edit of the data
+*> files) and reports them. Read-only -- never opens any of its inputs
+*> for OUTPUT or EXTEND.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReconcileProfiles.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Same physical data store InCollege.cob/auth.cob maintain.
+    SELECT USERINFO ASSIGN TO "src/userinfo.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS IN-USERNAME
+        FILE STATUS IS UINFO-FILE-STATUS.
+
+    SELECT PROFILES ASSIGN TO "src/profiles.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS P-USERNAME
+        FILE STATUS IS PROFILES-FILE-STATUS.
+
+    SELECT CONNECTIONS ASSIGN TO "src/connections.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS CONNECTIONS-FILE-STATUS.
+
+    SELECT REPORT-OUT ASSIGN TO "src/Reconcile-Report.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS REPORT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD USERINFO.
+01 USER-REC.
+    05 IN-USERNAME PIC X(20).
+    05 IN-PASSWORD PIC X(20).
+    05 IN-RECOVERY-Q PIC X(40).
+    05 IN-RECOVERY-A PIC X(20).
+
+*> Profile data file -- one record per user, keyed by P-USERNAME.
+*> Same layout src/InCollege.cob's FD PROFILES uses.
+FD PROFILES.
+01 P-REC.
+   05 P-USERNAME      PIC X(20).
+   05 P-FIRST-NAME    PIC X(30).
+   05 P-LAST-NAME     PIC X(30).
+   05 P-UNIVERSITY    PIC X(60).
+   05 P-MAJOR         PIC X(40).
+   05 P-GRAD-YEAR     PIC 9(4).
+   05 P-ABOUT         PIC X(200).
+   05 P-RESUME        PIC X(200).
+
+   05 P-EXP-COUNT     PIC 99 VALUE 0.
+   05 P-EXPERIENCE OCCURS 10.
+      10 P-EXP-TITLE     PIC X(40).
+      10 P-EXP-COMPANY   PIC X(40).
+      10 P-EXP-DATES     PIC X(30).
+      10 P-EXP-DESC      PIC X(100).
+
+   05 P-EDU-COUNT     PIC 99 VALUE 0.
+   05 P-EDU OCCURS 10.
+      10 P-EDU-DEGREE    PIC X(40).
+      10 P-EDU-SCHOOL    PIC X(60).
+      10 P-EDU-YEARS     PIC X(20).
+
+   05 P-SKILLS-MASK   PIC X(5) VALUE "00000".
+
+FD CONNECTIONS.
+01 CONNECTION-REC.
+    05 CONN-SENDER    PIC X(20).
+    05 CONN-RECIPIENT PIC X(20).
+    05 CONN-STATUS    PIC X(10).
+
+FD REPORT-OUT.
+01 REPORT-LINE PIC X(132).
+
+WORKING-STORAGE SECTION.
+01 UINFO-FILE-STATUS       PIC XX.
+01 PROFILES-FILE-STATUS    PIC XX.
+01 CONNECTIONS-FILE-STATUS PIC XX.
+01 REPORT-FILE-STATUS      PIC XX.
+
+01 PROFILESEOF PIC A(1) VALUE 'N'.
+01 CONNECTIONSEOF PIC A(1) VALUE 'N'.
+
+01 WS-CHECK-NAME PIC X(20).
+01 WS-USER-EXISTS PIC A(1) VALUE 'N'.
+
+01 WS-ORPHAN-PROFILES   PIC 9(6) VALUE 0.
+01 WS-ORPHAN-CONN-ROWS  PIC 9(6) VALUE 0.
+01 WS-COUNT-DISPLAY PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    OPEN OUTPUT REPORT-OUT
+
+    MOVE "===== InCollege Profile/Connection Reconciliation Report =====" TO REPORT-LINE
+    PERFORM SHOW
+
+    PERFORM 1000-CHECK-PROFILES
+    PERFORM 2000-CHECK-CONNECTIONS
+    PERFORM 3000-PRINT-SUMMARY
+
+    CLOSE REPORT-OUT
+    STOP RUN.
+
+SHOW.
+    DISPLAY REPORT-LINE
+    WRITE REPORT-LINE.
+
+*> Returns 'Y'/'N' in WS-USER-EXISTS for WS-CHECK-NAME via a keyed
+*> lookup against USERINFO -- opened and closed on every call since
+*> this job is a light, infrequent maintenance pass, not a hot path.
+1500-USER-EXISTS.
+    MOVE 'N' TO WS-USER-EXISTS
+    OPEN INPUT USERINFO
+    IF UINFO-FILE-STATUS = "00"
+        MOVE FUNCTION TRIM(WS-CHECK-NAME) TO IN-USERNAME
+        READ USERINFO INTO USER-REC KEY IS IN-USERNAME
+            INVALID KEY
+                MOVE 'N' TO WS-USER-EXISTS
+            NOT INVALID KEY
+                MOVE 'Y' TO WS-USER-EXISTS
+        END-READ
+        CLOSE USERINFO
+    END-IF.
+
+1000-CHECK-PROFILES.
+    MOVE 0 TO WS-ORPHAN-PROFILES
+
+    *> PROFILES is keyed/indexed, so this scans it the same way
+    *> src/InCollege.cob's MAINLINE account count and SEARCH-USER do --
+    *> OPEN INPUT then READ NEXT RECORD until end.
+    OPEN INPUT PROFILES
+    IF PROFILES-FILE-STATUS = "00"
+        MOVE 'N' TO PROFILESEOF
+        PERFORM UNTIL PROFILESEOF = 'Y'
+            READ PROFILES NEXT RECORD INTO P-REC
+                AT END MOVE 'Y' TO PROFILESEOF
+            END-READ
+            IF PROFILESEOF NOT = 'Y'
+                MOVE FUNCTION TRIM(P-USERNAME) TO WS-CHECK-NAME
+                PERFORM 1500-USER-EXISTS
+                IF WS-USER-EXISTS NOT = 'Y'
+                    ADD 1 TO WS-ORPHAN-PROFILES
+                    MOVE SPACES TO REPORT-LINE
+                    STRING "Orphan profile block: " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-CHECK-NAME) DELIMITED BY SIZE
+                           " (no matching userinfo.txt account)" DELIMITED BY SIZE
+                           INTO REPORT-LINE
+                    END-STRING
+                    PERFORM SHOW
+                END-IF
+            END-IF
+        END-PERFORM
+        CLOSE PROFILES
+    END-IF.
+
+2000-CHECK-CONNECTIONS.
+    MOVE 0 TO WS-ORPHAN-CONN-ROWS
+
+    OPEN INPUT CONNECTIONS
+    IF CONNECTIONS-FILE-STATUS = "00"
+        MOVE 'N' TO CONNECTIONSEOF
+        PERFORM UNTIL CONNECTIONSEOF = 'Y'
+            READ CONNECTIONS INTO CONNECTION-REC
+                AT END MOVE 'Y' TO CONNECTIONSEOF
+            END-READ
+            IF CONNECTIONSEOF NOT = 'Y'
+                MOVE FUNCTION TRIM(CONN-SENDER) TO WS-CHECK-NAME
+                PERFORM 1500-USER-EXISTS
+                IF WS-USER-EXISTS NOT = 'Y'
+                    ADD 1 TO WS-ORPHAN-CONN-ROWS
+                    MOVE SPACES TO REPORT-LINE
+                    STRING "Orphan connection row: sender " DELIMITED BY SIZE
+                           FUNCTION TRIM(CONN-SENDER) DELIMITED BY SIZE
+                           " (no matching userinfo.txt account)" DELIMITED BY SIZE
+                           INTO REPORT-LINE
+                    END-STRING
+                    PERFORM SHOW
+                END-IF
+
+                MOVE FUNCTION TRIM(CONN-RECIPIENT) TO WS-CHECK-NAME
+                PERFORM 1500-USER-EXISTS
+                IF WS-USER-EXISTS NOT = 'Y'
+                    ADD 1 TO WS-ORPHAN-CONN-ROWS
+                    MOVE SPACES TO REPORT-LINE
+                    STRING "Orphan connection row: recipient " DELIMITED BY SIZE
+                           FUNCTION TRIM(CONN-RECIPIENT) DELIMITED BY SIZE
+                           " (no matching userinfo.txt account)" DELIMITED BY SIZE
+                           INTO REPORT-LINE
+                    END-STRING
+                    PERFORM SHOW
+                END-IF
+            END-IF
+        END-PERFORM
+        CLOSE CONNECTIONS
+    END-IF.
+
+3000-PRINT-SUMMARY.
+    MOVE " " TO REPORT-LINE
+    PERFORM SHOW
+
+    MOVE WS-ORPHAN-PROFILES TO WS-COUNT-DISPLAY
+    MOVE SPACES TO REPORT-LINE
+    STRING "Total orphan profile blocks: " DELIMITED BY SIZE
+           WS-COUNT-DISPLAY DELIMITED BY SIZE
+           INTO REPORT-LINE
+    END-STRING
+    PERFORM SHOW
+
+    MOVE WS-ORPHAN-CONN-ROWS TO WS-COUNT-DISPLAY
+    MOVE SPACES TO REPORT-LINE
+    STRING "Total orphan connection-row references: " DELIMITED BY SIZE
+           WS-COUNT-DISPLAY DELIMITED BY SIZE
+           INTO REPORT-LINE
+    END-STRING
+    PERFORM SHOW.
