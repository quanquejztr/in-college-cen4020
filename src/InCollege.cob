@@ -1,1075 +1,1780 @@
->>SOURCE FORMAT FREE
-*> NOTES: Min year 1990??
-IDENTIFICATION DIVISION.
-PROGRAM-ID. InCollege.
-*> AUTHOR. Washington.
-*> DATE-WRITTEN. 09/06/2025.
-*> This is the program header section that identifies the program name and metadata
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-*> Define file for storing user account information (username/password pairs)
-    SELECT USERINFO ASSIGN TO "src/userinfo.txt"
-        ORGANIZATION IS LINE SEQUENTIAL
-        ACCESS MODE IS SEQUENTIAL
-        FILE STATUS IS UINFO-FILE-STATUS.
-
-*> Define input file for reading test commands and user input
-    SELECT INPUT-FILE ASSIGN TO "src/InCollege-Test.txt"
-        ORGANIZATION IS LINE SEQUENTIAL
-        ACCESS MODE IS SEQUENTIAL
-        FILE STATUS IS INPUT-FILE-STATUS.
-
-*> Define output file for logging application messages and responses
-    SELECT APPLOG ASSIGN TO "src/InCollege-Output.txt"
-        ORGANIZATION IS LINE SEQUENTIAL
-        ACCESS MODE IS SEQUENTIAL
-        FILE STATUS IS APPLOG-FILE-STATUS.
-
-    *> Profile persistence files
-    SELECT PROFILES ASSIGN TO "src/profiles.txt"
-        ORGANIZATION IS LINE SEQUENTIAL
-        ACCESS MODE IS SEQUENTIAL
-        FILE STATUS IS PROFILES-FILE-STATUS.
-
-    SELECT TEMP-FILE ASSIGN TO "src/profiles.tmp"
-        ORGANIZATION IS LINE SEQUENTIAL
-        ACCESS MODE IS SEQUENTIAL
-        FILE STATUS IS TEMP-FILE-STATUS.
-
-    *> New file for atomic replace
-    SELECT NEW-FILE ASSIGN TO "src/profiles.new"
-        ORGANIZATION IS LINE SEQUENTIAL
-        ACCESS MODE IS SEQUENTIAL
-        FILE STATUS IS NEW-FILE-STATUS.
-
-
-DATA DIVISION.
-FILE SECTION.
-*> File description for user account data
-FD USERINFO.
-01 USER-REC.
-    05 IN-USERNAME PIC X(20).
-    05 IN-PASSWORD PIC X(20).
-
-*> File description for input commands
-FD INPUT-FILE.
-01 INPUT-REC.
-    05 INPUT-TEXT PIC X(256).
-
-*> File description for application log output
-FD APPLOG.
-01 SAVE-RECORD.
-    05 SAVE-TEXT PIC X(200).
-
-*> Profile data file (one line per record, simple key=value style later)
-FD PROFILES.
-01 PROFILES-LINE PIC X(256).
-
-*> Temporary file for updates (used when editing existing profiles)
-FD TEMP-FILE.
-01 TEMP-LINE PIC X(256).
-
-*> New output file used for atomic replacement of profiles.txt
-FD NEW-FILE.
-01 NEW-LINE PIC X(256).
-
-
-WORKING-STORAGE SECTION.
-*> File status indicators
-01 UINFO-FILE-STATUS PIC XX.
-01 INPUT-FILE-STATUS PIC XX.
-01 APPLOG-FILE-STATUS PIC XX.
-
-*> End-of-file flags
-01 INFOEOF PIC A(1) VALUE 'N'.
-01 INPUTSEOF PIC A(1) VALUE 'N'.
-
-*> Action tracking and command constants
-01 CURRENT-ACTION PIC X(20).
-01 WS-LOGIN PIC X(5) VALUE 'LOGIN'.
-01 WS-NEW   PIC X(18) VALUE 'CREATE NEW ACCOUNT'.
-
-*> User authentication variables
-01 WS-NAME PIC X(20).
-01 WS-PASSWORD PIC X(20).
-01 WS-LOGGEDIN PIC A(1) VALUE 'N'.
-
-01 PROFILES-FILE-STATUS PIC XX.
-01 TEMP-FILE-STATUS     PIC XX.
-01 NEW-FILE-STATUS      PIC XX.
-
-*> Buffers for parsing profile lines (key=value pairs later)
-01 LINE-K PIC X(32).
-01 LINE-V PIC X(224).
-01 WS-BUF PIC X(256).
-
-*> Flag to mark if a profile exists for current user
-01 PROFILE-FOUND PIC A(1) VALUE 'N'.
-
-*> Display buffer for writing graduation year in text
-01 WS-GRAD-YEAR-DISPLAY PIC X(4).
-
-*> Display buffer for numbering prompts (1..3)
-01 WS-IDX-TXT PIC X(2).
-01 WS-SECTION PIC X(1) VALUE SPACE.
-01 CUR-EXP-IDX PIC 9 VALUE 0.
-01 CUR-EDU-IDX PIC 9 VALUE 0.
-
-*> Password validation flags
-01 WS-HASCAPITAL PIC A(1) VALUE 'N'.
-01 WS-HASDIGIT   PIC A(1) VALUE 'N'.
-01 WS-HASSPECIAL PIC A(1) VALUE 'N'.
-
-*> Password validation counters and limits
-01 WS-CHARCOUNT  PIC 9(2) VALUE 0.
-01 WS-MINPASSWORDCOUNT PIC 9(2) VALUE 8.
-01 WS-MAXPASSWORDCOUNT PIC 9(2) VALUE 12.
-01 WS-INSPECTEDCHAR PIC X(1).
-
-*> Account management variables
-01 WS-NUMACCOUNTS PIC 9(1) VALUE 0.
-01 WS-NEWUSERNAME PIC X(20).
-01 WS-UNIQUEUSERSTATUS PIC A(1) VALUE 'N'.
-01 I PIC 9(2) VALUE 1.
-01 FIELD-OK PIC A(1) VALUE "N".
-
-*> Menu choice variables
-77 CHOICE       PIC 9 VALUE 0.
-77 SKILLCHOICE  PIC 9 VALUE 0.
-01 P-REC.
-   05 P-USERNAME      PIC X(20).      *> set after login (WS-NAME)
-   05 P-FIRST-NAME    PIC X(30).
-   05 P-LAST-NAME     PIC X(30).
-   05 P-UNIVERSITY    PIC X(60).
-   05 P-MAJOR         PIC X(40).
-   05 P-GRAD-YEAR     PIC 9(4).
-   05 P-ABOUT         PIC X(200).
-
-   05 P-EXP-COUNT     PIC 9 VALUE 0.
-   05 P-EXPERIENCE OCCURS 3.
-      10 P-EXP-TITLE     PIC X(40).
-      10 P-EXP-COMPANY   PIC X(40).
-      10 P-EXP-DATES     PIC X(30).
-      10 P-EXP-DESC      PIC X(100).
-
-   05 P-EDU-COUNT     PIC 9 VALUE 0.
-   05 P-EDU OCCURS 3.
-      10 P-EDU-DEGREE    PIC X(40).
-      10 P-EDU-SCHOOL    PIC X(60).
-      10 P-EDU-YEARS     PIC X(20).
-
-01 VALID-YEAR PIC A(1) VALUE 'N'.
-01 MIN-YEAR   PIC 9(4) VALUE 1980.
-01 MAX-YEAR   PIC 9(4) VALUE 2100.
-01 P-I        PIC 9 VALUE 0.
-
-PROCEDURE DIVISION.
-*> Main program execution
-    OPEN INPUT  INPUT-FILE
-    OPEN OUTPUT APPLOG
-    OPEN INPUT PROFILES
-    IF PROFILES-FILE-STATUS = "00"
-        CLOSE PROFILES
-    ELSE
-        *> If file missing (35), create an empty one. Any other code: warn.
-        IF PROFILES-FILE-STATUS = "35"
-            OPEN OUTPUT PROFILES
-            CLOSE PROFILES
-        ELSE
-            MOVE "Warning: Could not open profiles file." TO SAVE-TEXT
-            PERFORM SHOW
-        END-IF
-    END-IF
-
-    MOVE "Welcome to InCollege!" TO SAVE-TEXT
-    PERFORM SHOW
-    MOVE "Log In" TO SAVE-TEXT
-    PERFORM SHOW
-    MOVE "Create New Account" TO SAVE-TEXT
-    PERFORM SHOW
-
-*> Count existing accounts
-    OPEN INPUT USERINFO
-        PERFORM UNTIL INFOEOF='Y'
-            READ USERINFO INTO USER-REC
-                AT END MOVE 'Y' TO INFOEOF
-                NOT AT END ADD 1 TO WS-NUMACCOUNTS
-            END-READ
-        END-PERFORM
-    CLOSE USERINFO
-
-*> Process input commands
-    MOVE 'N' TO INFOEOF
-    PERFORM UNTIL INPUTSEOF='Y'
-        READ INPUT-FILE INTO INPUT-TEXT
-            AT END MOVE 'Y' TO INPUTSEOF
-            NOT AT END PERFORM PARSEINPUT
-        END-READ
-    END-PERFORM
-
-*> Clean up and exit
-    CLOSE INPUT-FILE
-    CLOSE APPLOG
-    STOP RUN.
-
-SHOW.
-    DISPLAY SAVE-TEXT
-    WRITE SAVE-RECORD.
-
-CHECKPASSWORD.
-    MOVE 0  TO WS-CHARCOUNT
-    MOVE 'N' TO WS-HASDIGIT
-    MOVE 'N' TO WS-HASCAPITAL
-    MOVE 'N' TO WS-HASSPECIAL
-
-    INSPECT FUNCTION TRIM(IN-PASSWORD)
-        TALLYING WS-CHARCOUNT FOR ALL CHARACTERS
-
-    IF WS-CHARCOUNT >= WS-MINPASSWORDCOUNT
-       AND WS-CHARCOUNT <= WS-MAXPASSWORDCOUNT
-       THEN
-           PERFORM VARYING I FROM 1 BY 1
-               UNTIL I > LENGTH OF FUNCTION TRIM(IN-PASSWORD)
-               MOVE FUNCTION TRIM(IN-PASSWORD)(I:1)
-                   TO WS-INSPECTEDCHAR
-               IF WS-INSPECTEDCHAR >= 'A'
-                  AND WS-INSPECTEDCHAR <= 'Z'
-                   MOVE 'Y' TO WS-HASCAPITAL
-               ELSE IF WS-INSPECTEDCHAR >= '0'
-                       AND WS-INSPECTEDCHAR <= '9'
-                   MOVE 'Y' TO WS-HASDIGIT
-               ELSE
-                   IF (WS-INSPECTEDCHAR >= '!'
-                        AND WS-INSPECTEDCHAR <= '/')
-                    OR (WS-INSPECTEDCHAR >= ':'
-                        AND WS-INSPECTEDCHAR <= '@')
-                    OR (WS-INSPECTEDCHAR >= '['
-                        AND WS-INSPECTEDCHAR <= '`')
-                    OR (WS-INSPECTEDCHAR >= '{'
-                        AND WS-INSPECTEDCHAR <= '~')
-                        MOVE 'Y' TO WS-HASSPECIAL
-                   END-IF
-               END-IF
-           END-PERFORM
-
-           IF WS-HASCAPITAL = 'Y'
-              AND WS-HASDIGIT = 'Y'
-              AND WS-HASSPECIAL = 'Y'
-               MOVE 'Y' TO WS-LOGGEDIN
-               MOVE "Account created successfully." TO SAVE-TEXT
-               PERFORM SHOW
-               MOVE SPACES TO SAVE-TEXT
-               STRING "Welcome, " DELIMITED BY SIZE
-                      FUNCTION TRIM(IN-USERNAME) DELIMITED BY SIZE
-                      INTO SAVE-TEXT
-               END-STRING
-               PERFORM SHOW
-               OPEN EXTEND USERINFO
-               WRITE USER-REC
-               CLOSE USERINFO
-               PERFORM NAV-MENU
-           ELSE
-               MOVE "Password requirements not met!" TO SAVE-TEXT
-               PERFORM SHOW
-           END-IF
-    ELSE
-        MOVE "Password requirements not met!" TO SAVE-TEXT
-        PERFORM SHOW
-    END-IF.
-
-AUTH-USER.
-    MOVE 'N' TO WS-LOGGEDIN
-    OPEN INPUT USERINFO
-    MOVE 'N' TO INFOEOF
-    PERFORM UNTIL INFOEOF = 'Y' OR WS-LOGGEDIN = 'Y'
-        READ USERINFO INTO USER-REC
-            AT END MOVE 'Y' TO INFOEOF
-            NOT AT END
-                IF FUNCTION TRIM(IN-USERNAME) = FUNCTION TRIM(WS-NAME)
-                   AND FUNCTION TRIM(IN-PASSWORD) = FUNCTION TRIM(WS-PASSWORD)
-                    MOVE 'Y' TO WS-LOGGEDIN
-                END-IF
-        END-READ
-    END-PERFORM
-    CLOSE USERINFO
-
-    IF WS-LOGGEDIN = 'Y'
-        MOVE "You have successfully logged in." TO SAVE-TEXT
-        PERFORM SHOW
-        MOVE SPACES TO SAVE-TEXT
-        STRING "Welcome, " DELIMITED BY SIZE
-               FUNCTION TRIM(WS-NAME) DELIMITED BY SIZE
-               INTO SAVE-TEXT
-        END-STRING
-        PERFORM SHOW
-    ELSE
-        MOVE "Wrong credentials. Try again." TO SAVE-TEXT
-        PERFORM SHOW
-    END-IF.
-
-PARSEINPUT.
-    IF INPUT-TEXT = WS-LOGIN
-        IF WS-LOGGEDIN = 'Y'
-            MOVE "You are already logged in." TO SAVE-TEXT
-            PERFORM SHOW
-        ELSE
-            *> Reset file-EOF flag before using it as a loop sentinel for login attempts
-            MOVE 'N' TO INFOEOF
-            PERFORM UNTIL INFOEOF='Y'
-                MOVE "Please enter your username:" TO SAVE-TEXT
-                PERFORM SHOW
-                MOVE "Please enter your password:" TO SAVE-TEXT
-                PERFORM SHOW
-                READ INPUT-FILE INTO INPUT-TEXT
-                MOVE INPUT-TEXT TO WS-NAME
-                READ INPUT-FILE INTO INPUT-TEXT
-                MOVE INPUT-TEXT TO WS-PASSWORD
-                PERFORM AUTH-USER
-                IF WS-LOGGEDIN = 'Y'
-                    PERFORM NAV-MENU
-                END-IF
-            END-PERFORM
-        END-IF
-    ELSE IF INPUT-TEXT = WS-NEW
-        IF WS-LOGGEDIN = 'Y'
-            MOVE "You are already logged in." TO SAVE-TEXT
-            PERFORM SHOW
-        ELSE IF WS-NUMACCOUNTS < 5
-            READ INPUT-FILE INTO INPUT-TEXT
-            MOVE INPUT-TEXT TO WS-NEWUSERNAME
-            READ INPUT-FILE INTO INPUT-TEXT
-            MOVE INPUT-TEXT TO IN-PASSWORD
-            OPEN INPUT USERINFO
-            MOVE 'N' TO INFOEOF
-            MOVE 'Y' TO WS-UNIQUEUSERSTATUS
-            PERFORM UNTIL INFOEOF='Y'
-                READ USERINFO INTO USER-REC
-                    AT END MOVE 'Y' TO INFOEOF
-                    NOT AT END
-                        IF WS-NEWUSERNAME = IN-USERNAME
-                            MOVE "Username already exists, please try again." TO SAVE-TEXT
-                            PERFORM SHOW
-                            MOVE 'Y' TO INFOEOF
-                            MOVE 'N' TO WS-UNIQUEUSERSTATUS
-                        END-IF
-                END-READ
-            END-PERFORM
-            CLOSE USERINFO
-            IF WS-UNIQUEUSERSTATUS = 'Y'
-                MOVE WS-NEWUSERNAME TO IN-USERNAME
-                PERFORM CHECKPASSWORD
-            END-IF
-        ELSE
-            MOVE "All permitted accounts have been created, please come back later" TO SAVE-TEXT
-            PERFORM SHOW
-        END-IF
-    ELSE
-        MOVE "Invalid action, please try again." TO SAVE-TEXT
-        PERFORM SHOW
-    END-IF.
-
-*>
-EDIT-PROFILE.
-    MOVE "--- Create/Edit Profile ---" TO SAVE-TEXT
-    PERFORM SHOW
-
-    *> First Name (required)
-    MOVE "N" TO FIELD-OK
-    PERFORM UNTIL FIELD-OK = "Y"
-        MOVE "Enter First Name:" TO SAVE-TEXT
-        PERFORM SHOW
-        READ INPUT-FILE INTO INPUT-TEXT
-        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
-            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-FIRST-NAME
-            MOVE "Y" TO FIELD-OK
-        ELSE
-            MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
-            PERFORM SHOW
-        END-IF
-    END-PERFORM
-
-    *> Last Name (required)
-    MOVE "N" TO FIELD-OK
-    PERFORM UNTIL FIELD-OK = "Y"
-        MOVE "Enter Last Name:" TO SAVE-TEXT
-        PERFORM SHOW
-        READ INPUT-FILE INTO INPUT-TEXT
-        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
-            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-LAST-NAME
-            MOVE "Y" TO FIELD-OK
-        ELSE
-            MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
-            PERFORM SHOW
-        END-IF
-    END-PERFORM
-
-    *> University (required)
-    MOVE "N" TO FIELD-OK
-    PERFORM UNTIL FIELD-OK = "Y"
-        MOVE "Enter University/College Attended:" TO SAVE-TEXT
-        PERFORM SHOW
-        READ INPUT-FILE INTO INPUT-TEXT
-        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
-            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-UNIVERSITY
-            MOVE "Y" TO FIELD-OK
-        ELSE
-            MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
-            PERFORM SHOW
-        END-IF
-    END-PERFORM
-
-    *> Major (required)
-    MOVE "N" TO FIELD-OK
-    PERFORM UNTIL FIELD-OK = "Y"
-        MOVE "Enter Major:" TO SAVE-TEXT
-        PERFORM SHOW
-        READ INPUT-FILE INTO INPUT-TEXT
-        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
-            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-MAJOR
-            MOVE "Y" TO FIELD-OK
-        ELSE
-            MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
-            PERFORM SHOW
-        END-IF
-    END-PERFORM
-
-    *> Graduation Year (required with numeric/range check)
-    MOVE "N" TO VALID-YEAR
-    PERFORM UNTIL VALID-YEAR = "Y"
-        MOVE "Enter Graduation Year (YYYY):" TO SAVE-TEXT
-        PERFORM SHOW
-        READ INPUT-FILE INTO INPUT-TEXT
-        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) = 4
-           AND FUNCTION NUMVAL(FUNCTION TRIM(INPUT-TEXT)) >= MIN-YEAR
-           AND FUNCTION NUMVAL(FUNCTION TRIM(INPUT-TEXT)) <= MAX-YEAR
-            MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-TEXT)) TO P-GRAD-YEAR
-            MOVE "Y" TO VALID-YEAR
-        ELSE
-            MOVE "Invalid graduation year. Please enter a 4-digit year between 1980 and 2100." TO SAVE-TEXT
-            PERFORM SHOW
-        END-IF
-    END-PERFORM
-
-    *> Optional About (single line; blank skips)
-    MOVE "Enter About Me (optional, max 200 chars, enter blank line to skip):" TO SAVE-TEXT
-    PERFORM SHOW
-    READ INPUT-FILE INTO INPUT-TEXT
-    IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) = 0
-        MOVE SPACES TO P-ABOUT
-    ELSE
-        MOVE FUNCTION TRIM(INPUT-TEXT) TO P-ABOUT
-    END-IF
-
-    *> Optional Experience entries (up to 3)
-    MOVE 0 TO P-EXP-COUNT
-    MOVE 1 TO P-I
-    PERFORM UNTIL P-I > 3
-        MOVE "Add Experience (optional, max 3 entries. Enter 'DONE' to finish):" TO SAVE-TEXT
-        PERFORM SHOW
-        READ INPUT-FILE INTO INPUT-TEXT
-        IF FUNCTION TRIM(INPUT-TEXT) = "DONE"
-           OR FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) = 0
-            EXIT PERFORM
-        END-IF
-
-        *> Title (required for an entry)
-        MOVE "N" TO FIELD-OK
-        PERFORM UNTIL FIELD-OK = "Y"
-            MOVE P-I TO WS-IDX-TXT
-            MOVE SPACES TO SAVE-TEXT
-            STRING "Experience #" DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
-                   " - Title:" DELIMITED BY SIZE
-                   INTO SAVE-TEXT
-            END-STRING
-            PERFORM SHOW
-            READ INPUT-FILE INTO INPUT-TEXT
-            IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
-                MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EXP-TITLE(P-I)
-                MOVE "Y" TO FIELD-OK
-            ELSE
-                MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
-                PERFORM SHOW
-            END-IF
-        END-PERFORM
-
-        *> Company (required)
-        MOVE "N" TO FIELD-OK
-        PERFORM UNTIL FIELD-OK = "Y"
-            MOVE P-I TO WS-IDX-TXT
-            MOVE SPACES TO SAVE-TEXT
-            STRING "Experience #" DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
-                   " - Company/Organization:" DELIMITED BY SIZE
-                   INTO SAVE-TEXT
-            END-STRING
-            PERFORM SHOW
-            READ INPUT-FILE INTO INPUT-TEXT
-            IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
-                MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EXP-COMPANY(P-I)
-                MOVE "Y" TO FIELD-OK
-            ELSE
-                MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
-                PERFORM SHOW
-            END-IF
-        END-PERFORM
-
-        *> Dates (required)
-        MOVE P-I TO WS-IDX-TXT
-        MOVE SPACES TO SAVE-TEXT
-        STRING "Experience #" DELIMITED BY SIZE
-               FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
-               " - Dates (e.g., Summer 2024):" DELIMITED BY SIZE
-               INTO SAVE-TEXT
-        END-STRING
-        PERFORM SHOW
-        READ INPUT-FILE INTO INPUT-TEXT
-        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
-            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EXP-DATES(P-I)
-        ELSE
-            MOVE SPACES TO P-EXP-DATES(P-I)
-        END-IF
-
-        *> Description (optional)
-        MOVE P-I TO WS-IDX-TXT
-        MOVE SPACES TO SAVE-TEXT
-        STRING "Experience #" DELIMITED BY SIZE
-               FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
-               " - Description (optional, max 100 chars, blank to skip):" DELIMITED BY SIZE
-               INTO SAVE-TEXT
-        END-STRING
-        PERFORM SHOW
-        READ INPUT-FILE INTO INPUT-TEXT
-        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
-            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EXP-DESC(P-I)
-        ELSE
-            MOVE SPACES TO P-EXP-DESC(P-I)
-        END-IF
-
-        ADD 1 TO P-EXP-COUNT
-        ADD 1 TO P-I
-    END-PERFORM
-
-    *> Optional Education entries (up to 3)
-    MOVE 0 TO P-EDU-COUNT
-    MOVE 1 TO P-I
-    PERFORM UNTIL P-I > 3
-        MOVE "Add Education (optional, max 3 entries. Enter 'DONE' to finish):" TO SAVE-TEXT
-        PERFORM SHOW
-        READ INPUT-FILE INTO INPUT-TEXT
-        IF FUNCTION TRIM(INPUT-TEXT) = "DONE"
-           OR FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) = 0
-            EXIT PERFORM
-        END-IF
-
-        *> Degree (required for an entry)
-        MOVE "N" TO FIELD-OK
-        PERFORM UNTIL FIELD-OK = "Y"
-            MOVE P-I TO WS-IDX-TXT
-            MOVE SPACES TO SAVE-TEXT
-            STRING "Education #" DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
-                   " - Degree:" DELIMITED BY SIZE
-                   INTO SAVE-TEXT
-            END-STRING
-            PERFORM SHOW
-            READ INPUT-FILE INTO INPUT-TEXT
-            IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
-                MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EDU-DEGREE(P-I)
-                MOVE "Y" TO FIELD-OK
-            ELSE
-                MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
-                PERFORM SHOW
-            END-IF
-        END-PERFORM
-
-        *> University/College (required)
-        MOVE "N" TO FIELD-OK
-        PERFORM UNTIL FIELD-OK = "Y"
-            MOVE P-I TO WS-IDX-TXT
-            MOVE SPACES TO SAVE-TEXT
-            STRING "Education #" DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
-                   " - University/College:" DELIMITED BY SIZE
-                   INTO SAVE-TEXT
-            END-STRING
-            PERFORM SHOW
-            READ INPUT-FILE INTO INPUT-TEXT
-            IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
-                MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EDU-SCHOOL(P-I)
-                MOVE "Y" TO FIELD-OK
-            ELSE
-                MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
-                PERFORM SHOW
-            END-IF
-        END-PERFORM
-
-        *> Years Attended (required)
-        MOVE P-I TO WS-IDX-TXT
-        MOVE SPACES TO SAVE-TEXT
-        STRING "Education #" DELIMITED BY SIZE
-               FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
-               " - Years Attended (e.g., 2023-2025):" DELIMITED BY SIZE
-               INTO SAVE-TEXT
-        END-STRING
-        PERFORM SHOW
-        READ INPUT-FILE INTO INPUT-TEXT
-        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
-            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EDU-YEARS(P-I)
-        ELSE
-            MOVE SPACES TO P-EDU-YEARS(P-I)
-        END-IF
-
-        ADD 1 TO P-EDU-COUNT
-        ADD 1 TO P-I
-    END-PERFORM
-
-    *> Save to disk (FC4-71) and confirm (FC4-72)
-    MOVE WS-NAME TO P-USERNAME
-    PERFORM SAVE-PROFILE
-
-    MOVE "Profile saved successfully!" TO SAVE-TEXT
-    PERFORM SHOW
-
-    EXIT PARAGRAPH.
-
-
-
-*> To test, userinfo.txt must be empty
-NAV-MENU.
-    PERFORM UNTIL CHOICE = 9 OR INPUTSEOF = "Y"
-        MOVE "1. Create/Edit My Profile" TO SAVE-TEXT
-        PERFORM SHOW
-        MOVE "2. View My Profile" TO SAVE-TEXT
-        PERFORM SHOW
-        MOVE "3. Search for User" TO SAVE-TEXT
-        PERFORM SHOW
-        MOVE "4. Learn a New Skill" TO SAVE-TEXT
-        PERFORM SHOW
-        MOVE "9. Exit" TO SAVE-TEXT
-        PERFORM SHOW
-        MOVE "Enter your choice:" TO SAVE-TEXT
-        PERFORM SHOW
-
-        READ INPUT-FILE INTO INPUT-TEXT
-            AT END MOVE "Y" TO INPUTSEOF
-        END-READ
-
-        IF INPUTSEOF NOT = "Y"
-            MOVE FUNCTION NUMVAL(INPUT-TEXT) TO CHOICE
-            EVALUATE CHOICE
-                WHEN 1
-    PERFORM         EDIT-PROFILE
-                WHEN 2
-                    PERFORM VIEW-PROFILE
-                WHEN 3
-                    MOVE "Search for User is under construction." TO SAVE-TEXT
-                    PERFORM SHOW
-                WHEN 4
-                    PERFORM SKILL-MENU
-                WHEN 9
-                    MOVE "Exiting navigation..." TO SAVE-TEXT
-                    PERFORM SHOW
-                    CLOSE INPUT-FILE
-                    CLOSE APPLOG
-                    STOP RUN
-                WHEN OTHER
-                    MOVE "Invalid choice, please try again." TO SAVE-TEXT
-                    PERFORM SHOW
-            END-EVALUATE
-        END-IF
-    END-PERFORM.
-
-WRITE-PROFILE-BLOCK.
-    MOVE SPACES TO TEMP-LINE
-    STRING "USER: "  P-USERNAME   INTO TEMP-LINE END-STRING
-    WRITE TEMP-LINE
-
-    MOVE SPACES TO TEMP-LINE
-    STRING "FN: "    P-FIRST-NAME INTO TEMP-LINE END-STRING
-    WRITE TEMP-LINE
-
-    MOVE SPACES TO TEMP-LINE
-    STRING "LN: "    P-LAST-NAME  INTO TEMP-LINE END-STRING
-    WRITE TEMP-LINE
-
-    MOVE SPACES TO TEMP-LINE
-    STRING "UNIV: "  P-UNIVERSITY INTO TEMP-LINE END-STRING
-    WRITE TEMP-LINE
-
-    MOVE SPACES TO TEMP-LINE
-    STRING "MAJOR: " P-MAJOR      INTO TEMP-LINE END-STRING
-    WRITE TEMP-LINE
-
-    MOVE SPACES TO TEMP-LINE
-    MOVE P-GRAD-YEAR TO WS-GRAD-YEAR-DISPLAY
-    STRING "GRAD: "  WS-GRAD-YEAR-DISPLAY
-           INTO TEMP-LINE END-STRING
-    WRITE TEMP-LINE
-
-    MOVE SPACES TO TEMP-LINE
-    STRING "ABOUT: " P-ABOUT      INTO TEMP-LINE END-STRING
-    WRITE TEMP-LINE
-
-    *> Experience section
-    IF P-EXP-COUNT > 0
-        MOVE "Experience:" TO TEMP-LINE
-        WRITE TEMP-LINE
-        PERFORM VARYING P-I FROM 1 BY 1 UNTIL P-I > P-EXP-COUNT
-            MOVE SPACES TO TEMP-LINE
-            STRING "Title: " P-EXP-TITLE(P-I) INTO TEMP-LINE END-STRING
-            WRITE TEMP-LINE
-
-            MOVE SPACES TO TEMP-LINE
-            STRING "Company: " P-EXP-COMPANY(P-I) INTO TEMP-LINE END-STRING
-            WRITE TEMP-LINE
-
-            MOVE SPACES TO TEMP-LINE
-            STRING "Dates: " P-EXP-DATES(P-I) INTO TEMP-LINE END-STRING
-            WRITE TEMP-LINE
-
-            IF FUNCTION LENGTH(FUNCTION TRIM(P-EXP-DESC(P-I))) > 0
-                MOVE SPACES TO TEMP-LINE
-                STRING "Description: " P-EXP-DESC(P-I) INTO TEMP-LINE END-STRING
-                WRITE TEMP-LINE
-            END-IF
-        END-PERFORM
-    END-IF
-
-    *> Education section
-    IF P-EDU-COUNT > 0
-        MOVE "Education:" TO TEMP-LINE
-        WRITE TEMP-LINE
-        PERFORM VARYING P-I FROM 1 BY 1 UNTIL P-I > P-EDU-COUNT
-            MOVE SPACES TO TEMP-LINE
-            STRING "Degree: " P-EDU-DEGREE(P-I) INTO TEMP-LINE END-STRING
-            WRITE TEMP-LINE
-
-            MOVE SPACES TO TEMP-LINE
-            STRING "University: " P-EDU-SCHOOL(P-I) INTO TEMP-LINE END-STRING
-            WRITE TEMP-LINE
-
-            MOVE SPACES TO TEMP-LINE
-            STRING "Years: " P-EDU-YEARS(P-I) INTO TEMP-LINE END-STRING
-            WRITE TEMP-LINE
-        END-PERFORM
-    END-IF
-
-    MOVE "END" TO TEMP-LINE
-    WRITE TEMP-LINE.
-
-
-SAVE-PROFILE.
-    MOVE "N" TO PROFILE-FOUND
-
-    *> Step 1: Make sure profiles.txt exists
-    OPEN INPUT PROFILES
-    IF PROFILES-FILE-STATUS NOT = "00"
-        OPEN OUTPUT PROFILES
-        CLOSE PROFILES
-        OPEN INPUT PROFILES
-    END-IF
-
-    *> Step 2: Open temp file (this will truncate it)
-    OPEN OUTPUT TEMP-FILE
-
-    *> Step 3: Copy over all profiles, skipping/replacing current user
-    PERFORM UNTIL PROFILES-FILE-STATUS = "10"
-        READ PROFILES INTO PROFILES-LINE
-            AT END EXIT PERFORM
-        END-READ
-
-        IF PROFILES-LINE(1:6) = "USER: "
-            MOVE PROFILES-LINE(7:) TO WS-BUF
-            IF FUNCTION TRIM(WS-BUF) = FUNCTION TRIM(P-USERNAME)
-                *> Skip old profile block
-                PERFORM UNTIL PROFILES-LINE = "END"
-                    READ PROFILES INTO PROFILES-LINE
-                        AT END EXIT PERFORM
-                    END-READ
-                END-PERFORM
-                *> Write the new block instead
-                PERFORM WRITE-PROFILE-BLOCK
-                MOVE "Y" TO PROFILE-FOUND
-            ELSE
-                *> Copy this other userâ€™s block
-                MOVE PROFILES-LINE TO TEMP-LINE
-                WRITE TEMP-LINE
-                PERFORM UNTIL PROFILES-LINE = "END"
-                    READ PROFILES INTO PROFILES-LINE
-                        AT END EXIT PERFORM
-                    END-READ
-                    MOVE PROFILES-LINE TO TEMP-LINE
-                    WRITE TEMP-LINE
-                END-PERFORM
-            END-IF
-        ELSE
-            MOVE PROFILES-LINE TO TEMP-LINE
-            WRITE TEMP-LINE
-        END-IF
-    END-PERFORM
-
-    CLOSE PROFILES
-
-    *> Step 4: If no profile existed, add a new one
-    IF PROFILE-FOUND NOT = "Y"
-        PERFORM WRITE-PROFILE-BLOCK
-    END-IF
-
-    CLOSE TEMP-FILE
-
-    *> Step 5: Atomic replace via profiles.new then rename
-    OPEN INPUT  TEMP-FILE
-    OPEN OUTPUT NEW-FILE
-    PERFORM UNTIL TEMP-FILE-STATUS = "10"
-        READ TEMP-FILE INTO TEMP-LINE
-            AT END EXIT PERFORM
-        END-READ
-        MOVE TEMP-LINE TO NEW-LINE
-        WRITE NEW-LINE
-    END-PERFORM
-    CLOSE TEMP-FILE
-    CLOSE NEW-FILE
-
-    *> Attempt to rename profiles.new -> profiles.txt
-    *> Prefer system mv for atomic replace behavior
-    CALL "SYSTEM" USING BY CONTENT "mv -f src/profiles.new src/profiles.txt".
-
-
-VIEW-PROFILE.
-    MOVE "--- Your Profile ---" TO SAVE-TEXT
-    PERFORM SHOW
-
-    MOVE 'N' TO PROFILE-FOUND
-    OPEN INPUT PROFILES
-    MOVE SPACES TO PROFILES-LINE
-
-    PERFORM UNTIL 1 = 2
-        READ PROFILES INTO PROFILES-LINE
-            AT END EXIT PERFORM
-        END-READ
-
-        IF PROFILES-LINE(1:6) = "USER: "
-            MOVE PROFILES-LINE(7:) TO WS-BUF
-            IF FUNCTION TRIM(WS-BUF) = FUNCTION TRIM(WS-NAME)
-                MOVE 'Y' TO PROFILE-FOUND
-
-                *> Reset in-memory record
-                MOVE SPACES TO P-FIRST-NAME P-LAST-NAME P-UNIVERSITY P-MAJOR P-ABOUT
-                MOVE 0 TO P-GRAD-YEAR P-EXP-COUNT P-EDU-COUNT CUR-EXP-IDX CUR-EDU-IDX
-                MOVE SPACE TO WS-SECTION
-
-                *> Read block and parse until END
-                PERFORM UNTIL PROFILES-LINE = "END"
-                    READ PROFILES INTO PROFILES-LINE
-                        AT END EXIT PERFORM
-                    END-READ
-
-                    IF PROFILES-LINE = "END"
-                        EXIT PERFORM
-                    ELSE IF PROFILES-LINE = "Experience:"
-                        MOVE 'X' TO WS-SECTION
-                    ELSE IF PROFILES-LINE = "Education:"
-                        MOVE 'U' TO WS-SECTION
-                    ELSE IF PROFILES-LINE(1:4) = "FN: "
-                        MOVE PROFILES-LINE(5:) TO WS-BUF
-                        MOVE FUNCTION TRIM(WS-BUF) TO P-FIRST-NAME
-                    ELSE IF PROFILES-LINE(1:4) = "LN: "
-                        MOVE PROFILES-LINE(5:) TO WS-BUF
-                        MOVE FUNCTION TRIM(WS-BUF) TO P-LAST-NAME
-                    ELSE IF PROFILES-LINE(1:6) = "UNIV: "
-                        MOVE PROFILES-LINE(7:) TO WS-BUF
-                        MOVE FUNCTION TRIM(WS-BUF) TO P-UNIVERSITY
-                    ELSE IF PROFILES-LINE(1:7) = "MAJOR: "
-                        MOVE PROFILES-LINE(8:) TO WS-BUF
-                        MOVE FUNCTION TRIM(WS-BUF) TO P-MAJOR
-                    ELSE IF PROFILES-LINE(1:6) = "GRAD: "
-                        MOVE PROFILES-LINE(7:) TO WS-BUF
-                        MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-BUF)) TO P-GRAD-YEAR
-                    ELSE IF PROFILES-LINE(1:7) = "ABOUT: "
-                        MOVE PROFILES-LINE(8:) TO WS-BUF
-                        MOVE FUNCTION TRIM(WS-BUF) TO P-ABOUT
-                    ELSE
-                        *> Section-specific entries
-                        EVALUATE WS-SECTION
-                            WHEN 'X'
-                                IF PROFILES-LINE(1:7) = "Title: "
-                                    ADD 1 TO CUR-EXP-IDX
-                                    MOVE PROFILES-LINE(8:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EXP-TITLE(CUR-EXP-IDX)
-                                    MOVE CUR-EXP-IDX TO P-EXP-COUNT
-                                ELSE IF PROFILES-LINE(1:9) = "Company: "
-                                    MOVE PROFILES-LINE(10:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EXP-COMPANY(CUR-EXP-IDX)
-                                ELSE IF PROFILES-LINE(1:7) = "Dates: "
-                                    MOVE PROFILES-LINE(8:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EXP-DATES(CUR-EXP-IDX)
-                                ELSE IF PROFILES-LINE(1:13) = "Description: "
-                                    MOVE PROFILES-LINE(14:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EXP-DESC(CUR-EXP-IDX)
-                                END-IF
-                            WHEN 'U'
-                                IF PROFILES-LINE(1:8) = "Degree: "
-                                    ADD 1 TO CUR-EDU-IDX
-                                    MOVE PROFILES-LINE(9:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EDU-DEGREE(CUR-EDU-IDX)
-                                    MOVE CUR-EDU-IDX TO P-EDU-COUNT
-                                ELSE IF PROFILES-LINE(1:12) = "University: "
-                                    MOVE PROFILES-LINE(13:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EDU-SCHOOL(CUR-EDU-IDX)
-                                ELSE IF PROFILES-LINE(1:7) = "Years: "
-                                    MOVE PROFILES-LINE(8:) TO WS-BUF
-                                    MOVE FUNCTION TRIM(WS-BUF) TO P-EDU-YEARS(CUR-EDU-IDX)
-                                END-IF
-                            WHEN OTHER
-                                CONTINUE
-                        END-EVALUATE
-                    END-IF
-                END-PERFORM
-
-                *> Now format and display the friendly view
-                MOVE SPACES TO SAVE-TEXT
-                STRING "Name: " DELIMITED BY SIZE
-                       FUNCTION TRIM(P-FIRST-NAME) DELIMITED BY SIZE
-                       " " DELIMITED BY SIZE
-                       FUNCTION TRIM(P-LAST-NAME) DELIMITED BY SIZE
-                       INTO SAVE-TEXT
-                END-STRING
-                PERFORM SHOW
-
-                MOVE SPACES TO SAVE-TEXT
-                STRING "University: " DELIMITED BY SIZE
-                       FUNCTION TRIM(P-UNIVERSITY) DELIMITED BY SIZE
-                       INTO SAVE-TEXT
-                END-STRING
-                PERFORM SHOW
-
-                MOVE SPACES TO SAVE-TEXT
-                STRING "Major: " DELIMITED BY SIZE
-                       FUNCTION TRIM(P-MAJOR) DELIMITED BY SIZE
-                       INTO SAVE-TEXT
-                END-STRING
-                PERFORM SHOW
-
-                MOVE P-GRAD-YEAR TO WS-GRAD-YEAR-DISPLAY
-                MOVE SPACES TO SAVE-TEXT
-                STRING "Graduation Year: " DELIMITED BY SIZE
-                       WS-GRAD-YEAR-DISPLAY DELIMITED BY SIZE
-                       INTO SAVE-TEXT
-                END-STRING
-                PERFORM SHOW
-
-                MOVE SPACES TO SAVE-TEXT
-                STRING "About Me: " DELIMITED BY SIZE
-                       FUNCTION TRIM(P-ABOUT) DELIMITED BY SIZE
-                       INTO SAVE-TEXT
-                END-STRING
-                PERFORM SHOW
-
-                IF P-EXP-COUNT > 0
-                    MOVE "Experience:" TO SAVE-TEXT
-                    PERFORM SHOW
-                    PERFORM VARYING P-I FROM 1 BY 1 UNTIL P-I > P-EXP-COUNT
-                        MOVE SPACES TO SAVE-TEXT
-                        STRING "Title: " P-EXP-TITLE(P-I) INTO SAVE-TEXT END-STRING
-                        PERFORM SHOW
-
-                        MOVE SPACES TO SAVE-TEXT
-                        STRING "Company: " P-EXP-COMPANY(P-I) INTO SAVE-TEXT END-STRING
-                        PERFORM SHOW
-
-                        MOVE SPACES TO SAVE-TEXT
-                        STRING "Dates: " P-EXP-DATES(P-I) INTO SAVE-TEXT END-STRING
-                        PERFORM SHOW
-
-                        IF FUNCTION LENGTH(FUNCTION TRIM(P-EXP-DESC(P-I))) > 0
-                            MOVE SPACES TO SAVE-TEXT
-                            STRING "Description: " P-EXP-DESC(P-I) INTO SAVE-TEXT END-STRING
-                            PERFORM SHOW
-                        END-IF
-                    END-PERFORM
-                END-IF
-
-                IF P-EDU-COUNT > 0
-                    MOVE "Education:" TO SAVE-TEXT
-                    PERFORM SHOW
-                    PERFORM VARYING P-I FROM 1 BY 1 UNTIL P-I > P-EDU-COUNT
-                        MOVE SPACES TO SAVE-TEXT
-                        STRING "Degree: " P-EDU-DEGREE(P-I) INTO SAVE-TEXT END-STRING
-                        PERFORM SHOW
-
-                        MOVE SPACES TO SAVE-TEXT
-                        STRING "University: " P-EDU-SCHOOL(P-I) INTO SAVE-TEXT END-STRING
-                        PERFORM SHOW
-
-                        MOVE SPACES TO SAVE-TEXT
-                        STRING "Years: " P-EDU-YEARS(P-I) INTO SAVE-TEXT END-STRING
-                        PERFORM SHOW
-                    END-PERFORM
-                END-IF
-
-                EXIT PERFORM
-            END-IF
-        END-IF
-    END-PERFORM
-
-    CLOSE PROFILES
-
-    IF PROFILE-FOUND NOT = 'Y'
-        MOVE "No profile found." TO SAVE-TEXT
-        PERFORM SHOW
-    END-IF.
-
-
-SKILL-MENU.
-    MOVE 0 TO SKILLCHOICE
-    PERFORM UNTIL SKILLCHOICE = 9 OR INPUTSEOF = "Y"
-        MOVE "Learn a New Skill:" TO SAVE-TEXT
-        PERFORM SHOW
-        MOVE "1. Skill 1" TO SAVE-TEXT
-        PERFORM SHOW
-        MOVE "2. Skill 2" TO SAVE-TEXT
-        PERFORM SHOW
-        MOVE "3. Skill 3" TO SAVE-TEXT
-        PERFORM SHOW
-        MOVE "4. Skill 4" TO SAVE-TEXT
-        PERFORM SHOW
-        MOVE "5. Skill 5" TO SAVE-TEXT
-        PERFORM SHOW
-        MOVE "9. Go Back" TO SAVE-TEXT
-        PERFORM SHOW
-        MOVE "Enter your choice:" TO SAVE-TEXT
-        PERFORM SHOW
-
-        READ INPUT-FILE INTO INPUT-TEXT
-            AT END MOVE "Y" TO INPUTSEOF
-        END-READ
-
-        IF INPUTSEOF NOT = "Y"
-            MOVE FUNCTION NUMVAL(INPUT-TEXT) TO SKILLCHOICE
-            EVALUATE SKILLCHOICE
-                WHEN 1
-                    MOVE "This skill is under construction" TO SAVE-TEXT
-                    PERFORM SHOW
-                WHEN 2
-                    MOVE "This skill is under construction" TO SAVE-TEXT
-                    PERFORM SHOW
-                WHEN 3
-                    MOVE "This skill is under construction" TO SAVE-TEXT
-                    PERFORM SHOW
-                WHEN 4
-                    MOVE "This skill is under construction" TO SAVE-TEXT
-                    PERFORM SHOW
-                WHEN 5
-                    MOVE "This skill is under construction" TO SAVE-TEXT
-                    PERFORM SHOW
-                WHEN 9
-                    CONTINUE
-                WHEN OTHER
-                    MOVE "Invalid choice, please try again." TO SAVE-TEXT
-                    PERFORM SHOW
-            END-EVALUATE
-        END-IF
-    END-PERFORM.
+>>SOURCE FORMAT FREE
+*> NOTES: Min year 1990??
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InCollege.
+*> AUTHOR. Washington.
+*> DATE-WRITTEN. 09/06/2025.
+*> This is the program header section that identifies the program name and metadata
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Define file for storing user account information (username/password pairs).
+*> Indexed by username so lookups/uniqueness checks don't require a full
+*> sequential scan as the roster grows.
+    SELECT USERINFO ASSIGN TO "src/userinfo.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS IN-USERNAME
+        FILE STATUS IS UINFO-FILE-STATUS.
+
+*> Define input file for reading test commands and user input
+    SELECT INPUT-FILE ASSIGN TO "src/InCollege-Test.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS INPUT-FILE-STATUS.
+
+*> Define output file for logging application messages and responses.
+*> Path is built at runtime into WS-OUTFILE (date-stamped, so each
+*> day's transcript is kept instead of overwritten -- see MAINLINE).
+    SELECT APPLOG ASSIGN TO DYNAMIC WS-OUTFILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS APPLOG-FILE-STATUS.
+
+    *> Profile persistence file -- indexed by username, same reasoning
+    *> as USERINFO above: one profile save no longer requires copying
+    *> every other user's profile through a temp/new/mv-f rewrite.
+    SELECT PROFILES ASSIGN TO "src/profiles.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS P-USERNAME
+        FILE STATUS IS PROFILES-FILE-STATUS.
+
+    *> Connections file (pending/accepted requests) -- shared with
+    *> Epic4-Deliverables/InCollege.cob. Needed here so deleting an
+    *> account can also drop any connection rows naming that user.
+    SELECT CONNECTIONS ASSIGN TO "src/connections.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS CONNECTIONS-FILE-STATUS.
+
+    *> Temp/new files used to rewrite connections.txt in place
+    *> (same atomic-replace pattern already used for profiles.txt)
+    SELECT CONN-TEMP-FILE ASSIGN TO "src/connections.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS CONN-TEMP-FILE-STATUS.
+
+    SELECT CONN-NEW-FILE ASSIGN TO "src/connections.new"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS CONN-NEW-FILE-STATUS.
+
+    *> Comma-delimited profile export for the career-services partner's
+    *> spreadsheet import. One export overwrites the last -- this is a
+    *> point-in-time snapshot of the logged-in user's own profile, not
+    *> an accumulating log.
+    SELECT EXPORT-FILE ASSIGN TO "src/profile-export.csv"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS EXPORT-FILE-STATUS.
+
+    *> Checkpoint file -- records how many INPUT-FILE lines have been
+    *> consumed so far, rewritten after each top-level command. A run
+    *> that dies partway through the batch input (or the batch runner
+    *> itself is restarted) can resume after the last completed
+    *> command instead of replaying it from the top.
+    SELECT CHECKPOINT-FILE ASSIGN TO "src/InCollege-Checkpoint.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+
+DATA DIVISION.
+FILE SECTION.
+*> File description for user account data
+FD USERINFO.
+01 USER-REC.
+    05 IN-USERNAME PIC X(20).
+    05 IN-PASSWORD PIC X(20).
+    05 IN-RECOVERY-Q PIC X(40).
+    05 IN-RECOVERY-A PIC X(20).
+    05 IN-FAILED-ATTEMPTS PIC 9(2) VALUE 0.
+    05 IN-LOCKED PIC X(1) VALUE 'N'.
+
+*> File description for input commands
+FD INPUT-FILE.
+01 INPUT-REC.
+    05 INPUT-TEXT PIC X(256).
+
+*> File description for application log output -- a structured,
+*> attributable audit line (when/who/what/message) rather than a
+*> plain transcript mirror, so "who created account X" or "who sent
+*> that connection request" can be answered after the fact.
+FD APPLOG.
+01 SAVE-RECORD.
+    05 LOG-TIMESTAMP PIC X(14).
+    05 FILLER        PIC X(1) VALUE SPACE.
+    05 LOG-USER      PIC X(20).
+    05 FILLER        PIC X(1) VALUE SPACE.
+    05 LOG-ACTION    PIC X(20).
+    05 FILLER        PIC X(1) VALUE SPACE.
+    05 LOG-TEXT      PIC X(200).
+
+*> Profile data file -- one record per user, keyed by P-USERNAME.
+FD PROFILES.
+01 P-REC.
+   05 P-USERNAME      PIC X(20).      *> set after login (WS-NAME)
+   05 P-FIRST-NAME    PIC X(30).
+   05 P-LAST-NAME     PIC X(30).
+   05 P-UNIVERSITY    PIC X(60).
+   05 P-MAJOR         PIC X(40).
+   05 P-GRAD-YEAR     PIC 9(4).
+   05 P-ABOUT         PIC X(200).
+   05 P-RESUME        PIC X(200).   *> optional resume/attachment file path
+
+   05 P-EXP-COUNT     PIC 99 VALUE 0.
+   05 P-EXPERIENCE OCCURS 10.
+      10 P-EXP-TITLE     PIC X(40).
+      10 P-EXP-COMPANY   PIC X(40).
+      10 P-EXP-DATES     PIC X(30).
+      10 P-EXP-DESC      PIC X(100).
+
+   05 P-EDU-COUNT     PIC 99 VALUE 0.
+   05 P-EDU OCCURS 10.
+      10 P-EDU-DEGREE    PIC X(40).
+      10 P-EDU-SCHOOL    PIC X(60).
+      10 P-EDU-YEARS     PIC X(20).
+
+   05 P-SKILLS-MASK   PIC X(5) VALUE "00000".
+
+*> Connections (pending/accepted requests)
+FD CONNECTIONS.
+01 CONNECTION-REC.
+    05 CONN-SENDER    PIC X(20).
+    05 CONN-RECIPIENT PIC X(20).
+    05 CONN-STATUS    PIC X(10).
+
+*> Temp/new files used to rewrite connections.txt in place
+FD CONN-TEMP-FILE.
+01 CONN-TEMP-LINE PIC X(256).
+FD CONN-NEW-FILE.
+01 CONN-NEW-LINE PIC X(256).
+
+*> CSV export of one profile
+FD EXPORT-FILE.
+01 EXPORT-LINE PIC X(512).
+
+*> Checkpoint file -- the count of INPUT-FILE lines already consumed,
+*> plus enough session state (logged-in flag and username) to resume
+*> back into NAV-MENU when the checkpoint was taken mid-session rather
+*> than between top-level commands.
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-LINE.
+    05 CKPT-LINES-READ PIC 9(6).
+    05 CKPT-LOGGEDIN   PIC X(1).
+    05 CKPT-NAME       PIC X(20).
+
+
+WORKING-STORAGE SECTION.
+*> Output log path, built date-stamped in MAINLINE so each day's
+*> transcript is kept instead of being overwritten by the next run
+*> (same ASSIGN TO DYNAMIC mechanism already used for APPLOG in the
+*> Epic4-Deliverables copy).
+77 WS-OUTFILE PIC X(256) VALUE "src/InCollege-Output.txt".
+01 WS-DATE-STAMP PIC X(8).
+
+*> File status indicators
+01 UINFO-FILE-STATUS PIC XX.
+01 INPUT-FILE-STATUS PIC XX.
+01 APPLOG-FILE-STATUS PIC XX.
+01 CHECKPOINT-FILE-STATUS PIC XX.
+
+*> End-of-file flags
+01 INFOEOF PIC A(1) VALUE 'N'.
+01 INPUTSEOF PIC A(1) VALUE 'N'.
+
+*> Message text for SHOW to DISPLAY and log -- moved out of FD APPLOG
+*> so the file record can carry the timestamp/user/action tags below
+*> it without disturbing any of the existing "MOVE ... TO SAVE-TEXT"
+*> call sites.
+01 SAVE-TEXT PIC X(200).
+
+*> Action tracking and command constants
+01 CURRENT-ACTION PIC X(20) VALUE SPACES.
+01 WS-LOGIN PIC X(5) VALUE 'LOGIN'.
+01 WS-NEW   PIC X(18) VALUE 'CREATE NEW ACCOUNT'.
+01 WS-FORGOT PIC X(15) VALUE 'FORGOT PASSWORD'.
+01 WS-DRYRUN-CMD PIC X(13) VALUE 'DRY RUN MODE'.
+
+*> Dry-run/validate-only mode: once turned on (via the DRY RUN MODE
+*> command) every write path below logs what it would have done
+*> instead of touching userinfo.txt/profiles.txt/connections.txt, so a
+*> candidate batch of test commands can be vetted before it runs for
+*> real.
+01 WS-DRYRUN-MODE PIC X(1) VALUE 'N'.
+
+*> User authentication variables
+*> VALUE SPACES so the audit log (SHOW/LOG-USER) has something
+*> printable to write before any LOGIN/CREATE NEW ACCOUNT has set it.
+01 WS-NAME PIC X(20) VALUE SPACES.
+01 WS-PASSWORD PIC X(20).
+01 WS-LOGGEDIN PIC A(1) VALUE 'N'.
+
+01 PROFILES-FILE-STATUS PIC XX.
+01 CONNECTIONS-FILE-STATUS PIC XX.
+01 CONN-TEMP-FILE-STATUS   PIC XX.
+01 CONN-NEW-FILE-STATUS    PIC XX.
+01 EXPORT-FILE-STATUS      PIC XX.
+
+*> Delete My Account confirmation
+01 WS-DELETE-CONFIRM PIC X(1).
+
+*> Flag to mark if a profile exists for current user
+01 PROFILE-FOUND PIC A(1) VALUE 'N'.
+01 PROFSCANEOF PIC A(1) VALUE 'N'.
+
+*> Search for User -- partial/substring, case-insensitive match
+*> against each profile's first+last name.
+01 WS-SEARCH-NAME     PIC X(62) VALUE SPACES.
+01 WS-SEARCH-FULLNAME PIC X(62) VALUE SPACES.
+01 WS-SEARCH-COUNT    PIC 9(4) VALUE 0.
+01 WS-SEARCH-MATCHES  PIC 9(4) VALUE 0.
+
+*> Display buffer for writing graduation year in text
+01 WS-GRAD-YEAR-DISPLAY PIC X(4).
+
+*> Display buffer for numbering prompts (1..3)
+01 WS-IDX-TXT PIC X(2).
+
+*> Password validation flags
+01 WS-HASCAPITAL PIC A(1) VALUE 'N'.
+01 WS-HASDIGIT   PIC A(1) VALUE 'N'.
+01 WS-HASSPECIAL PIC A(1) VALUE 'N'.
+
+*> Password validation counters and limits
+01 WS-CHARCOUNT  PIC 9(2) VALUE 0.
+01 WS-MINPASSWORDCOUNT PIC 9(2) VALUE 8.
+01 WS-MAXPASSWORDCOUNT PIC 9(2) VALUE 12.
+01 WS-INSPECTEDCHAR PIC X(1).
+
+*> Failed-login throttling: lock an account after this many
+*> consecutive bad passwords, until Forgot Password resets it.
+01 WS-MAXFAILEDATTEMPTS PIC 9(2) VALUE 5.
+01 WS-ACCOUNT-LOCKED    PIC X(1) VALUE 'N'.
+
+*> Checkpoint/restart support: WS-LINES-READ is incremented after
+*> every INPUT-FILE read (top-level and nested) and is the value
+*> persisted to CHECKPOINT-FILE once each top-level command finishes.
+*> WS-SKIP-COUNT/WS-SKIP-INDEX drive the startup catch-up loop that
+*> discards that many already-processed lines before MAINLINE's main
+*> command loop begins.
+01 WS-LINES-READ  PIC 9(6) VALUE 0.
+01 WS-SKIP-COUNT  PIC 9(6) VALUE 0.
+01 WS-SKIP-INDEX  PIC 9(6) VALUE 0.
+
+*> Account management variables (no longer capped -- see PARSEINPUT)
+01 WS-NUMACCOUNTS PIC 9(6) VALUE 0.
+01 WS-NEWUSERNAME PIC X(20).
+01 WS-NEWPASSWORD PIC X(20).
+01 WS-UNIQUEUSERSTATUS PIC A(1) VALUE 'N'.
+01 WS-RECOVERY-ANSWER PIC X(20).
+01 WS-RECOVERY-OK PIC A(1) VALUE 'N'.
+*> Holds the username being recovered, kept apart from WS-NAME so a
+*> failed/bogus recovery attempt never changes who the audit log
+*> attributes later SHOW lines to (see RECOVER-PASSWORD).
+01 WS-RECOVERY-NAME PIC X(20).
+01 I PIC 9(2) VALUE 1.
+01 FIELD-OK PIC A(1) VALUE "N".
+
+*> Menu choice variables
+77 CHOICE       PIC 9 VALUE 0.
+77 SKILLCHOICE  PIC 9 VALUE 0.
+
+*> Learn a New Skill: completion tracking and quiz state
+01 WS-SKILLS-MASK       PIC X(5) VALUE "00000".
+*> Scratch field for building a skill's menu line with its
+*> " (completed)" suffix -- kept apart from SAVE-TEXT since STRINGing
+*> a field DELIMITED BY SIZE into itself truncates (the destination
+*> is already full of the first operand before the suffix can append).
+01 WS-SKILL-LINE         PIC X(200).
+01 WS-SKILL-LINE-FOUND  PIC A(1) VALUE 'N'.
+01 WS-QUIZ-ANSWER       PIC X(1).
+01 WS-SKILL-STATUS-TXT  PIC X(15).
+
+01 VALID-YEAR PIC A(1) VALUE 'N'.
+01 MIN-YEAR   PIC 9(4) VALUE 1980.
+01 MAX-YEAR   PIC 9(4) VALUE 2100.
+01 P-I        PIC 99 VALUE 0.
+
+PROCEDURE DIVISION.
+*> Main program execution
+    OPEN INPUT  INPUT-FILE
+
+*> Date-stamp the output log path so today's run doesn't overwrite
+*> yesterday's transcript; if today's file already exists (a second
+*> run on the same date), extend it instead of truncating it.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-STAMP
+    MOVE SPACES TO WS-OUTFILE
+    STRING "src/InCollege-Output-" DELIMITED BY SIZE
+           WS-DATE-STAMP DELIMITED BY SIZE
+           ".txt" DELIMITED BY SIZE
+           INTO WS-OUTFILE
+    END-STRING
+
+    OPEN EXTEND APPLOG
+    IF APPLOG-FILE-STATUS = "05" OR APPLOG-FILE-STATUS = "35"
+        OPEN OUTPUT APPLOG
+    END-IF
+
+    OPEN INPUT PROFILES
+    IF PROFILES-FILE-STATUS = "00"
+        CLOSE PROFILES
+    ELSE
+        *> If file missing (35), create an empty one. Any other code: warn.
+        IF PROFILES-FILE-STATUS = "35"
+            OPEN OUTPUT PROFILES
+            CLOSE PROFILES
+        ELSE
+            MOVE "Warning: Could not open profiles file." TO SAVE-TEXT
+            PERFORM SHOW
+        END-IF
+    END-IF
+
+    MOVE "Welcome to InCollege!" TO SAVE-TEXT
+    PERFORM SHOW
+    MOVE "Log In" TO SAVE-TEXT
+    PERFORM SHOW
+    MOVE "Create New Account" TO SAVE-TEXT
+    PERFORM SHOW
+    MOVE "Forgot Password" TO SAVE-TEXT
+    PERFORM SHOW
+
+*> Count existing accounts (informational only; account creation is
+*> no longer capped -- see PARSEINPUT)
+    OPEN INPUT USERINFO
+    IF UINFO-FILE-STATUS = "00"
+        PERFORM UNTIL INFOEOF='Y'
+            READ USERINFO NEXT RECORD INTO USER-REC
+                AT END MOVE 'Y' TO INFOEOF
+                NOT AT END ADD 1 TO WS-NUMACCOUNTS
+            END-READ
+        END-PERFORM
+        CLOSE USERINFO
+    ELSE
+        IF UINFO-FILE-STATUS = "35"
+            OPEN OUTPUT USERINFO
+            CLOSE USERINFO
+        END-IF
+    END-IF
+
+*> Checkpoint/restart: if a prior run left a checkpoint behind, skip
+*> that many already-processed INPUT-FILE lines before the main
+*> command loop begins, so a restarted run doesn't replay commands
+*> that already completed. A checkpoint taken while inside NAV-MENU
+*> also carries the logged-in username, since the lines immediately
+*> following it are menu choices, not top-level commands.
+    OPEN INPUT CHECKPOINT-FILE
+    IF CHECKPOINT-FILE-STATUS = "00"
+        READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+            AT END CONTINUE
+        END-READ
+        MOVE CKPT-LINES-READ TO WS-SKIP-COUNT
+        MOVE CKPT-LOGGEDIN TO WS-LOGGEDIN
+        MOVE CKPT-NAME TO WS-NAME
+        CLOSE CHECKPOINT-FILE
+    END-IF
+
+    IF WS-SKIP-COUNT > 0
+        MOVE 0 TO WS-SKIP-INDEX
+        PERFORM UNTIL WS-SKIP-INDEX >= WS-SKIP-COUNT OR INPUTSEOF = 'Y'
+            READ INPUT-FILE INTO INPUT-TEXT
+                AT END MOVE 'Y' TO INPUTSEOF
+            END-READ
+            IF INPUTSEOF NOT = 'Y'
+                ADD 1 TO WS-SKIP-INDEX
+                ADD 1 TO WS-LINES-READ
+            END-IF
+        END-PERFORM
+    END-IF
+
+*> A restored checkpoint that was logged in resumes straight back into
+*> NAV-MENU -- the next unskipped INPUT-FILE line is a menu choice, not
+*> a top-level command, so PARSEINPUT must not see it first.
+    IF WS-LOGGEDIN = 'Y'
+        MOVE "LOGIN" TO CURRENT-ACTION
+        PERFORM NAV-MENU
+    END-IF
+
+*> Process input commands
+    MOVE 'N' TO INFOEOF
+    PERFORM UNTIL INPUTSEOF='Y'
+        READ INPUT-FILE INTO INPUT-TEXT
+            AT END MOVE 'Y' TO INPUTSEOF
+            NOT AT END PERFORM PARSEINPUT
+        END-READ
+        IF INPUTSEOF NOT = 'Y'
+            ADD 1 TO WS-LINES-READ
+            PERFORM SAVE-CHECKPOINT
+        END-IF
+    END-PERFORM
+
+*> Clean up and exit -- the batch ran to the end of its input, so
+*> clear the checkpoint rather than leave it pointing past a file
+*> that a later run might have replaced or extended.
+    PERFORM CLEAR-CHECKPOINT
+    CLOSE INPUT-FILE
+    CLOSE APPLOG
+    STOP RUN.
+
+SHOW.
+    DISPLAY SAVE-TEXT
+    MOVE SPACES TO SAVE-RECORD
+    MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-TIMESTAMP
+    MOVE WS-NAME TO LOG-USER
+    MOVE CURRENT-ACTION TO LOG-ACTION
+    MOVE SAVE-TEXT TO LOG-TEXT
+    WRITE SAVE-RECORD.
+
+*> Persists WS-LINES-READ, plus the current login state, to
+*> CHECKPOINT-FILE, overwriting whatever was there before -- called
+*> after every top-level command completes and after every NAV-MENU
+*> choice is read, so a restart resumes right after the last thing
+*> that finished, logged in or not.
+SAVE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE WS-LINES-READ TO CKPT-LINES-READ
+    MOVE WS-LOGGEDIN TO CKPT-LOGGEDIN
+    MOVE WS-NAME TO CKPT-NAME
+    WRITE CHECKPOINT-LINE
+    CLOSE CHECKPOINT-FILE.
+
+*> Clears the checkpoint once a batch run reaches end of input or the
+*> user explicitly exits the menu, so a later, unrelated run starts
+*> from the top instead of skipping lines that no longer apply.
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE.
+
+CHECKPASSWORD.
+    MOVE 0  TO WS-CHARCOUNT
+    MOVE 'N' TO WS-HASDIGIT
+    MOVE 'N' TO WS-HASCAPITAL
+    MOVE 'N' TO WS-HASSPECIAL
+
+    INSPECT FUNCTION TRIM(IN-PASSWORD)
+        TALLYING WS-CHARCOUNT FOR ALL CHARACTERS
+
+    IF WS-CHARCOUNT >= WS-MINPASSWORDCOUNT
+       AND WS-CHARCOUNT <= WS-MAXPASSWORDCOUNT
+       THEN
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > LENGTH OF FUNCTION TRIM(IN-PASSWORD)
+               MOVE FUNCTION TRIM(IN-PASSWORD)(I:1)
+                   TO WS-INSPECTEDCHAR
+               IF WS-INSPECTEDCHAR >= 'A'
+                  AND WS-INSPECTEDCHAR <= 'Z'
+                   MOVE 'Y' TO WS-HASCAPITAL
+               ELSE IF WS-INSPECTEDCHAR >= '0'
+                       AND WS-INSPECTEDCHAR <= '9'
+                   MOVE 'Y' TO WS-HASDIGIT
+               ELSE
+                   IF (WS-INSPECTEDCHAR >= '!'
+                        AND WS-INSPECTEDCHAR <= '/')
+                    OR (WS-INSPECTEDCHAR >= ':'
+                        AND WS-INSPECTEDCHAR <= '@')
+                    OR (WS-INSPECTEDCHAR >= '['
+                        AND WS-INSPECTEDCHAR <= '`')
+                    OR (WS-INSPECTEDCHAR >= '{'
+                        AND WS-INSPECTEDCHAR <= '~')
+                        MOVE 'Y' TO WS-HASSPECIAL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-HASCAPITAL = 'Y'
+              AND WS-HASDIGIT = 'Y'
+              AND WS-HASSPECIAL = 'Y'
+               MOVE 'Y' TO WS-LOGGEDIN
+               *> Attribute this and every subsequent audit-log line in the
+               *> session to the account just created.
+               MOVE FUNCTION TRIM(IN-USERNAME) TO WS-NAME
+               MOVE "Account created successfully." TO SAVE-TEXT
+               PERFORM SHOW
+               MOVE SPACES TO SAVE-TEXT
+               STRING "Welcome, " DELIMITED BY SIZE
+                      FUNCTION TRIM(IN-USERNAME) DELIMITED BY SIZE
+                      INTO SAVE-TEXT
+               END-STRING
+               PERFORM SHOW
+
+               *> Capture a password-recovery question/answer so a later
+               *> "FORGOT PASSWORD" request can verify identity before reset.
+               MOVE "Please enter a security question (e.g. What is your pet's name?):" TO SAVE-TEXT
+               PERFORM SHOW
+               READ INPUT-FILE INTO INPUT-TEXT
+               ADD 1 TO WS-LINES-READ
+               MOVE INPUT-TEXT TO IN-RECOVERY-Q
+               MOVE "Please enter the answer to your security question:" TO SAVE-TEXT
+               PERFORM SHOW
+               READ INPUT-FILE INTO INPUT-TEXT
+               ADD 1 TO WS-LINES-READ
+               MOVE INPUT-TEXT TO IN-RECOVERY-A
+
+               IF WS-DRYRUN-MODE = 'Y'
+                   MOVE SPACES TO SAVE-TEXT
+                   STRING "[DRY RUN] Would create account: " DELIMITED BY SIZE
+                          FUNCTION TRIM(IN-USERNAME) DELIMITED BY SIZE
+                          INTO SAVE-TEXT
+                   END-STRING
+                   PERFORM SHOW
+               ELSE
+                   *> USERINFO is indexed by username; open I-O so the keyed
+                   *> WRITE below can land the new record, creating the file
+                   *> first if this is the very first account ever created.
+                   OPEN I-O USERINFO
+                   IF UINFO-FILE-STATUS = "35"
+                       OPEN OUTPUT USERINFO
+                       CLOSE USERINFO
+                       OPEN I-O USERINFO
+                   END-IF
+                   WRITE USER-REC
+                       INVALID KEY
+                           MOVE "Username already exists, please try again." TO SAVE-TEXT
+                           PERFORM SHOW
+                   END-WRITE
+                   CLOSE USERINFO
+               END-IF
+               PERFORM NAV-MENU
+           ELSE
+               MOVE "Password requirements not met!" TO SAVE-TEXT
+               PERFORM SHOW
+           END-IF
+    ELSE
+        MOVE "Password requirements not met!" TO SAVE-TEXT
+        PERFORM SHOW
+    END-IF.
+
+AUTH-USER.
+    MOVE 'N' TO WS-LOGGEDIN
+    MOVE 'N' TO WS-ACCOUNT-LOCKED
+    *> Opened I-O (not INPUT) so a failed attempt can persist the
+    *> updated IN-FAILED-ATTEMPTS/IN-LOCKED counters via REWRITE.
+    OPEN I-O USERINFO
+    MOVE FUNCTION TRIM(WS-NAME) TO IN-USERNAME
+    READ USERINFO INTO USER-REC KEY IS IN-USERNAME
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            IF IN-LOCKED = 'Y'
+                MOVE 'Y' TO WS-ACCOUNT-LOCKED
+            ELSE
+                IF FUNCTION TRIM(IN-PASSWORD) = FUNCTION TRIM(WS-PASSWORD)
+                    MOVE 'Y' TO WS-LOGGEDIN
+                    MOVE 0 TO IN-FAILED-ATTEMPTS
+                    IF WS-DRYRUN-MODE NOT = 'Y'
+                        REWRITE USER-REC
+                    END-IF
+                ELSE
+                    ADD 1 TO IN-FAILED-ATTEMPTS
+                    IF IN-FAILED-ATTEMPTS >= WS-MAXFAILEDATTEMPTS
+                        MOVE 'Y' TO IN-LOCKED
+                        MOVE 'Y' TO WS-ACCOUNT-LOCKED
+                    END-IF
+                    IF WS-DRYRUN-MODE NOT = 'Y'
+                        REWRITE USER-REC
+                    END-IF
+                END-IF
+            END-IF
+    END-READ
+    CLOSE USERINFO
+
+    IF WS-LOGGEDIN = 'Y'
+        MOVE "You have successfully logged in." TO SAVE-TEXT
+        PERFORM SHOW
+        MOVE SPACES TO SAVE-TEXT
+        STRING "Welcome, " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-NAME) DELIMITED BY SIZE
+               INTO SAVE-TEXT
+        END-STRING
+        PERFORM SHOW
+    ELSE
+        IF WS-ACCOUNT-LOCKED = 'Y'
+            MOVE "Account locked after too many failed attempts. Use Forgot Password to reset." TO SAVE-TEXT
+            PERFORM SHOW
+        ELSE
+            MOVE "Wrong credentials. Try again." TO SAVE-TEXT
+            PERFORM SHOW
+        END-IF
+    END-IF.
+
+PARSEINPUT.
+    IF INPUT-TEXT = WS-LOGIN
+        MOVE "LOGIN" TO CURRENT-ACTION
+        IF WS-LOGGEDIN = 'Y'
+            MOVE "You are already logged in." TO SAVE-TEXT
+            PERFORM SHOW
+        ELSE
+            *> Reset file-EOF flag before using it as a loop sentinel for login attempts
+            MOVE 'N' TO INFOEOF
+            PERFORM UNTIL INFOEOF='Y'
+                MOVE "Please enter your username:" TO SAVE-TEXT
+                PERFORM SHOW
+                MOVE "Please enter your password:" TO SAVE-TEXT
+                PERFORM SHOW
+                READ INPUT-FILE INTO INPUT-TEXT
+                ADD 1 TO WS-LINES-READ
+                MOVE INPUT-TEXT TO WS-NAME
+                READ INPUT-FILE INTO INPUT-TEXT
+                ADD 1 TO WS-LINES-READ
+                MOVE INPUT-TEXT TO WS-PASSWORD
+                PERFORM AUTH-USER
+                IF WS-LOGGEDIN = 'Y'
+                    PERFORM NAV-MENU
+                ELSE
+                    *> Stop retrying this account once it locks -- there's
+                    *> nothing left to try until Forgot Password resets it.
+                    IF WS-ACCOUNT-LOCKED = 'Y'
+                        MOVE 'Y' TO INFOEOF
+                    END-IF
+                END-IF
+            END-PERFORM
+        END-IF
+    ELSE IF INPUT-TEXT = WS-NEW
+        MOVE "CREATE ACCOUNT" TO CURRENT-ACTION
+        IF WS-LOGGEDIN = 'Y'
+            MOVE "You are already logged in." TO SAVE-TEXT
+            PERFORM SHOW
+        ELSE
+            READ INPUT-FILE INTO INPUT-TEXT
+            ADD 1 TO WS-LINES-READ
+            MOVE INPUT-TEXT TO WS-NEWUSERNAME
+            READ INPUT-FILE INTO INPUT-TEXT
+            ADD 1 TO WS-LINES-READ
+            MOVE INPUT-TEXT TO WS-NEWPASSWORD
+            *> Keyed lookup replaces the old full-scan uniqueness check
+            OPEN INPUT USERINFO
+            MOVE FUNCTION TRIM(WS-NEWUSERNAME) TO IN-USERNAME
+            MOVE 'Y' TO WS-UNIQUEUSERSTATUS
+            READ USERINFO INTO USER-REC KEY IS IN-USERNAME
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    MOVE "Username already exists, please try again." TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE 'N' TO WS-UNIQUEUSERSTATUS
+            END-READ
+            CLOSE USERINFO
+            IF WS-UNIQUEUSERSTATUS = 'Y'
+                MOVE WS-NEWUSERNAME TO IN-USERNAME
+                MOVE WS-NEWPASSWORD TO IN-PASSWORD
+                PERFORM CHECKPASSWORD
+            END-IF
+        END-IF
+    ELSE IF INPUT-TEXT = WS-FORGOT
+        MOVE "FORGOT PASSWORD" TO CURRENT-ACTION
+        IF WS-LOGGEDIN = 'Y'
+            MOVE "You are already logged in." TO SAVE-TEXT
+            PERFORM SHOW
+        ELSE
+            PERFORM RECOVER-PASSWORD
+        END-IF
+    ELSE IF INPUT-TEXT = WS-DRYRUN-CMD
+        MOVE "DRY RUN MODE" TO CURRENT-ACTION
+        MOVE 'Y' TO WS-DRYRUN-MODE
+        MOVE "Dry-run mode on: no further changes will be saved to disk." TO SAVE-TEXT
+        PERFORM SHOW
+    ELSE
+        MOVE "Invalid action, please try again." TO SAVE-TEXT
+        PERFORM SHOW
+    END-IF.
+
+RECOVER-PASSWORD.
+    MOVE 'N' TO WS-RECOVERY-OK
+    MOVE "Please enter your username:" TO SAVE-TEXT
+    PERFORM SHOW
+    READ INPUT-FILE INTO INPUT-TEXT
+    ADD 1 TO WS-LINES-READ
+    MOVE INPUT-TEXT TO WS-RECOVERY-NAME
+
+    OPEN I-O USERINFO
+    MOVE FUNCTION TRIM(WS-RECOVERY-NAME) TO IN-USERNAME
+    READ USERINFO INTO USER-REC KEY IS IN-USERNAME
+        INVALID KEY
+            MOVE "No account found with that username." TO SAVE-TEXT
+            PERFORM SHOW
+        NOT INVALID KEY
+            MOVE SPACES TO SAVE-TEXT
+            STRING "Security question: " DELIMITED BY SIZE
+                   FUNCTION TRIM(IN-RECOVERY-Q) DELIMITED BY SIZE
+                   INTO SAVE-TEXT
+            END-STRING
+            PERFORM SHOW
+            MOVE "Please enter the answer:" TO SAVE-TEXT
+            PERFORM SHOW
+            READ INPUT-FILE INTO INPUT-TEXT
+            ADD 1 TO WS-LINES-READ
+            MOVE INPUT-TEXT TO WS-RECOVERY-ANSWER
+            IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-RECOVERY-ANSWER))
+               = FUNCTION UPPER-CASE(FUNCTION TRIM(IN-RECOVERY-A))
+                MOVE 'Y' TO WS-RECOVERY-OK
+            ELSE
+                MOVE "Incorrect answer. Password reset denied." TO SAVE-TEXT
+                PERFORM SHOW
+            END-IF
+    END-READ
+
+    IF WS-RECOVERY-OK = 'Y'
+        MOVE "Please enter your new password:" TO SAVE-TEXT
+        PERFORM SHOW
+        READ INPUT-FILE INTO INPUT-TEXT
+        ADD 1 TO WS-LINES-READ
+        MOVE INPUT-TEXT TO IN-PASSWORD
+        PERFORM CHECK-NEW-PASSWORD-STRENGTH
+        IF WS-HASCAPITAL = 'Y'
+           AND WS-HASDIGIT = 'Y'
+           AND WS-HASSPECIAL = 'Y'
+            *> A successful reset also clears any lockout, since the
+            *> student has just proven ownership of the account.
+            MOVE 0 TO IN-FAILED-ATTEMPTS
+            MOVE 'N' TO IN-LOCKED
+            IF WS-DRYRUN-MODE = 'Y'
+                MOVE "[DRY RUN] Would reset password and clear lockout." TO SAVE-TEXT
+                PERFORM SHOW
+            ELSE
+                REWRITE USER-REC
+                MOVE "Password reset successfully." TO SAVE-TEXT
+                PERFORM SHOW
+            END-IF
+        ELSE
+            MOVE "Password requirements not met! Password not changed." TO SAVE-TEXT
+            PERFORM SHOW
+        END-IF
+    END-IF
+
+    CLOSE USERINFO.
+
+*> Shared password-complexity check (length 8-12, at least one capital,
+*> one digit, one special character) factored out of CHECKPASSWORD so
+*> RECOVER-PASSWORD can re-use it when validating a reset password.
+CHECK-NEW-PASSWORD-STRENGTH.
+    MOVE 0  TO WS-CHARCOUNT
+    MOVE 'N' TO WS-HASDIGIT
+    MOVE 'N' TO WS-HASCAPITAL
+    MOVE 'N' TO WS-HASSPECIAL
+
+    INSPECT FUNCTION TRIM(IN-PASSWORD)
+        TALLYING WS-CHARCOUNT FOR ALL CHARACTERS
+
+    IF WS-CHARCOUNT >= WS-MINPASSWORDCOUNT
+       AND WS-CHARCOUNT <= WS-MAXPASSWORDCOUNT
+        PERFORM VARYING I FROM 1 BY 1
+            UNTIL I > LENGTH OF FUNCTION TRIM(IN-PASSWORD)
+            MOVE FUNCTION TRIM(IN-PASSWORD)(I:1)
+                TO WS-INSPECTEDCHAR
+            IF WS-INSPECTEDCHAR >= 'A'
+               AND WS-INSPECTEDCHAR <= 'Z'
+                MOVE 'Y' TO WS-HASCAPITAL
+            ELSE IF WS-INSPECTEDCHAR >= '0'
+                    AND WS-INSPECTEDCHAR <= '9'
+                MOVE 'Y' TO WS-HASDIGIT
+            ELSE
+                IF (WS-INSPECTEDCHAR >= '!'
+                     AND WS-INSPECTEDCHAR <= '/')
+                 OR (WS-INSPECTEDCHAR >= ':'
+                     AND WS-INSPECTEDCHAR <= '@')
+                 OR (WS-INSPECTEDCHAR >= '['
+                     AND WS-INSPECTEDCHAR <= '`')
+                 OR (WS-INSPECTEDCHAR >= '{'
+                     AND WS-INSPECTEDCHAR <= '~')
+                     MOVE 'Y' TO WS-HASSPECIAL
+                END-IF
+            END-IF
+        END-PERFORM
+    ELSE
+        MOVE 'N' TO WS-HASCAPITAL
+        MOVE 'N' TO WS-HASDIGIT
+        MOVE 'N' TO WS-HASSPECIAL
+    END-IF.
+
+*>
+EDIT-PROFILE.
+    MOVE "--- Create/Edit Profile ---" TO SAVE-TEXT
+    PERFORM SHOW
+
+    *> First Name (required)
+    MOVE "N" TO FIELD-OK
+    PERFORM UNTIL FIELD-OK = "Y"
+        MOVE "Enter First Name:" TO SAVE-TEXT
+        PERFORM SHOW
+        READ INPUT-FILE INTO INPUT-TEXT
+        ADD 1 TO WS-LINES-READ
+        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
+            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-FIRST-NAME
+            MOVE "Y" TO FIELD-OK
+        ELSE
+            MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
+            PERFORM SHOW
+        END-IF
+    END-PERFORM
+
+    *> Last Name (required)
+    MOVE "N" TO FIELD-OK
+    PERFORM UNTIL FIELD-OK = "Y"
+        MOVE "Enter Last Name:" TO SAVE-TEXT
+        PERFORM SHOW
+        READ INPUT-FILE INTO INPUT-TEXT
+        ADD 1 TO WS-LINES-READ
+        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
+            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-LAST-NAME
+            MOVE "Y" TO FIELD-OK
+        ELSE
+            MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
+            PERFORM SHOW
+        END-IF
+    END-PERFORM
+
+    *> University (required)
+    MOVE "N" TO FIELD-OK
+    PERFORM UNTIL FIELD-OK = "Y"
+        MOVE "Enter University/College Attended:" TO SAVE-TEXT
+        PERFORM SHOW
+        READ INPUT-FILE INTO INPUT-TEXT
+        ADD 1 TO WS-LINES-READ
+        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
+            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-UNIVERSITY
+            MOVE "Y" TO FIELD-OK
+        ELSE
+            MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
+            PERFORM SHOW
+        END-IF
+    END-PERFORM
+
+    *> Major (required)
+    MOVE "N" TO FIELD-OK
+    PERFORM UNTIL FIELD-OK = "Y"
+        MOVE "Enter Major:" TO SAVE-TEXT
+        PERFORM SHOW
+        READ INPUT-FILE INTO INPUT-TEXT
+        ADD 1 TO WS-LINES-READ
+        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
+            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-MAJOR
+            MOVE "Y" TO FIELD-OK
+        ELSE
+            MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
+            PERFORM SHOW
+        END-IF
+    END-PERFORM
+
+    *> Graduation Year (required with numeric/range check)
+    MOVE "N" TO VALID-YEAR
+    PERFORM UNTIL VALID-YEAR = "Y"
+        MOVE "Enter Graduation Year (YYYY):" TO SAVE-TEXT
+        PERFORM SHOW
+        READ INPUT-FILE INTO INPUT-TEXT
+        ADD 1 TO WS-LINES-READ
+        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) = 4
+           AND FUNCTION NUMVAL(FUNCTION TRIM(INPUT-TEXT)) >= MIN-YEAR
+           AND FUNCTION NUMVAL(FUNCTION TRIM(INPUT-TEXT)) <= MAX-YEAR
+            MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-TEXT)) TO P-GRAD-YEAR
+            MOVE "Y" TO VALID-YEAR
+        ELSE
+            MOVE "Invalid graduation year. Please enter a 4-digit year between 1980 and 2100." TO SAVE-TEXT
+            PERFORM SHOW
+        END-IF
+    END-PERFORM
+
+    *> Optional About (single line; blank skips)
+    MOVE "Enter About Me (optional, max 200 chars, enter blank line to skip):" TO SAVE-TEXT
+    PERFORM SHOW
+    READ INPUT-FILE INTO INPUT-TEXT
+    ADD 1 TO WS-LINES-READ
+    IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) = 0
+        MOVE SPACES TO P-ABOUT
+    ELSE
+        MOVE FUNCTION TRIM(INPUT-TEXT) TO P-ABOUT
+    END-IF
+
+    *> Optional Resume/attachment (file path or filename; blank skips)
+    MOVE "Enter resume/attachment file path (optional, enter blank line to skip):" TO SAVE-TEXT
+    PERFORM SHOW
+    READ INPUT-FILE INTO INPUT-TEXT
+    ADD 1 TO WS-LINES-READ
+    IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) = 0
+        MOVE SPACES TO P-RESUME
+    ELSE
+        MOVE FUNCTION TRIM(INPUT-TEXT) TO P-RESUME
+    END-IF
+
+    *> Optional Experience entries (up to 10)
+    MOVE 0 TO P-EXP-COUNT
+    MOVE 1 TO P-I
+    PERFORM UNTIL P-I > 10
+        MOVE "Add Experience (optional, max 10 entries. Enter 'DONE' to finish):" TO SAVE-TEXT
+        PERFORM SHOW
+        READ INPUT-FILE INTO INPUT-TEXT
+        ADD 1 TO WS-LINES-READ
+        IF FUNCTION TRIM(INPUT-TEXT) = "DONE"
+           OR FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) = 0
+            EXIT PERFORM
+        END-IF
+
+        *> Title (required for an entry)
+        MOVE "N" TO FIELD-OK
+        PERFORM UNTIL FIELD-OK = "Y"
+            MOVE P-I TO WS-IDX-TXT
+            MOVE SPACES TO SAVE-TEXT
+            STRING "Experience #" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
+                   " - Title:" DELIMITED BY SIZE
+                   INTO SAVE-TEXT
+            END-STRING
+            PERFORM SHOW
+            READ INPUT-FILE INTO INPUT-TEXT
+            ADD 1 TO WS-LINES-READ
+            IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
+                MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EXP-TITLE(P-I)
+                MOVE "Y" TO FIELD-OK
+            ELSE
+                MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
+                PERFORM SHOW
+            END-IF
+        END-PERFORM
+
+        *> Company (required)
+        MOVE "N" TO FIELD-OK
+        PERFORM UNTIL FIELD-OK = "Y"
+            MOVE P-I TO WS-IDX-TXT
+            MOVE SPACES TO SAVE-TEXT
+            STRING "Experience #" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
+                   " - Company/Organization:" DELIMITED BY SIZE
+                   INTO SAVE-TEXT
+            END-STRING
+            PERFORM SHOW
+            READ INPUT-FILE INTO INPUT-TEXT
+            ADD 1 TO WS-LINES-READ
+            IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
+                MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EXP-COMPANY(P-I)
+                MOVE "Y" TO FIELD-OK
+            ELSE
+                MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
+                PERFORM SHOW
+            END-IF
+        END-PERFORM
+
+        *> Dates (required)
+        MOVE P-I TO WS-IDX-TXT
+        MOVE SPACES TO SAVE-TEXT
+        STRING "Experience #" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
+               " - Dates (e.g., Summer 2024):" DELIMITED BY SIZE
+               INTO SAVE-TEXT
+        END-STRING
+        PERFORM SHOW
+        READ INPUT-FILE INTO INPUT-TEXT
+        ADD 1 TO WS-LINES-READ
+        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
+            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EXP-DATES(P-I)
+        ELSE
+            MOVE SPACES TO P-EXP-DATES(P-I)
+        END-IF
+
+        *> Description (optional)
+        MOVE P-I TO WS-IDX-TXT
+        MOVE SPACES TO SAVE-TEXT
+        STRING "Experience #" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
+               " - Description (optional, max 100 chars, blank to skip):" DELIMITED BY SIZE
+               INTO SAVE-TEXT
+        END-STRING
+        PERFORM SHOW
+        READ INPUT-FILE INTO INPUT-TEXT
+        ADD 1 TO WS-LINES-READ
+        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
+            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EXP-DESC(P-I)
+        ELSE
+            MOVE SPACES TO P-EXP-DESC(P-I)
+        END-IF
+
+        ADD 1 TO P-EXP-COUNT
+        ADD 1 TO P-I
+    END-PERFORM
+
+    *> Optional Education entries (up to 10)
+    MOVE 0 TO P-EDU-COUNT
+    MOVE 1 TO P-I
+    PERFORM UNTIL P-I > 10
+        MOVE "Add Education (optional, max 10 entries. Enter 'DONE' to finish):" TO SAVE-TEXT
+        PERFORM SHOW
+        READ INPUT-FILE INTO INPUT-TEXT
+        ADD 1 TO WS-LINES-READ
+        IF FUNCTION TRIM(INPUT-TEXT) = "DONE"
+           OR FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) = 0
+            EXIT PERFORM
+        END-IF
+
+        *> Degree (required for an entry)
+        MOVE "N" TO FIELD-OK
+        PERFORM UNTIL FIELD-OK = "Y"
+            MOVE P-I TO WS-IDX-TXT
+            MOVE SPACES TO SAVE-TEXT
+            STRING "Education #" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
+                   " - Degree:" DELIMITED BY SIZE
+                   INTO SAVE-TEXT
+            END-STRING
+            PERFORM SHOW
+            READ INPUT-FILE INTO INPUT-TEXT
+            ADD 1 TO WS-LINES-READ
+            IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
+                MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EDU-DEGREE(P-I)
+                MOVE "Y" TO FIELD-OK
+            ELSE
+                MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
+                PERFORM SHOW
+            END-IF
+        END-PERFORM
+
+        *> University/College (required)
+        MOVE "N" TO FIELD-OK
+        PERFORM UNTIL FIELD-OK = "Y"
+            MOVE P-I TO WS-IDX-TXT
+            MOVE SPACES TO SAVE-TEXT
+            STRING "Education #" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
+                   " - University/College:" DELIMITED BY SIZE
+                   INTO SAVE-TEXT
+            END-STRING
+            PERFORM SHOW
+            READ INPUT-FILE INTO INPUT-TEXT
+            ADD 1 TO WS-LINES-READ
+            IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
+                MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EDU-SCHOOL(P-I)
+                MOVE "Y" TO FIELD-OK
+            ELSE
+                MOVE "This field is required. Please enter a non-blank value." TO SAVE-TEXT
+                PERFORM SHOW
+            END-IF
+        END-PERFORM
+
+        *> Years Attended (required)
+        MOVE P-I TO WS-IDX-TXT
+        MOVE SPACES TO SAVE-TEXT
+        STRING "Education #" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-IDX-TXT) DELIMITED BY SIZE
+               " - Years Attended (e.g., 2023-2025):" DELIMITED BY SIZE
+               INTO SAVE-TEXT
+        END-STRING
+        PERFORM SHOW
+        READ INPUT-FILE INTO INPUT-TEXT
+        ADD 1 TO WS-LINES-READ
+        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT)) > 0
+            MOVE FUNCTION TRIM(INPUT-TEXT) TO P-EDU-YEARS(P-I)
+        ELSE
+            MOVE SPACES TO P-EDU-YEARS(P-I)
+        END-IF
+
+        ADD 1 TO P-EDU-COUNT
+        ADD 1 TO P-I
+    END-PERFORM
+
+    *> Save to disk (FC4-71) and confirm (FC4-72)
+    MOVE WS-NAME TO P-USERNAME
+    PERFORM SAVE-PROFILE
+
+    MOVE "Profile saved successfully!" TO SAVE-TEXT
+    PERFORM SHOW
+
+    EXIT PARAGRAPH.
+
+
+
+*> To test, userinfo.txt must be empty
+NAV-MENU.
+    PERFORM UNTIL CHOICE = 9 OR INPUTSEOF = "Y"
+        MOVE "1. Create/Edit My Profile" TO SAVE-TEXT
+        PERFORM SHOW
+        MOVE "2. View My Profile" TO SAVE-TEXT
+        PERFORM SHOW
+        MOVE "3. Search for User" TO SAVE-TEXT
+        PERFORM SHOW
+        MOVE "4. Learn a New Skill" TO SAVE-TEXT
+        PERFORM SHOW
+        MOVE "5. Delete My Account" TO SAVE-TEXT
+        PERFORM SHOW
+        MOVE "6. Export Profile" TO SAVE-TEXT
+        PERFORM SHOW
+        MOVE "9. Exit" TO SAVE-TEXT
+        PERFORM SHOW
+        MOVE "Enter your choice:" TO SAVE-TEXT
+        PERFORM SHOW
+
+        READ INPUT-FILE INTO INPUT-TEXT
+            AT END MOVE "Y" TO INPUTSEOF
+        END-READ
+
+        IF INPUTSEOF NOT = "Y"
+            ADD 1 TO WS-LINES-READ
+            PERFORM SAVE-CHECKPOINT
+            MOVE FUNCTION NUMVAL(INPUT-TEXT) TO CHOICE
+            EVALUATE CHOICE
+                WHEN 1
+                    MOVE "EDIT PROFILE" TO CURRENT-ACTION
+    PERFORM         EDIT-PROFILE
+                WHEN 2
+                    MOVE "VIEW PROFILE" TO CURRENT-ACTION
+                    PERFORM VIEW-PROFILE
+                WHEN 3
+                    MOVE "SEARCH USER" TO CURRENT-ACTION
+                    PERFORM SEARCH-USER
+                WHEN 4
+                    MOVE "LEARN SKILL" TO CURRENT-ACTION
+                    PERFORM SKILL-MENU
+                WHEN 5
+                    MOVE "DELETE ACCOUNT" TO CURRENT-ACTION
+                    PERFORM DELETE-MY-ACCOUNT
+                WHEN 6
+                    MOVE "EXPORT PROFILE" TO CURRENT-ACTION
+                    PERFORM EXPORT-PROFILE
+                WHEN 9
+                    MOVE "EXIT" TO CURRENT-ACTION
+                    MOVE "Exiting navigation..." TO SAVE-TEXT
+                    PERFORM SHOW
+                    PERFORM CLEAR-CHECKPOINT
+                    CLOSE INPUT-FILE
+                    CLOSE APPLOG
+                    STOP RUN
+                WHEN OTHER
+                    MOVE "Invalid choice, please try again." TO SAVE-TEXT
+                    PERFORM SHOW
+            END-EVALUATE
+        END-IF
+    END-PERFORM.
+
+*> Deletes the logged-in user's account: the USERINFO record (keyed
+*> DELETE), their profiles.txt block, and any connections.txt rows
+*> naming them as sender or recipient. Confirms before touching
+*> anything; on confirmation the session ends the same way option 9
+*> does, since the account driving this NAV-MENU no longer exists.
+DELETE-MY-ACCOUNT.
+    MOVE "This will permanently delete your account and profile." TO SAVE-TEXT
+    PERFORM SHOW
+    MOVE "Type Y to confirm, or anything else to cancel:" TO SAVE-TEXT
+    PERFORM SHOW
+    READ INPUT-FILE INTO INPUT-TEXT
+        AT END MOVE 'Y' TO INPUTSEOF
+    END-READ
+
+    IF INPUTSEOF NOT = 'Y'
+        ADD 1 TO WS-LINES-READ
+        MOVE INPUT-TEXT TO WS-DELETE-CONFIRM
+        IF FUNCTION UPPER-CASE(WS-DELETE-CONFIRM) = "Y"
+            IF WS-DRYRUN-MODE = 'Y'
+                MOVE SPACES TO SAVE-TEXT
+                STRING "[DRY RUN] Would delete account, profile, and connections for: " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-NAME) DELIMITED BY SIZE
+                       INTO SAVE-TEXT
+                END-STRING
+                PERFORM SHOW
+            ELSE
+                OPEN I-O USERINFO
+                MOVE FUNCTION TRIM(WS-NAME) TO IN-USERNAME
+                DELETE USERINFO RECORD
+                    INVALID KEY
+                        CONTINUE
+                END-DELETE
+                CLOSE USERINFO
+
+                PERFORM DELETE-PROFILE-BLOCK
+                PERFORM DELETE-CONNECTION-ROWS
+
+                MOVE "Your account has been deleted." TO SAVE-TEXT
+                PERFORM SHOW
+                MOVE 'N' TO WS-LOGGEDIN
+                PERFORM CLEAR-CHECKPOINT
+                CLOSE INPUT-FILE
+                CLOSE APPLOG
+                STOP RUN
+            END-IF
+        ELSE
+            MOVE "Account deletion cancelled." TO SAVE-TEXT
+            PERFORM SHOW
+        END-IF
+    END-IF.
+
+*> Drops the logged-in user's profile record via a keyed DELETE --
+*> the same indexed DYNAMIC-access idiom DELETE-MY-ACCOUNT already
+*> uses for USERINFO.
+DELETE-PROFILE-BLOCK.
+    OPEN I-O PROFILES
+    MOVE FUNCTION TRIM(WS-NAME) TO P-USERNAME
+    DELETE PROFILES RECORD
+        INVALID KEY
+            CONTINUE
+    END-DELETE
+    CLOSE PROFILES.
+
+*> Rewrites connections.txt dropping any row naming the deleted user
+*> as sender or recipient (same atomic-replace pattern as
+*> RESOLVE-CONNECTION-REQUEST in Epic4-Deliverables/InCollege.cob).
+DELETE-CONNECTION-ROWS.
+    OPEN INPUT CONNECTIONS
+    IF CONNECTIONS-FILE-STATUS NOT = "00"
+        EXIT PARAGRAPH
+    END-IF
+
+    OPEN OUTPUT CONN-TEMP-FILE
+    PERFORM UNTIL CONNECTIONS-FILE-STATUS = "10"
+        READ CONNECTIONS INTO CONNECTION-REC
+            AT END EXIT PERFORM
+        END-READ
+        IF FUNCTION TRIM(CONN-SENDER) NOT = FUNCTION TRIM(WS-NAME)
+           AND FUNCTION TRIM(CONN-RECIPIENT) NOT = FUNCTION TRIM(WS-NAME)
+            MOVE SPACES TO CONN-TEMP-LINE
+            MOVE CONNECTION-REC TO CONN-TEMP-LINE
+            WRITE CONN-TEMP-LINE
+        END-IF
+    END-PERFORM
+    CLOSE CONNECTIONS
+    CLOSE CONN-TEMP-FILE
+
+    OPEN INPUT  CONN-TEMP-FILE
+    OPEN OUTPUT CONN-NEW-FILE
+    PERFORM UNTIL CONN-TEMP-FILE-STATUS = "10"
+        READ CONN-TEMP-FILE INTO CONN-TEMP-LINE
+            AT END EXIT PERFORM
+        END-READ
+        MOVE CONN-TEMP-LINE TO CONN-NEW-LINE
+        WRITE CONN-NEW-LINE
+    END-PERFORM
+    CLOSE CONN-TEMP-FILE
+    CLOSE CONN-NEW-FILE
+
+    CALL "SYSTEM" USING BY CONTENT "mv -f src/connections.new src/connections.txt".
+
+*> Stores the in-memory P-REC (already filled in by EDIT-PROFILE) as
+*> this user's profile record: a keyed WRITE creates it, or (if one
+*> already exists) the INVALID KEY branch falls back to REWRITE --
+*> the same WRITE-then-REWRITE upsert this indexed file needs since a
+*> profile save always replaces the whole record, never just a field.
+*> Note this does not carry forward P-SKILLS-MASK from any prior save;
+*> that mirrors this paragraph's pre-existing behavior from when
+*> profiles.txt was a hand-rolled text format (WRITE-PROFILE-BLOCK
+*> never emitted a SKILLS line either), which MARK-SKILL-COMPLETE below
+*> has always had to work around by reading the mask itself.
+SAVE-PROFILE.
+    IF WS-DRYRUN-MODE = 'Y'
+        MOVE SPACES TO SAVE-TEXT
+        STRING "[DRY RUN] Would save profile for: " DELIMITED BY SIZE
+               FUNCTION TRIM(P-USERNAME) DELIMITED BY SIZE
+               INTO SAVE-TEXT
+        END-STRING
+        PERFORM SHOW
+    ELSE
+        OPEN I-O PROFILES
+        IF PROFILES-FILE-STATUS = "35"
+            OPEN OUTPUT PROFILES
+            CLOSE PROFILES
+            OPEN I-O PROFILES
+        END-IF
+
+        WRITE P-REC
+            INVALID KEY
+                REWRITE P-REC
+        END-WRITE
+
+        CLOSE PROFILES
+    END-IF.
+
+
+VIEW-PROFILE.
+    MOVE "--- Your Profile ---" TO SAVE-TEXT
+    PERFORM SHOW
+
+    MOVE 'N' TO PROFILE-FOUND
+    OPEN INPUT PROFILES
+    MOVE FUNCTION TRIM(WS-NAME) TO P-USERNAME
+    READ PROFILES KEY IS P-USERNAME
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE 'Y' TO PROFILE-FOUND
+    END-READ
+
+    IF PROFILE-FOUND = 'Y'
+                *> Now format and display the friendly view
+                MOVE SPACES TO SAVE-TEXT
+                STRING "Name: " DELIMITED BY SIZE
+                       FUNCTION TRIM(P-FIRST-NAME) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(P-LAST-NAME) DELIMITED BY SIZE
+                       INTO SAVE-TEXT
+                END-STRING
+                PERFORM SHOW
+
+                MOVE SPACES TO SAVE-TEXT
+                STRING "University: " DELIMITED BY SIZE
+                       FUNCTION TRIM(P-UNIVERSITY) DELIMITED BY SIZE
+                       INTO SAVE-TEXT
+                END-STRING
+                PERFORM SHOW
+
+                MOVE SPACES TO SAVE-TEXT
+                STRING "Major: " DELIMITED BY SIZE
+                       FUNCTION TRIM(P-MAJOR) DELIMITED BY SIZE
+                       INTO SAVE-TEXT
+                END-STRING
+                PERFORM SHOW
+
+                MOVE P-GRAD-YEAR TO WS-GRAD-YEAR-DISPLAY
+                MOVE SPACES TO SAVE-TEXT
+                STRING "Graduation Year: " DELIMITED BY SIZE
+                       WS-GRAD-YEAR-DISPLAY DELIMITED BY SIZE
+                       INTO SAVE-TEXT
+                END-STRING
+                PERFORM SHOW
+
+                MOVE SPACES TO SAVE-TEXT
+                STRING "About Me: " DELIMITED BY SIZE
+                       FUNCTION TRIM(P-ABOUT) DELIMITED BY SIZE
+                       INTO SAVE-TEXT
+                END-STRING
+                PERFORM SHOW
+
+                IF FUNCTION LENGTH(FUNCTION TRIM(P-RESUME)) > 0
+                    MOVE SPACES TO SAVE-TEXT
+                    STRING "Resume: " DELIMITED BY SIZE
+                           FUNCTION TRIM(P-RESUME) DELIMITED BY SIZE
+                           INTO SAVE-TEXT
+                    END-STRING
+                    PERFORM SHOW
+                END-IF
+
+                IF P-EXP-COUNT > 0
+                    MOVE "Experience:" TO SAVE-TEXT
+                    PERFORM SHOW
+                    PERFORM VARYING P-I FROM 1 BY 1 UNTIL P-I > P-EXP-COUNT
+                        MOVE SPACES TO SAVE-TEXT
+                        STRING "Title: " P-EXP-TITLE(P-I) INTO SAVE-TEXT END-STRING
+                        PERFORM SHOW
+
+                        MOVE SPACES TO SAVE-TEXT
+                        STRING "Company: " P-EXP-COMPANY(P-I) INTO SAVE-TEXT END-STRING
+                        PERFORM SHOW
+
+                        MOVE SPACES TO SAVE-TEXT
+                        STRING "Dates: " P-EXP-DATES(P-I) INTO SAVE-TEXT END-STRING
+                        PERFORM SHOW
+
+                        IF FUNCTION LENGTH(FUNCTION TRIM(P-EXP-DESC(P-I))) > 0
+                            MOVE SPACES TO SAVE-TEXT
+                            STRING "Description: " P-EXP-DESC(P-I) INTO SAVE-TEXT END-STRING
+                            PERFORM SHOW
+                        END-IF
+                    END-PERFORM
+                END-IF
+
+                IF P-EDU-COUNT > 0
+                    MOVE "Education:" TO SAVE-TEXT
+                    PERFORM SHOW
+                    PERFORM VARYING P-I FROM 1 BY 1 UNTIL P-I > P-EDU-COUNT
+                        MOVE SPACES TO SAVE-TEXT
+                        STRING "Degree: " P-EDU-DEGREE(P-I) INTO SAVE-TEXT END-STRING
+                        PERFORM SHOW
+
+                        MOVE SPACES TO SAVE-TEXT
+                        STRING "University: " P-EDU-SCHOOL(P-I) INTO SAVE-TEXT END-STRING
+                        PERFORM SHOW
+
+                        MOVE SPACES TO SAVE-TEXT
+                        STRING "Years: " P-EDU-YEARS(P-I) INTO SAVE-TEXT END-STRING
+                        PERFORM SHOW
+                    END-PERFORM
+                END-IF
+    END-IF
+
+    CLOSE PROFILES
+
+    IF PROFILE-FOUND NOT = 'Y'
+        MOVE "No profile found." TO SAVE-TEXT
+        PERFORM SHOW
+    END-IF.
+
+*> Searches profiles.txt for a partial, case-insensitive match against
+*> each profile's first+last name, listing every match (with
+*> university/major shown) instead of requiring an exact full name and
+*> stopping at the first hit. PROFILES is keyed/indexed, so
+*> this scans it the same way MAINLINE's account count does for
+*> USERINFO -- OPEN INPUT then READ NEXT RECORD until end.
+SEARCH-USER.
+    MOVE "Enter a name (or part of a name) to search for:" TO SAVE-TEXT
+    PERFORM SHOW
+
+    READ INPUT-FILE INTO INPUT-TEXT
+        AT END MOVE 'Y' TO INPUTSEOF
+    END-READ
+
+    IF INPUTSEOF NOT = 'Y'
+        ADD 1 TO WS-LINES-READ
+        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-TEXT)) TO WS-SEARCH-NAME
+
+        IF FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME)) = 0
+            MOVE "Search text cannot be empty." TO SAVE-TEXT
+            PERFORM SHOW
+        ELSE
+            MOVE 0 TO WS-SEARCH-MATCHES
+            OPEN INPUT PROFILES
+            IF PROFILES-FILE-STATUS = "00"
+                MOVE 'N' TO PROFSCANEOF
+                PERFORM UNTIL PROFSCANEOF = 'Y'
+                    READ PROFILES NEXT RECORD INTO P-REC
+                        AT END MOVE 'Y' TO PROFSCANEOF
+                    END-READ
+                    IF PROFSCANEOF NOT = 'Y'
+                        MOVE SPACES TO WS-SEARCH-FULLNAME
+                        STRING FUNCTION TRIM(P-FIRST-NAME) DELIMITED BY SIZE
+                               " " DELIMITED BY SIZE
+                               FUNCTION TRIM(P-LAST-NAME) DELIMITED BY SIZE
+                               INTO WS-SEARCH-FULLNAME
+                        END-STRING
+                        MOVE FUNCTION UPPER-CASE(WS-SEARCH-FULLNAME) TO WS-SEARCH-FULLNAME
+
+                        MOVE 0 TO WS-SEARCH-COUNT
+                        INSPECT WS-SEARCH-FULLNAME TALLYING WS-SEARCH-COUNT
+                            FOR ALL FUNCTION TRIM(WS-SEARCH-NAME)
+                        IF WS-SEARCH-COUNT > 0
+                            ADD 1 TO WS-SEARCH-MATCHES
+                            MOVE SPACES TO SAVE-TEXT
+                            STRING WS-SEARCH-MATCHES DELIMITED BY SIZE
+                                   ". " DELIMITED BY SIZE
+                                   FUNCTION TRIM(P-FIRST-NAME) DELIMITED BY SIZE
+                                   " " DELIMITED BY SIZE
+                                   FUNCTION TRIM(P-LAST-NAME) DELIMITED BY SIZE
+                                   " -- " DELIMITED BY SIZE
+                                   FUNCTION TRIM(P-UNIVERSITY) DELIMITED BY SIZE
+                                   ", " DELIMITED BY SIZE
+                                   FUNCTION TRIM(P-MAJOR) DELIMITED BY SIZE
+                                   INTO SAVE-TEXT
+                            END-STRING
+                            PERFORM SHOW
+                        END-IF
+                    END-IF
+                END-PERFORM
+                CLOSE PROFILES
+            ELSE
+                MOVE "No profiles on file." TO SAVE-TEXT
+                PERFORM SHOW
+            END-IF
+
+            IF WS-SEARCH-MATCHES = 0
+                MOVE "No matching profiles found." TO SAVE-TEXT
+                PERFORM SHOW
+            ELSE
+                MOVE SPACES TO SAVE-TEXT
+                STRING "Total matches: " DELIMITED BY SIZE
+                       WS-SEARCH-MATCHES DELIMITED BY SIZE
+                       INTO SAVE-TEXT
+                END-STRING
+                PERFORM SHOW
+            END-IF
+        END-IF
+    END-IF.
+
+*> Writes the logged-in user's profile to src/profile-export.csv as a
+*> header row plus one comma-delimited data row, for the career-services
+*> partner's spreadsheet import. Loads the profile the same way
+*> VIEW-PROFILE does (profiles.txt is scanned for this user's block,
+*> not kept parsed in memory between menu options).
+EXPORT-PROFILE.
+    MOVE 'N' TO PROFILE-FOUND
+    OPEN INPUT PROFILES
+    MOVE FUNCTION TRIM(WS-NAME) TO P-USERNAME
+    READ PROFILES KEY IS P-USERNAME
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE 'Y' TO PROFILE-FOUND
+    END-READ
+
+    CLOSE PROFILES
+
+    IF PROFILE-FOUND NOT = 'Y'
+        MOVE "No profile found -- nothing to export." TO SAVE-TEXT
+        PERFORM SHOW
+    ELSE
+        MOVE P-GRAD-YEAR TO WS-GRAD-YEAR-DISPLAY
+
+        OPEN OUTPUT EXPORT-FILE
+        MOVE "FirstName,LastName,University,Major,GradYear,About,Resume" TO EXPORT-LINE
+        WRITE EXPORT-LINE
+
+        MOVE SPACES TO EXPORT-LINE
+        STRING FUNCTION TRIM(P-FIRST-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(P-LAST-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(P-UNIVERSITY) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(P-MAJOR) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-GRAD-YEAR-DISPLAY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(P-ABOUT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(P-RESUME) DELIMITED BY SIZE
+               INTO EXPORT-LINE
+        END-STRING
+        WRITE EXPORT-LINE
+        CLOSE EXPORT-FILE
+
+        MOVE "Profile exported to src/profile-export.csv." TO SAVE-TEXT
+        PERFORM SHOW
+    END-IF.
+
+
+SKILL-MENU.
+    MOVE 0 TO SKILLCHOICE
+    PERFORM LOAD-SKILLS-MASK
+    PERFORM UNTIL SKILLCHOICE = 9 OR INPUTSEOF = "Y"
+        MOVE "Learn a New Skill:" TO SAVE-TEXT
+        PERFORM SHOW
+
+        MOVE "1. Time Management" TO SAVE-TEXT
+        IF WS-SKILLS-MASK(1:1) = "1"
+            MOVE SPACES TO WS-SKILL-LINE
+            STRING FUNCTION TRIM(SAVE-TEXT) DELIMITED BY SIZE " (completed)" DELIMITED BY SIZE
+                INTO WS-SKILL-LINE
+            END-STRING
+            MOVE WS-SKILL-LINE TO SAVE-TEXT
+        END-IF
+        PERFORM SHOW
+
+        MOVE "2. Resume Writing" TO SAVE-TEXT
+        IF WS-SKILLS-MASK(2:1) = "1"
+            MOVE SPACES TO WS-SKILL-LINE
+            STRING FUNCTION TRIM(SAVE-TEXT) DELIMITED BY SIZE " (completed)" DELIMITED BY SIZE
+                INTO WS-SKILL-LINE
+            END-STRING
+            MOVE WS-SKILL-LINE TO SAVE-TEXT
+        END-IF
+        PERFORM SHOW
+
+        MOVE "3. Networking Basics" TO SAVE-TEXT
+        IF WS-SKILLS-MASK(3:1) = "1"
+            MOVE SPACES TO WS-SKILL-LINE
+            STRING FUNCTION TRIM(SAVE-TEXT) DELIMITED BY SIZE " (completed)" DELIMITED BY SIZE
+                INTO WS-SKILL-LINE
+            END-STRING
+            MOVE WS-SKILL-LINE TO SAVE-TEXT
+        END-IF
+        PERFORM SHOW
+
+        MOVE "4. Public Speaking" TO SAVE-TEXT
+        IF WS-SKILLS-MASK(4:1) = "1"
+            MOVE SPACES TO WS-SKILL-LINE
+            STRING FUNCTION TRIM(SAVE-TEXT) DELIMITED BY SIZE " (completed)" DELIMITED BY SIZE
+                INTO WS-SKILL-LINE
+            END-STRING
+            MOVE WS-SKILL-LINE TO SAVE-TEXT
+        END-IF
+        PERFORM SHOW
+
+        MOVE "5. Excel Fundamentals" TO SAVE-TEXT
+        IF WS-SKILLS-MASK(5:1) = "1"
+            MOVE SPACES TO WS-SKILL-LINE
+            STRING FUNCTION TRIM(SAVE-TEXT) DELIMITED BY SIZE " (completed)" DELIMITED BY SIZE
+                INTO WS-SKILL-LINE
+            END-STRING
+            MOVE WS-SKILL-LINE TO SAVE-TEXT
+        END-IF
+        PERFORM SHOW
+
+        MOVE "9. Go Back" TO SAVE-TEXT
+        PERFORM SHOW
+        MOVE "Enter your choice:" TO SAVE-TEXT
+        PERFORM SHOW
+
+        READ INPUT-FILE INTO INPUT-TEXT
+            AT END MOVE "Y" TO INPUTSEOF
+        END-READ
+
+        IF INPUTSEOF NOT = "Y"
+            ADD 1 TO WS-LINES-READ
+            MOVE FUNCTION NUMVAL(INPUT-TEXT) TO SKILLCHOICE
+            EVALUATE SKILLCHOICE
+                WHEN 1
+                    MOVE "Time Management" TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "Lesson: block your day into focused intervals (e.g. 50 minutes on," TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "10 minutes off), and tackle your hardest task first each day." TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "Quiz: Should you tackle your hardest task first or last? (F=First/L=Last)" TO SAVE-TEXT
+                    PERFORM SHOW
+                    READ INPUT-FILE INTO INPUT-TEXT
+                        AT END MOVE "Y" TO INPUTSEOF
+                    END-READ
+                    IF INPUTSEOF NOT = "Y"
+                        ADD 1 TO WS-LINES-READ
+                        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-TEXT))(1:1) TO WS-QUIZ-ANSWER
+                        IF WS-QUIZ-ANSWER = "F"
+                            MOVE "Correct! Skill completed." TO SAVE-TEXT
+                            PERFORM SHOW
+                            MOVE 1 TO I
+                            PERFORM MARK-SKILL-COMPLETE
+                        ELSE
+                            MOVE "Not quite -- the answer was F (First). Try again later." TO SAVE-TEXT
+                            PERFORM SHOW
+                        END-IF
+                    END-IF
+                WHEN 2
+                    MOVE "Resume Writing" TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "Lesson: lead each bullet with an action verb and a measurable" TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "result (e.g. 'Increased sign-ups by 20%'), not just a duty." TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "Quiz: Should resume bullets start with an action verb? (Y/N)" TO SAVE-TEXT
+                    PERFORM SHOW
+                    READ INPUT-FILE INTO INPUT-TEXT
+                        AT END MOVE "Y" TO INPUTSEOF
+                    END-READ
+                    IF INPUTSEOF NOT = "Y"
+                        ADD 1 TO WS-LINES-READ
+                        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-TEXT))(1:1) TO WS-QUIZ-ANSWER
+                        IF WS-QUIZ-ANSWER = "Y"
+                            MOVE "Correct! Skill completed." TO SAVE-TEXT
+                            PERFORM SHOW
+                            MOVE 2 TO I
+                            PERFORM MARK-SKILL-COMPLETE
+                        ELSE
+                            MOVE "Not quite -- the answer was Y (Yes). Try again later." TO SAVE-TEXT
+                            PERFORM SHOW
+                        END-IF
+                    END-IF
+                WHEN 3
+                    MOVE "Networking Basics" TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "Lesson: reach out with a short, specific message, and always" TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "follow up with a thank-you after someone helps you." TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "Quiz: Should you send a thank-you after someone helps you? (Y/N)" TO SAVE-TEXT
+                    PERFORM SHOW
+                    READ INPUT-FILE INTO INPUT-TEXT
+                        AT END MOVE "Y" TO INPUTSEOF
+                    END-READ
+                    IF INPUTSEOF NOT = "Y"
+                        ADD 1 TO WS-LINES-READ
+                        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-TEXT))(1:1) TO WS-QUIZ-ANSWER
+                        IF WS-QUIZ-ANSWER = "Y"
+                            MOVE "Correct! Skill completed." TO SAVE-TEXT
+                            PERFORM SHOW
+                            MOVE 3 TO I
+                            PERFORM MARK-SKILL-COMPLETE
+                        ELSE
+                            MOVE "Not quite -- the answer was Y (Yes). Try again later." TO SAVE-TEXT
+                            PERFORM SHOW
+                        END-IF
+                    END-IF
+                WHEN 4
+                    MOVE "Public Speaking" TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "Lesson: make eye contact with a few friendly faces, slow down," TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "and practice your opening line until it feels automatic." TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "Quiz: Should you speak faster when nervous? (Y/N)" TO SAVE-TEXT
+                    PERFORM SHOW
+                    READ INPUT-FILE INTO INPUT-TEXT
+                        AT END MOVE "Y" TO INPUTSEOF
+                    END-READ
+                    IF INPUTSEOF NOT = "Y"
+                        ADD 1 TO WS-LINES-READ
+                        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-TEXT))(1:1) TO WS-QUIZ-ANSWER
+                        IF WS-QUIZ-ANSWER = "N"
+                            MOVE "Correct! Skill completed." TO SAVE-TEXT
+                            PERFORM SHOW
+                            MOVE 4 TO I
+                            PERFORM MARK-SKILL-COMPLETE
+                        ELSE
+                            MOVE "Not quite -- the answer was N (No). Try again later." TO SAVE-TEXT
+                            PERFORM SHOW
+                        END-IF
+                    END-IF
+                WHEN 5
+                    MOVE "Excel Fundamentals" TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "Lesson: use =SUM(), =AVERAGE(), and cell references instead of" TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "retyping numbers, so your totals update automatically." TO SAVE-TEXT
+                    PERFORM SHOW
+                    MOVE "Quiz: Does =SUM(A1:A3) add the values in A1 through A3? (Y/N)" TO SAVE-TEXT
+                    PERFORM SHOW
+                    READ INPUT-FILE INTO INPUT-TEXT
+                        AT END MOVE "Y" TO INPUTSEOF
+                    END-READ
+                    IF INPUTSEOF NOT = "Y"
+                        ADD 1 TO WS-LINES-READ
+                        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-TEXT))(1:1) TO WS-QUIZ-ANSWER
+                        IF WS-QUIZ-ANSWER = "Y"
+                            MOVE "Correct! Skill completed." TO SAVE-TEXT
+                            PERFORM SHOW
+                            MOVE 5 TO I
+                            PERFORM MARK-SKILL-COMPLETE
+                        ELSE
+                            MOVE "Not quite -- the answer was Y (Yes). Try again later." TO SAVE-TEXT
+                            PERFORM SHOW
+                        END-IF
+                    END-IF
+                WHEN 9
+                    CONTINUE
+                WHEN OTHER
+                    MOVE "Invalid choice, please try again." TO SAVE-TEXT
+                    PERFORM SHOW
+            END-EVALUATE
+        END-IF
+    END-PERFORM.
+
+LOAD-SKILLS-MASK.
+    MOVE "00000" TO WS-SKILLS-MASK
+    OPEN INPUT PROFILES
+    MOVE FUNCTION TRIM(WS-NAME) TO P-USERNAME
+    READ PROFILES KEY IS P-USERNAME
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE P-SKILLS-MASK TO WS-SKILLS-MASK
+    END-READ
+    CLOSE PROFILES.
+
+*> Flips the bit for skill number I on in P-SKILLS-MASK and persists
+*> the user's profile record -- a keyed READ first, so (unlike
+*> SAVE-PROFILE) every other field of an existing profile is carried
+*> forward unchanged; a user with no profile row yet gets a minimal one
+*> created just to hold the skills mask.
+MARK-SKILL-COMPLETE.
+    OPEN I-O PROFILES
+    IF PROFILES-FILE-STATUS = "35"
+        OPEN OUTPUT PROFILES
+        CLOSE PROFILES
+        OPEN I-O PROFILES
+    END-IF
+
+    MOVE FUNCTION TRIM(WS-NAME) TO P-USERNAME
+    READ PROFILES KEY IS P-USERNAME
+        INVALID KEY
+            MOVE SPACES TO P-FIRST-NAME P-LAST-NAME P-UNIVERSITY
+                           P-MAJOR P-ABOUT P-RESUME
+            MOVE 0 TO P-GRAD-YEAR P-EXP-COUNT P-EDU-COUNT
+            MOVE "00000" TO P-SKILLS-MASK
+            MOVE "1" TO P-SKILLS-MASK(I:1)
+            IF WS-DRYRUN-MODE = 'Y'
+                MOVE "[DRY RUN] Would record skill completion (new profile record)." TO SAVE-TEXT
+                PERFORM SHOW
+            ELSE
+                WRITE P-REC
+            END-IF
+        NOT INVALID KEY
+            MOVE "1" TO P-SKILLS-MASK(I:1)
+            IF WS-DRYRUN-MODE = 'Y'
+                MOVE "[DRY RUN] Would record skill completion." TO SAVE-TEXT
+                PERFORM SHOW
+            ELSE
+                REWRITE P-REC
+            END-IF
+    END-READ
+
+    CLOSE PROFILES.
