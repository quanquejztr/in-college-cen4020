@@ -8,8 +8,9 @@ ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT USERINFO ASSIGN TO "userinfo.dat"
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IN-USERNAME
                FILE STATUS IS UINFO-FILE-STATUS.
 
                SELECT USERACTIONS ASSIGN TO "useractions.dat"
@@ -59,7 +60,7 @@ DATA DIVISION.
        01     WS-MINPASSWORDCOUNT PIC 9(1) VALUE 8.
        01     WS-MAXPASSWORDCOUNT PIC 9(2) VALUE 12.
        01     WS-INSPECTEDCHAR PIC X(1).
-       01     WS-NUMACCOUNTS PIC 9(1) VALUE 0.
+       01     WS-NUMACCOUNTS PIC 9(6) VALUE 0.
        01     I PIC 9(2) VALUE 1.  *>Iterator I variable
 
 
@@ -77,14 +78,21 @@ PROCEDURE DIVISION.
 
     *>PERFORM PARSEACTION UNTIL ACTIONSEOF='Y'
     OPEN INPUT USERINFO.
+       IF UINFO-FILE-STATUS = "00"
            PERFORM UNTIL INFOEOF='Y'
-              READ USERINFO INTO USER-REC
+              READ USERINFO NEXT RECORD INTO USER-REC
                   AT END MOVE 'Y' TO INFOEOF
                   NOT AT END
                       ADD 1 TO WS-NUMACCOUNTS
               END-READ
            END-PERFORM
-    CLOSE USERINFO.
+           CLOSE USERINFO
+       ELSE
+           IF UINFO-FILE-STATUS = "35"
+               OPEN OUTPUT USERINFO
+               CLOSE USERINFO
+           END-IF
+       END-IF.
 
     PERFORM UNTIL ACTIONSEOF='Y'
        READ USERACTIONS INTO ACTION-RECORD
@@ -133,8 +141,16 @@ IF WS-CHARCOUNT >= WS-MINPASSWORDCOUNT THEN
                PERFORM SHOW
                STRING "Welcome, " DELIMITED BY SIZE IN-USERNAME DELIMITED BY SIZE INTO SAVE-TEXT
                PERFORM SHOW
-               OPEN EXTEND USERINFO    *> Write new user info.
+               OPEN I-O USERINFO    *> Indexed file: keyed write, not append.
+               IF UINFO-FILE-STATUS = "35"
+                   OPEN OUTPUT USERINFO
+                   CLOSE USERINFO
+                   OPEN I-O USERINFO
+               END-IF
                WRITE USER-REC
+                   INVALID KEY
+                       MOVE "Username already exists, please try again." TO SAVE-TEXT
+                       PERFORM SHOW
                END-WRITE
                CLOSE USERINFO
                DISPLAY 'DATA WRITTEN'
@@ -174,37 +190,42 @@ IF ACTION-TEXT IS EQUAL TO WS-LOGIN THEN
               IF WS-STATUS = 'Y' THEN
                    MOVE 'Y' TO INFOEOF
               ELSE
-                   OPEN INPUT USERINFO
-                   READ USERINFO INTO USER-REC
+                   MOVE "Please enter your username:" TO SAVE-TEXT
+                   PERFORM SHOW
+                   READ USERACTIONS INTO ACTION-RECORD
                    AT END MOVE 'Y' TO INFOEOF
                    NOT AT END
-                        MOVE "Please enter your username:" TO SAVE-TEXT
-                        PERFORM SHOW
-                        READ USERACTIONS INTO ACTION-RECORD
-                        END-READ
                         MOVE ACTION-TEXT TO WS-NAME
                         MOVE "Please enter your password:" TO SAVE-TEXT
                         PERFORM SHOW
                         READ USERACTIONS INTO ACTION-RECORD
                         END-READ
                         MOVE ACTION-TEXT TO WS-PASSWORD
-                        PERFORM AUTH-USER
+
+                        *> Keyed lookup by username -- a plain READ
+                        *> against an indexed file under dynamic
+                        *> access always returns the same first
+                        *> physical record, not the entered user.
+                        OPEN INPUT USERINFO
+                        MOVE FUNCTION TRIM(WS-NAME) TO IN-USERNAME
+                        READ USERINFO INTO USER-REC KEY IS IN-USERNAME
+                            INVALID KEY
+                                MOVE "Wrong credentials. Try again." TO SAVE-TEXT
+                                PERFORM SHOW
+                            NOT INVALID KEY
+                                PERFORM AUTH-USER
+                        END-READ
+                        CLOSE USERINFO
                    END-READ
-                   CLOSE USERINFO
        END-PERFORM
 
 ELSE IF ACTION-TEXT IS EQUAL TO WS-NEW THEN
-       IF WS-NUMACCOUNTS < 5 THEN
-           READ USERACTIONS INTO ACTION-RECORD
-           END-READ
-           MOVE ACTION-TEXT TO IN-USERNAME
-           READ USERACTIONS INTO ACTION-RECORD
-           END-READ
-           MOVE ACTION-TEXT TO IN-PASSWORD
-           PERFORM CHECKPASSWORD
-       ELSE
-           MOVE "Account limit reached!" TO SAVE-TEXT
-           PERFORM SHOW
-       END-IF
+       READ USERACTIONS INTO ACTION-RECORD
+       END-READ
+       MOVE ACTION-TEXT TO IN-USERNAME
+       READ USERACTIONS INTO ACTION-RECORD
+       END-READ
+       MOVE ACTION-TEXT TO IN-PASSWORD
+       PERFORM CHECKPASSWORD
 END-IF.
 
